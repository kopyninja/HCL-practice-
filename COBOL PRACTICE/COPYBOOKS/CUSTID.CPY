@@ -0,0 +1,13 @@
+      *----------------------------------------------------------
+      * CUSTID - COMMON CUSTOMER-IDENTITY FIELDS (ID, NAME, DATE OF
+      * BIRTH, ACCOUNT NUMBER) SHARED BY THE AGECHECK, ASSIGN-GRADE
+      * AND MENU-CHOICE MASTER/ROSTER RECORDS, SO A SINGLE CUSTOMER'S
+      * AGE CHECK, GRADING AND ACCOUNT ACTIVITY CAN BE TIED BACK TO
+      * THE SAME RECORD.  THE CALLING PROGRAM SUPPLIES ITS OWN FIELD
+      * PREFIX VIA COPY REPLACING SO EACH RECORD KEEPS ITS OWN
+      * DATA-NAMES.
+      *----------------------------------------------------------
+       05  :PREFIX:-ID                 PIC X(06).
+       05  :PREFIX:-NAME               PIC X(20).
+       05  :PREFIX:-DOB                PIC 9(08).
+       05  :PREFIX:-ACCT-NUM           PIC X(06).
