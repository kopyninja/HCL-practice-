@@ -0,0 +1,13 @@
+      *----------------------------------------------------------
+      * DLYSTAT - ONE SUMMARY RECORD PER NIGHTLY BATCH PROGRAM,
+      * APPENDED TO DAILYSTATS AT THE END OF EACH RUN.  READ BACK
+      * BY DAILY-OPS-REPORT TO BUILD THE CONSOLIDATED OPERATIONS
+      * REPORT FOR THE NIGHT.
+      *
+      * DS-PROGRAM-NAME IS WIDE ENOUGH FOR THE LONGEST PROGRAM-ID
+      * IN THE NIGHTLY SUITE, COMPOUND-INTEREST-BATCH (23 BYTES).
+      *----------------------------------------------------------
+       01  DAILY-STAT-RECORD.
+           05  DS-PROGRAM-NAME         PIC X(23).
+           05  DS-RECORD-COUNT         PIC 9(07).
+           05  DS-DETAIL               PIC X(40).
