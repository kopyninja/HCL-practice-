@@ -0,0 +1,21 @@
+      *----------------------------------------------------------
+      * PRODAGE - PER-PRODUCT MINIMUM AGE THRESHOLD TABLE SHARED BY
+      * AGECHECK AND AGECHECK-BATCH, SO A GIVEN PRODUCT CODE CARRIES
+      * THE SAME MINIMUM AGE WHETHER THE CHECK IS RUN INTERACTIVELY
+      * OR AS PART OF THE NIGHTLY BATCH.  UNKNOWN CODES FALL BACK TO
+      * THE CALLING PROGRAM'S OWN MIN-AGE.
+      *
+      * BL = BASIC LENDING, PL = PERSONAL LOAN, ML = MORTGAGE LOAN,
+      * CC = BASIC ACCOUNT.
+      *----------------------------------------------------------
+       01  WS-THRESHOLD-VALUES.
+           05  FILLER              PIC X(04) VALUE "BL18".
+           05  FILLER              PIC X(04) VALUE "PL21".
+           05  FILLER              PIC X(04) VALUE "ML21".
+           05  FILLER              PIC X(04) VALUE "CC18".
+
+       01  WS-THRESHOLD-TABLE REDEFINES WS-THRESHOLD-VALUES.
+           05  WS-THRESH-ENTRY OCCURS 4 TIMES
+                               INDEXED BY WS-THRESH-IDX.
+               10  WS-THRESH-PROD  PIC X(02).
+               10  WS-THRESH-AGE   PIC 99.
