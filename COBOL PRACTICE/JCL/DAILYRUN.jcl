@@ -0,0 +1,76 @@
+//DAILYRUN JOB (ACCTG),'DAILY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* DAILYRUN - NIGHTLY JOB STREAM FOR THE UTILITY BATCH PROGRAMS.  *
+//* RUNS THE ELIGIBILITY, GRADING, SORTING, INTEREST AND LISTING   *
+//* PROGRAMS IN SEQUENCE AGAINST THE PRIOR DAY'S EXTRACT FILES.    *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=AGECHECK-BATCH
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//CUSTFILE DD DISP=SHR,DSN=PROD.DAILY.CUSTFILE
+//ELIGRPT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DAILY.ELIGRPT,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//DAILYSTATS DD DISP=(MOD,CATLG,DELETE),
+//             DSN=PROD.DAILY.DAILYSTATS,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=70)
+//*
+//STEP020  EXEC PGM=ASSIGN-GRADE-BATCH,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//ROSTER   DD DISP=SHR,DSN=PROD.DAILY.ROSTER
+//CUTOFFS  DD DISP=SHR,DSN=PROD.PARM.CUTOFFS
+//GRADERPT DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DAILY.GRADERPT,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//DAILYSTATS DD DISP=MOD,DSN=PROD.DAILY.DAILYSTATS
+//*
+//STEP030  EXEC PGM=BUBBLESORT,COND=(0,NE,STEP020)
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//NUMFILE  DD DISP=SHR,DSN=PROD.DAILY.NUMFILE
+//SORTFILE DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DAILY.SORTFILE,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=4)
+//DAILYSTATS DD DISP=MOD,DSN=PROD.DAILY.DAILYSTATS
+//SYSIN    DD *
+1
+//*
+//STEP040  EXEC PGM=CELSIUS-TO-FAHRENHEIT,COND=(0,NE,STEP030)
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//TEMPLOG  DD DISP=SHR,DSN=PROD.DAILY.TEMPLOG
+//TEMPRPT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DAILY.TEMPRPT,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//DAILYSTATS DD DISP=MOD,DSN=PROD.DAILY.DAILYSTATS
+//SYSIN    DD *
+2
+//*
+//STEP050  EXEC PGM=COMPOUND-INTEREST-BATCH,COND=(0,NE,STEP040)
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//LOANAPPS DD DISP=SHR,DSN=PROD.DAILY.LOANAPPS
+//LOANQTE  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DAILY.LOANQTE,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//DAILYSTATS DD DISP=MOD,DSN=PROD.DAILY.DAILYSTATS
+//*
+//STEP060  EXEC PGM=ACCOUNT-INTEREST-BATCH,COND=(0,NE,STEP050)
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//ACCTMSTR DD DISP=OLD,DSN=PROD.MASTER.ACCTMSTR
+//TXNLOG   DD DISP=MOD,DSN=PROD.DAILY.TXNLOG
+//DAILYSTATS DD DISP=MOD,DSN=PROD.DAILY.DAILYSTATS
+//SYSIN    DD *
+0.5
+//*
+//STEP070  EXEC PGM=DAILY-OPS-REPORT,COND=(0,NE,STEP060)
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//DAILYSTATS DD DISP=SHR,DSN=PROD.DAILY.DAILYSTATS
+//DLYOPRPT DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DAILY.DLYOPRPT,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//*
