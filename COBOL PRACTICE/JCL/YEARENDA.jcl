@@ -0,0 +1,16 @@
+//YEARENDA JOB (ACCTG),'YEAR END ARCHIVE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* YEARENDA - YEAR-END ARCHIVE AND PURGE OF THE MENU-CHOICE        *
+//* TRANSACTION LOG.  RUN ONCE A YEAR BY OPERATIONS AFTER THE LAST  *
+//* BUSINESS DAY.  COPIES TXNLOG TO THAT YEAR'S ARCHIVE DATASET AND *
+//* THEN EMPTIES TXNLOG SO THE NEW YEAR STARTS CLEAN.               *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=TXN-LOG-ARCHIVE
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//TXNLOG   DD DISP=OLD,DSN=PROD.DAILY.TXNLOG
+//TXNARCH  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ARCHIVE.TXNLOG.YYYY,
+//             SPACE=(TRK,(50,25)),
+//             DCB=(RECFM=FB,LRECL=80)
+//*
