@@ -1,20 +1,217 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AGECHECK
-       AUTHOR.KAUSHIK.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 AGE        PIC 99.
-       01 MIN-AGE    PIC 99 VALUE 18.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter Age: "
-           ACCEPT AGE
-
-           IF AGE >= MIN-AGE
-               DISPLAY "Customer is eligible"
-           ELSE
-               DISPLAY "Customer is not eligible"
-           END-IF
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AGECHECK.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  DATE OF BIRTH IS NOW VALIDATED THROUGH THE
+001000*                 SHARED NUMVALID SUBPROGRAM BEFORE THE AGE IS
+001100*                 COMPUTED, AND REPROMPTED ON NON-NUMERIC OR
+001200*                 OUT-OF-RANGE ENTRY INSTEAD OF LETTING GARBAGE
+001300*                 INPUT PRODUCE A GARBAGE AGE.
+001310* 2026-08-08 KMR  ADDED THE SAME PER-PRODUCT MINIMUM AGE
+001320*                 THRESHOLD TABLE ALREADY USED BY AGECHECK-
+001330*                 BATCH, SO THE INTERACTIVE AND BATCH FRONT
+001340*                 ENDS APPLY THE SAME ELIGIBILITY RULE TO THE
+001350*                 SAME PRODUCT INSTEAD OF ONLY THE BATCH RUN
+001360*                 HONORING PER-PRODUCT MINIMUMS.
+001361* 2026-08-08 KMR  THE THRESHOLD TABLE ITSELF NOW COMES FROM
+001362*                 THE SHARED PRODAGE COPYBOOK ALSO USED BY
+001363*                 AGECHECK-BATCH, SO THE TWO FRONT ENDS CAN'T
+001364*                 DRIFT APART ON A GIVEN PRODUCT'S MINIMUM AGE.
+001365*                 ALSO NOW COPIES THE SHARED CUSTID RECORD
+001366*                 (ID, NAME, DOB, ACCOUNT NUMBER) AND PROMPTS
+001367*                 FOR THE CUSTOMER ID, NAME AND ACCOUNT NUMBER
+001368*                 SO THE AUDIT ENTRY TIES BACK TO THE SAME
+001369*                 CUSTOMER RECORD ASSIGN-GRADE AND MENU-CHOICE
+001370*                 USE, INSTEAD OF RECORDING ONLY AN AGE AND A
+001371*                 DECISION WITH NO CUSTOMER IDENTITY AT ALL.
+001400*----------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+002000
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300 FD  AUDIT-LOG.
+002400 01  AUDIT-LOG-LINE          PIC X(80).
+002500
+002600 WORKING-STORAGE SECTION.
+002700 01  DOB.
+002800     05  DOB-YYYY            PIC 9(4).
+002900     05  DOB-MM              PIC 9(2).
+003000     05  DOB-DD              PIC 9(2).
+003010 01  DOB-NUM REDEFINES DOB   PIC 9(8).
+003100 01  TODAY.
+003200     05  TODAY-YYYY          PIC 9(4).
+003300     05  TODAY-MM            PIC 9(2).
+003400     05  TODAY-DD            PIC 9(2).
+003500 01  AGE                     PIC 99.
+003600 01  MIN-AGE                 PIC 99 VALUE 18.
+003700 01  DECISION                PIC X(15).
+003800 01  WS-TIMESTAMP            PIC X(21).
+003810
+003820 01  WS-PROD-CODE            PIC X(02).
+003830 01  WS-EFFECTIVE-MIN-AGE    PIC 99.
+003840
+003850*----------------------------------------------------------
+003860* PER-PRODUCT MINIMUM AGE THRESHOLD TABLE - SHARED WITH
+003870* AGECHECK-BATCH VIA THE PRODAGE COPYBOOK SO BOTH FRONT ENDS
+003880* APPLY THE SAME MINIMUM AGE TO THE SAME PRODUCT.
+003885*----------------------------------------------------------
+003886     COPY PRODAGE.
+003995
+004000 01  AUDIT-ENTRY.
+004100     05  AE-TIMESTAMP        PIC X(14).
+004200     05  FILLER              PIC X(01) VALUE SPACE.
+004300     05  AE-AGE              PIC ZZ9.
+004400     05  FILLER              PIC X(01) VALUE SPACE.
+004500     05  AE-DECISION         PIC X(15).
+004510     05  FILLER              PIC X(01) VALUE SPACE.
+004520     05  AE-CUST-ID          PIC X(06).
+004530     05  FILLER              PIC X(01) VALUE SPACE.
+004540     05  AE-CUST-NAME        PIC X(20).
+004550     05  FILLER              PIC X(01) VALUE SPACE.
+004560     05  AE-CUST-DOB         PIC 9(08).
+004570     05  FILLER              PIC X(01) VALUE SPACE.
+004580     05  AE-CUST-ACCT-NUM    PIC X(06).
+004600
+004700 01  WS-DOB-INPUT            PIC 9(10) VALUE ZERO.
+004800 01  WS-DOB-MIN              PIC 9(10) VALUE 19000101.
+004900 01  WS-DOB-MAX              PIC 9(10) VALUE 20261231.
+005000 01  WS-DOB-NUMERIC          PIC 9(10).
+005100 01  WS-DOB-VALID-FLAG       PIC X(01) VALUE "N".
+005200     88  WS-DOB-VALID                VALUE "Y".
+005300
+005305*----------------------------------------------------------
+005310* CUST-RECORD - SHARED CUSTOMER IDENTITY (ID, NAME, DOB AND
+005315* ACCOUNT NUMBER) FROM THE CUSTID COPYBOOK, SO THIS CUSTOMER'S
+005320* AGE CHECK TIES BACK TO THE SAME RECORD USED BY ASSIGN-GRADE
+005325* AND MENU-CHOICE.
+005330*----------------------------------------------------------
+005335 01  CUST-RECORD.
+005340     COPY CUSTID
+005345         REPLACING ==:PREFIX:-ID==       BY ==CUST-ID==
+005350                   ==:PREFIX:-NAME==     BY ==CUST-NAME==
+005355                   ==:PREFIX:-DOB==      BY ==CUST-DOB==
+005360                   ==:PREFIX:-ACCT-NUM== BY ==CUST-ACCT-NUM==.
+005400 PROCEDURE DIVISION.
+005500*----------------------------------------------------------
+005600* 0000-MAINLINE
+005700*----------------------------------------------------------
+005800 0000-MAINLINE.
+005810     PERFORM 0040-GET-CUSTOMER-INFO
+005820         THRU 0040-GET-CUSTOMER-INFO-EXIT
+005830
+005900     PERFORM 0100-GET-DOB
+006000         THRU 0100-GET-DOB-EXIT
+006100         UNTIL WS-DOB-VALID
+006120     MOVE DOB-NUM TO CUST-DOB
+006150
+006160     PERFORM 0050-GET-PRODUCT-CODE
+006170         THRU 0050-GET-PRODUCT-CODE-EXIT
+006200
+006300     MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY
+006400
+006500     COMPUTE AGE = TODAY-YYYY - DOB-YYYY
+006600     IF TODAY-MM < DOB-MM
+006700        OR (TODAY-MM = DOB-MM AND TODAY-DD < DOB-DD)
+006800         SUBTRACT 1 FROM AGE
+006900     END-IF
+007000
+007050     PERFORM 3000-LOOKUP-MIN-AGE
+007060         THRU 3000-LOOKUP-MIN-AGE-EXIT
+007100     DISPLAY "Age computed from DOB: " AGE
+007200
+007300     IF AGE >= WS-EFFECTIVE-MIN-AGE
+007400         DISPLAY "Customer is eligible"
+007500         MOVE "ELIGIBLE" TO DECISION
+007600     ELSE
+007700         DISPLAY "Customer is not eligible"
+007800         MOVE "NOT ELIGIBLE" TO DECISION
+007900     END-IF
+008000
+008100     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+008200     MOVE WS-TIMESTAMP(1:14) TO AE-TIMESTAMP
+008300     MOVE AGE                TO AE-AGE
+008400     MOVE DECISION           TO AE-DECISION
+008410     MOVE CUST-ID             TO AE-CUST-ID
+008420     MOVE CUST-NAME           TO AE-CUST-NAME
+008430     MOVE CUST-DOB            TO AE-CUST-DOB
+008440     MOVE CUST-ACCT-NUM       TO AE-CUST-ACCT-NUM
+008450
+008600     OPEN EXTEND AUDIT-LOG
+008700     WRITE AUDIT-LOG-LINE FROM AUDIT-ENTRY
+008800     CLOSE AUDIT-LOG
+008900
+009000     STOP RUN.
+009100
+009200*----------------------------------------------------------
+009300* 0100-GET-DOB - PROMPT FOR DATE OF BIRTH AND VALIDATE IT
+009400* THROUGH NUMVALID, REJECTING NON-NUMERIC OR OUT-OF-RANGE
+009500* ENTRY.
+009600*----------------------------------------------------------
+009700 0100-GET-DOB.
+009800     DISPLAY "Enter Date of Birth (YYYYMMDD): "
+009900     ACCEPT WS-DOB-INPUT
+010000
+010100     CALL "NUMVALID" USING WS-DOB-INPUT WS-DOB-MIN
+010200         WS-DOB-MAX WS-DOB-NUMERIC WS-DOB-VALID-FLAG
+010300
+010400     IF WS-DOB-VALID
+010500         MOVE WS-DOB-NUMERIC TO DOB-NUM
+010600     ELSE
+010700         DISPLAY "DATE OF BIRTH MUST BE NUMERIC, YYYYMMDD"
+010800     END-IF.
+010900 0100-GET-DOB-EXIT.
+011000     EXIT.
+011010
+011020*----------------------------------------------------------
+011030* 0050-GET-PRODUCT-CODE - PROMPT FOR THE PRODUCT CODE THE
+011040* ELIGIBILITY CHECK IS BEING RUN AGAINST, SO THE MINIMUM AGE
+011050* CAN BE LOOKED UP PER PRODUCT INSTEAD OF USING ONE FLAT
+011060* MINIMUM FOR EVERY PRODUCT.
+011070*----------------------------------------------------------
+011080 0050-GET-PRODUCT-CODE.
+011090     DISPLAY "Enter Product Code (BL/PL/ML/CC): "
+011100     ACCEPT WS-PROD-CODE.
+011110 0050-GET-PRODUCT-CODE-EXIT.
+011120     EXIT.
+011130
+011140*----------------------------------------------------------
+011150* 3000-LOOKUP-MIN-AGE - LOOK UP THE MINIMUM AGE FOR
+011160* WS-PROD-CODE IN THE THRESHOLD TABLE, FALLING BACK TO THE
+011170* FLAT MIN-AGE CONSTANT WHEN THE CODE ISN'T RECOGNIZED.
+011180*----------------------------------------------------------
+011190 3000-LOOKUP-MIN-AGE.
+011200     MOVE MIN-AGE TO WS-EFFECTIVE-MIN-AGE
+011210     SET WS-THRESH-IDX TO 1
+011220     SEARCH WS-THRESH-ENTRY
+011230         AT END
+011240             CONTINUE
+011250         WHEN WS-THRESH-PROD(WS-THRESH-IDX) = WS-PROD-CODE
+011260             MOVE WS-THRESH-AGE(WS-THRESH-IDX)
+011270                 TO WS-EFFECTIVE-MIN-AGE
+011280     END-SEARCH.
+011290 3000-LOOKUP-MIN-AGE-EXIT.
+011300     EXIT.
+011310
+011320*----------------------------------------------------------
+011330* 0040-GET-CUSTOMER-INFO - PROMPT FOR THE CUSTOMER ID, NAME
+011340* AND ACCOUNT NUMBER SO THIS RUN'S AUDIT ENTRY CAN BE TIED
+011350* BACK TO THE SAME CUSTOMER RECORD ASSIGN-GRADE AND MENU-
+011360* CHOICE USE.
+011370*----------------------------------------------------------
+011380 0040-GET-CUSTOMER-INFO.
+011390     DISPLAY "Enter Customer ID: "
+011400     ACCEPT CUST-ID
+011410     DISPLAY "Enter Customer Name: "
+011420     ACCEPT CUST-NAME
+011430     DISPLAY "Enter Account Number: "
+011440     ACCEPT CUST-ACCT-NUM.
+011450 0040-GET-CUSTOMER-INFO-EXIT.
+011460     EXIT.
