@@ -0,0 +1,347 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AGECHECK-BATCH.
+000300 AUTHOR. KAUSHIK.
+000400 INSTALLATION. LOAN-ELIGIBILITY-DESK.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2026-08-08 KMR  BATCH ELIGIBILITY RUN AGAINST THE NIGHTLY
+001100*                 CUSTOMER EXTRACT.  RUNS EVERY APPLICANT'S
+001200*                 AGE THROUGH THE SAME MIN-AGE >= 18 TEST
+001300*                 USED BY THE INTERACTIVE AGECHECK PROGRAM
+001400*                 AND WRITES ONE ELIGIBILITY REPORT LINE PER
+001500*                 APPLICANT INSTEAD OF ONE CONSOLE RUN EACH.
+001510* 2026-08-08 KMR  ADDED PER-PRODUCT MINIMUM AGE THRESHOLDS.
+001520*                 THE CUSTOMER EXTRACT NOW CARRIES A PRODUCT
+001530*                 CODE AND THE MINIMUM AGE IS LOOKED UP FROM
+001540*                 A THRESHOLD TABLE INSTEAD OF ONE FIXED
+001550*                 VALUE FOR ALL PRODUCTS.
+001560* 2026-08-08 KMR  ADDED ELIGIBLE/INELIGIBLE TALLY COUNTERS
+001570*                 AND A ONE-LINE SUMMARY AT STOP RUN.
+001580* 2026-08-08 KMR  ID/NAME FIELDS NOW COME FROM THE SHARED
+001590*                 CUSTID COPYBOOK ALSO USED BY ASSIGN-GRADE-
+001591*                 BATCH AND MENU-CHOICE.
+001592* 2026-08-08 KMR  ADDED FILE STATUS CHECKING ON OPEN AND A
+001593*                 CHECKPOINT FILE SO A RUN THAT DIES PART WAY
+001594*                 THROUGH THE CUSTOMER EXTRACT CAN BE RESTARTED
+001595*                 WITHOUT REPROCESSING CUSTOMERS ALREADY ON THE
+001596*                 ELIGIBILITY REPORT.
+001597* 2026-08-08 KMR  CHECKPOINT RECORD NOW ALSO CARRIES THE
+001598*                 ELIGIBLE/INELIGIBLE TALLIES, NOT JUST THE
+001599*                 RECORD COUNT, SO A RESTARTED RUN'S SUMMARY
+001600*                 AND DAILYSTATS LINE COVER THE WHOLE FILE
+001601*                 INSTEAD OF ONLY THE RECORDS SEEN AFTER THE
+001602*                 RESTART.
+001604* 2026-08-08 KMR  THE PER-PRODUCT MINIMUM AGE THRESHOLD TABLE
+001605*                 NOW COMES FROM THE SHARED PRODAGE COPYBOOK
+001606*                 ALSO USED BY AGECHECK, SO A GIVEN PRODUCT
+001607*                 CODE CARRIES THE SAME MINIMUM AGE IN BOTH
+001608*                 THE INTERACTIVE AND BATCH RUNS.  ALSO PICKED
+001609*                 UP CUSTID'S NEW DOB/ACCOUNT-NUMBER FIELDS.
+001610*----------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT CUSTOMER-FILE ASSIGN TO "CUSTFILE"
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002110         FILE STATUS IS WS-CUST-FILE-STATUS.
+002200
+002300     SELECT ELIGIBILITY-REPORT ASSIGN TO "ELIGRPT"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002410         FILE STATUS IS WS-ELIG-FILE-STATUS.
+002420
+002430     SELECT CHECKPOINT-FILE ASSIGN TO "AGECHKPT"
+002440         ORGANIZATION IS LINE SEQUENTIAL
+002450         FILE STATUS IS WS-CKPT-FILE-STATUS.
+002460
+002470     SELECT DAILY-STATS-FILE ASSIGN TO "DAILYSTATS"
+002480         ORGANIZATION IS LINE SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  CUSTOMER-FILE.
+002900 01  CUSTOMER-RECORD.
+002910     COPY CUSTID
+002911         REPLACING ==:PREFIX:-ID==       BY ==CR-CUST-ID==
+002912                   ==:PREFIX:-NAME==     BY ==CR-CUST-NAME==
+002913                   ==:PREFIX:-DOB==      BY ==CR-CUST-DOB==
+002914                   ==:PREFIX:-ACCT-NUM== BY ==CR-CUST-ACCT-NUM==.
+003200     05  CR-AGE              PIC 9(03).
+003210     05  CR-PROD-CODE        PIC X(02).
+003300     05  FILLER              PIC X(49).
+003400
+003500 FD  ELIGIBILITY-REPORT.
+003600 01  ELIG-REPORT-LINE        PIC X(80).
+003700
+003710 FD  CHECKPOINT-FILE.
+003720 01  CHECKPOINT-RECORD.
+003721     05  CKPT-CUST-COUNT       PIC 9(05).
+003722     05  CKPT-ELIGIBLE-COUNT   PIC 9(05).
+003723     05  CKPT-INELIGIBLE-COUNT PIC 9(05).
+003730
+003740 FD  DAILY-STATS-FILE.
+003750     COPY DLYSTAT.
+003760
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------
+004000* SWITCHES
+004100*----------------------------------------------------------
+004200 01  WS-SWITCHES.
+004300     05  WS-EOF-FLAG         PIC X(01) VALUE "N".
+004400         88  END-OF-CUSTOMERS        VALUE "Y".
+004410     05  WS-RESTART-FLAG     PIC X(01) VALUE "N".
+004420         88  THIS-IS-A-RESTART        VALUE "Y".
+004430
+004440*----------------------------------------------------------
+004450* FILE STATUS FIELDS
+004460*----------------------------------------------------------
+004470 01  WS-CUST-FILE-STATUS     PIC X(02).
+004480     88  CUST-FILE-OK                 VALUE "00".
+004490 01  WS-ELIG-FILE-STATUS     PIC X(02).
+004500     88  ELIG-FILE-OK                 VALUE "00".
+004510 01  WS-CKPT-FILE-STATUS     PIC X(02).
+004520     88  CKPT-FILE-OK                 VALUE "00".
+004530     88  CKPT-FILE-NOT-FOUND          VALUE "35".
+004540
+004550*----------------------------------------------------------
+004560* CHECKPOINT/RESTART COUNTERS
+004570*----------------------------------------------------------
+004580 01  WS-CHECKPOINT-COUNT       PIC 9(05) COMP VALUE ZERO.
+004585 01  WS-CHECKPOINT-ELIGIBLE    PIC 9(05) COMP VALUE ZERO.
+004586 01  WS-CHECKPOINT-INELIGIBLE  PIC 9(05) COMP VALUE ZERO.
+004590 01  WS-SKIP-COUNT             PIC 9(05) COMP VALUE ZERO.
+004600
+004600*----------------------------------------------------------
+004700* PROGRAM CONSTANTS AND COUNTERS
+004800*----------------------------------------------------------
+004900 01  MIN-AGE                 PIC 99 VALUE 18.
+005000 01  WS-CUST-COUNT           PIC 9(05) COMP VALUE ZERO.
+005005 01  WS-ELIGIBLE-COUNT       PIC 9(05) COMP VALUE ZERO.
+005006 01  WS-INELIGIBLE-COUNT     PIC 9(05) COMP VALUE ZERO.
+005007 01  WS-ELIGIBLE-DISPLAY     PIC ZZZZ9.
+005008 01  WS-INELIGIBLE-DISPLAY   PIC ZZZZ9.
+005010
+005020*----------------------------------------------------------
+005030* PER-PRODUCT MINIMUM AGE THRESHOLD TABLE - SHARED WITH
+005040* AGECHECK VIA THE PRODAGE COPYBOOK SO BOTH FRONT ENDS APPLY
+005050* THE SAME MINIMUM AGE TO THE SAME PRODUCT.
+005060*----------------------------------------------------------
+005065     COPY PRODAGE.
+005180
+005190 01  WS-EFFECTIVE-MIN-AGE    PIC 99.
+005100
+005200 01  WS-REPORT-LINE.
+005300     05  RL-CUST-ID          PIC X(06).
+005400     05  FILLER              PIC X(02) VALUE SPACES.
+005500     05  RL-CUST-NAME        PIC X(20).
+005600     05  FILLER              PIC X(02) VALUE SPACES.
+005700     05  RL-AGE              PIC ZZ9.
+005800     05  FILLER              PIC X(03) VALUE SPACES.
+005900     05  RL-DECISION         PIC X(15).
+006000
+006100 PROCEDURE DIVISION.
+006200*----------------------------------------------------------
+006300* 0000-MAINLINE
+006400*----------------------------------------------------------
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE
+006700         THRU 1000-INITIALIZE-EXIT
+006800     PERFORM 2000-PROCESS-CUSTOMER
+006900         THRU 2000-PROCESS-CUSTOMER-EXIT
+007000         UNTIL END-OF-CUSTOMERS
+007100     PERFORM 9000-TERMINATE
+007200         THRU 9000-TERMINATE-EXIT
+007300     STOP RUN.
+007400
+007500*----------------------------------------------------------
+007600* 1000-INITIALIZE - OPEN FILES, LOAD THE CHECKPOINT COUNT
+007610* FROM THE LAST RUN (IF ANY) AND SKIP PAST CUSTOMER RECORDS
+007620* ALREADY REPORTED ON BEFORE THIS RUN WAS RESTARTED.
+007700*----------------------------------------------------------
+007800 1000-INITIALIZE.
+007900     OPEN INPUT  CUSTOMER-FILE
+007910     IF NOT CUST-FILE-OK
+007920         DISPLAY "AGECHECK-BATCH: CUSTOMER-FILE OPEN FAILED, "
+007930             "STATUS " WS-CUST-FILE-STATUS
+007940         MOVE "Y" TO WS-EOF-FLAG
+007950         GO TO 1000-INITIALIZE-EXIT
+007960     END-IF
+007970
+007980     PERFORM 1100-READ-CHECKPOINT
+007990         THRU 1100-READ-CHECKPOINT-EXIT
+008000
+008010     IF THIS-IS-A-RESTART
+008020         OPEN EXTEND ELIGIBILITY-REPORT
+008030         PERFORM 1200-SKIP-PROCESSED-RECORDS
+008040             THRU 1200-SKIP-PROCESSED-RECORDS-EXIT
+008050     ELSE
+008060         OPEN OUTPUT ELIGIBILITY-REPORT
+008070     END-IF
+008080
+008090     IF NOT ELIG-FILE-OK
+008100         DISPLAY "AGECHECK-BATCH: ELIGIBILITY-REPORT OPEN "
+008110             "FAILED, STATUS " WS-ELIG-FILE-STATUS
+008120         MOVE "Y" TO WS-EOF-FLAG
+008130         GO TO 1000-INITIALIZE-EXIT
+008140     END-IF
+008150
+008160     PERFORM 8000-READ-CUSTOMER
+008200         THRU 8000-READ-CUSTOMER-EXIT.
+008300 1000-INITIALIZE-EXIT.
+008400     EXIT.
+008410
+008420*----------------------------------------------------------
+008430* 1100-READ-CHECKPOINT - PICK UP THE RECORD COUNT LEFT BY A
+008440* PRIOR RUN THAT DID NOT REACH 9000-TERMINATE.  A MISSING
+008450* CHECKPOINT FILE (STATUS 35) MEANS THIS IS A FRESH RUN.
+008460*----------------------------------------------------------
+008470 1100-READ-CHECKPOINT.
+008480     MOVE ZERO TO WS-CHECKPOINT-COUNT
+008481     MOVE ZERO TO WS-CHECKPOINT-ELIGIBLE
+008482     MOVE ZERO TO WS-CHECKPOINT-INELIGIBLE
+008490     OPEN INPUT CHECKPOINT-FILE
+008500     IF CKPT-FILE-NOT-FOUND
+008510         GO TO 1100-READ-CHECKPOINT-EXIT
+008520     END-IF
+008530     READ CHECKPOINT-FILE
+008540         AT END
+008550             CONTINUE
+008560         NOT AT END
+008570             MOVE CKPT-CUST-COUNT     TO WS-CHECKPOINT-COUNT
+008571             MOVE CKPT-ELIGIBLE-COUNT TO WS-CHECKPOINT-ELIGIBLE
+008572             MOVE CKPT-INELIGIBLE-COUNT
+008573                 TO WS-CHECKPOINT-INELIGIBLE
+008580     END-READ
+008590     CLOSE CHECKPOINT-FILE
+008600     IF WS-CHECKPOINT-COUNT > 0
+008610         SET THIS-IS-A-RESTART TO TRUE
+008620     END-IF.
+008630 1100-READ-CHECKPOINT-EXIT.
+008640     EXIT.
+008650
+008660*----------------------------------------------------------
+008670* 1200-SKIP-PROCESSED-RECORDS - REREAD AND DISCARD THE
+008680* CUSTOMER RECORDS ALREADY COVERED BY THE PRIOR RUN SO THE
+008690* RESTARTED RUN PICKS UP WHERE IT LEFT OFF.
+008700*----------------------------------------------------------
+008710 1200-SKIP-PROCESSED-RECORDS.
+008720     PERFORM 8000-READ-CUSTOMER THRU 8000-READ-CUSTOMER-EXIT
+008730         VARYING WS-SKIP-COUNT FROM 1 BY 1
+008740         UNTIL WS-SKIP-COUNT > WS-CHECKPOINT-COUNT
+008750            OR END-OF-CUSTOMERS
+008760     MOVE WS-CHECKPOINT-COUNT      TO WS-CUST-COUNT
+008761     MOVE WS-CHECKPOINT-ELIGIBLE   TO WS-ELIGIBLE-COUNT
+008762     MOVE WS-CHECKPOINT-INELIGIBLE TO WS-INELIGIBLE-COUNT.
+008770 1200-SKIP-PROCESSED-RECORDS-EXIT.
+008780     EXIT.
+008790
+008600*----------------------------------------------------------
+008700* 2000-PROCESS-CUSTOMER - RUN THE AGE TEST FOR ONE RECORD
+008800*----------------------------------------------------------
+008900 2000-PROCESS-CUSTOMER.
+009000     MOVE CR-CUST-ID     TO RL-CUST-ID
+009100     MOVE CR-CUST-NAME   TO RL-CUST-NAME
+009200     MOVE CR-AGE         TO RL-AGE
+009300
+009310     PERFORM 3000-LOOKUP-MIN-AGE
+009320         THRU 3000-LOOKUP-MIN-AGE-EXIT
+009330
+009400     IF CR-AGE >= WS-EFFECTIVE-MIN-AGE
+009500         MOVE "ELIGIBLE"      TO RL-DECISION
+009510         ADD 1 TO WS-ELIGIBLE-COUNT
+009600     ELSE
+009700         MOVE "NOT ELIGIBLE"  TO RL-DECISION
+009710         ADD 1 TO WS-INELIGIBLE-COUNT
+009800     END-IF
+009900
+010000     WRITE ELIG-REPORT-LINE FROM WS-REPORT-LINE
+010100     ADD 1 TO WS-CUST-COUNT
+010150
+010160     PERFORM 6000-WRITE-CHECKPOINT
+010170         THRU 6000-WRITE-CHECKPOINT-EXIT
+010200
+010300     PERFORM 8000-READ-CUSTOMER
+010400         THRU 8000-READ-CUSTOMER-EXIT.
+010500 2000-PROCESS-CUSTOMER-EXIT.
+010600     EXIT.
+010700
+010710*----------------------------------------------------------
+010720* 3000-LOOKUP-MIN-AGE - FIND THE PRODUCT'S MINIMUM AGE.
+010730* FALLS BACK TO MIN-AGE WHEN THE PRODUCT CODE IS NOT FOUND.
+010740*----------------------------------------------------------
+010750 3000-LOOKUP-MIN-AGE.
+010760     MOVE MIN-AGE TO WS-EFFECTIVE-MIN-AGE
+010770     SET WS-THRESH-IDX TO 1
+010780     SEARCH WS-THRESH-ENTRY
+010790         AT END
+010800             CONTINUE
+010810         WHEN WS-THRESH-PROD (WS-THRESH-IDX) = CR-PROD-CODE
+010820             MOVE WS-THRESH-AGE (WS-THRESH-IDX)
+010830                 TO WS-EFFECTIVE-MIN-AGE
+010840     END-SEARCH.
+010850 3000-LOOKUP-MIN-AGE-EXIT.
+010860     EXIT.
+010870*----------------------------------------------------------
+010871* 6000-WRITE-CHECKPOINT - RECORD HOW MANY CUSTOMERS HAVE BEEN
+010872* REPORTED ON SO FAR, SO A RUN THAT ABENDS CAN BE RESTARTED
+010873* WITHOUT REPEATING WORK ALREADY WRITTEN TO THE REPORT.
+010874*----------------------------------------------------------
+010875 6000-WRITE-CHECKPOINT.
+010876     OPEN OUTPUT CHECKPOINT-FILE
+010877     MOVE WS-CUST-COUNT       TO CKPT-CUST-COUNT
+010878     MOVE WS-ELIGIBLE-COUNT   TO CKPT-ELIGIBLE-COUNT
+010879     MOVE WS-INELIGIBLE-COUNT TO CKPT-INELIGIBLE-COUNT
+010880     WRITE CHECKPOINT-RECORD
+010881     CLOSE CHECKPOINT-FILE.
+010880 6000-WRITE-CHECKPOINT-EXIT.
+010881     EXIT.
+010900*----------------------------------------------------------
+010910* 8000-READ-CUSTOMER - READ THE NEXT CUSTOMER RECORD
+011000*----------------------------------------------------------
+011100 8000-READ-CUSTOMER.
+011200     READ CUSTOMER-FILE
+011300         AT END
+011400             MOVE "Y" TO WS-EOF-FLAG
+011500     END-READ.
+011600 8000-READ-CUSTOMER-EXIT.
+011700     EXIT.
+011800
+011900*----------------------------------------------------------
+012000* 9000-TERMINATE - CLOSE FILES
+012100*----------------------------------------------------------
+012200 9000-TERMINATE.
+012300     CLOSE CUSTOMER-FILE
+012400     CLOSE ELIGIBILITY-REPORT
+012410     OPEN OUTPUT CHECKPOINT-FILE
+012420     CLOSE CHECKPOINT-FILE
+012430     PERFORM 9500-WRITE-DAILY-STATS
+012440         THRU 9500-WRITE-DAILY-STATS-EXIT
+012500     DISPLAY "AGECHECK-BATCH: " WS-CUST-COUNT " CUSTOMERS DONE"
+012510     DISPLAY "ELIGIBLE: " WS-ELIGIBLE-COUNT
+012520         "  NOT ELIGIBLE: " WS-INELIGIBLE-COUNT.
+012600 9000-TERMINATE-EXIT.
+012700     EXIT.
+012710
+012720*----------------------------------------------------------
+012730* 9500-WRITE-DAILY-STATS - APPEND ONE SUMMARY RECORD TO THE
+012740* SHARED DAILY OPERATIONS STATISTICS FILE FOR THE NIGHTLY
+012750* CONSOLIDATED REPORT.
+012760*----------------------------------------------------------
+012770 9500-WRITE-DAILY-STATS.
+012780     OPEN EXTEND DAILY-STATS-FILE
+012790     MOVE "AGECHECK-BATCH"      TO DS-PROGRAM-NAME
+012800     MOVE WS-CUST-COUNT         TO DS-RECORD-COUNT
+012805     MOVE WS-ELIGIBLE-COUNT     TO WS-ELIGIBLE-DISPLAY
+012806     MOVE WS-INELIGIBLE-COUNT   TO WS-INELIGIBLE-DISPLAY
+012810     STRING "ELIGIBLE: "       DELIMITED BY SIZE
+012820         WS-ELIGIBLE-DISPLAY   DELIMITED BY SIZE
+012830         "  NOT ELIGIBLE: "    DELIMITED BY SIZE
+012840         WS-INELIGIBLE-DISPLAY DELIMITED BY SIZE
+012850         INTO DS-DETAIL
+012860     END-STRING
+012870     WRITE DAILY-STAT-RECORD
+012880     CLOSE DAILY-STATS-FILE.
+012890 9500-WRITE-DAILY-STATS-EXIT.
+012900     EXIT.
