@@ -1,38 +1,178 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ASSIGN-GRADE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  MARKS    PIC 9(3).
-       01  GRADE    PIC X.
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER THE MARKS: "
-           ACCEPT MARKS
-
-           IF MARKS >= 90
-               MOVE 'A' TO GRADE
-           ELSE
-               IF MARKS >= 80
-                   MOVE 'B' TO GRADE
-               ELSE
-                   IF MARKS >= 70
-                       MOVE 'C' TO GRADE
-                   ELSE
-                       IF MARKS >= 60
-                           MOVE 'D' TO GRADE
-                       ELSE
-                       IF MARKS >= 50
-                           MOVE 'E' TO GRADE
-                       ELSE
-                           MOVE 'F' TO GRADE
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-           END-IF
-
-           DISPLAY "GRADE IS: " GRADE
-
-           STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ASSIGN-GRADE.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  MARKS IS NOW VALIDATED THROUGH THE SHARED
+001000*                 NUMVALID SUBPROGRAM BEFORE GRADING, AND
+001100*                 REPROMPTED ON NON-NUMERIC OR OUT-OF-RANGE
+001200*                 ENTRY INSTEAD OF GRADING WHATEVER WAS TYPED.
+001250* 2026-08-08 KMR  EACH RUN NOW APPENDS A TRANSCRIPT RECORD
+001260*                 (STUDENT ID, COURSE CODE, MARKS, GRADE) TO A
+001270*                 PERMANENT TRANSCRIPT FILE INSTEAD OF ONLY
+001280*                 DISPLAYING THE GRADE FOR THE CONSOLE TO LOSE.
+001281* 2026-08-08 KMR  NOW COPIES THE SHARED CUSTID RECORD (ID,
+001284*                 NAME, DOB, ACCOUNT NUMBER) IN PLACE OF ITS
+001287*                 OWN STUDENT-ID FIELD, AND PROMPTS FOR NAME,
+001290*                 DOB AND ACCOUNT NUMBER TOO, SO THIS RUN'S
+001293*                 TRANSCRIPT TIES BACK TO THE SAME CUSTOMER
+001296*                 RECORD AGECHECK AND MENU-CHOICE USE.
+001300*----------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001410 INPUT-OUTPUT SECTION.
+001420 FILE-CONTROL.
+001430     SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCRPT"
+001440         ORGANIZATION IS LINE SEQUENTIAL.
+001450
+001500 DATA DIVISION.
+001550 FILE SECTION.
+001560 FD  TRANSCRIPT-FILE.
+001570 01  TRANSCRIPT-LINE         PIC X(80).
+001580
+001590 WORKING-STORAGE SECTION.
+001600 01  MARKS                   PIC 9(3).
+001700 01  GRADE                   PIC X.
+001800
+001900 01  WS-MARKS-INPUT          PIC 9(10) VALUE ZERO.
+002000 01  WS-MARKS-MIN            PIC 9(10) VALUE ZERO.
+002100 01  WS-MARKS-MAX            PIC 9(10) VALUE 100.
+002200 01  WS-MARKS-NUMERIC        PIC 9(10).
+002300 01  WS-MARKS-VALID-FLAG     PIC X(01) VALUE "N".
+002400     88  WS-MARKS-VALID              VALUE "Y".
+002410
+002415*----------------------------------------------------------
+002416* CUST-RECORD - SHARED CUSTOMER IDENTITY (ID, NAME, DOB AND
+002417* ACCOUNT NUMBER) FROM THE CUSTID COPYBOOK, SO THIS STUDENT'S
+002418* GRADE TIES BACK TO THE SAME RECORD USED BY AGECHECK AND
+002419* MENU-CHOICE.  (CUST-ID REPLACES THE OLD WS-STUDENT-ID FIELD.)
+002420 01  CUST-RECORD.
+002425     COPY CUSTID
+002430         REPLACING ==:PREFIX:-ID==       BY ==CUST-ID==
+002435                   ==:PREFIX:-NAME==     BY ==CUST-NAME==
+002440                   ==:PREFIX:-DOB==      BY ==CUST-DOB==
+002445                   ==:PREFIX:-ACCT-NUM== BY ==CUST-ACCT-NUM==.
+002450 01  WS-COURSE-CODE          PIC X(06).
+002455
+002460 01  TRANSCRIPT-ENTRY.
+002461     05  TE-STUDENT-ID       PIC X(06).
+002462     05  FILLER              PIC X(02) VALUE SPACES.
+002463     05  TE-COURSE-CODE      PIC X(06).
+002464     05  FILLER              PIC X(02) VALUE SPACES.
+002465     05  TE-MARKS            PIC ZZ9.
+002466     05  FILLER              PIC X(02) VALUE SPACES.
+002467     05  TE-GRADE            PIC X(01).
+002468     05  FILLER              PIC X(02) VALUE SPACES.
+002469     05  TE-CUST-NAME        PIC X(20).
+002470     05  FILLER              PIC X(02) VALUE SPACES.
+002471     05  TE-DOB              PIC 9(08).
+002472     05  FILLER              PIC X(02) VALUE SPACES.
+002473     05  TE-ACCT-NUM         PIC X(06).
+002474     05  FILLER              PIC X(18).
+002540
+002600 PROCEDURE DIVISION.
+002700*----------------------------------------------------------
+002800* 0000-MAINLINE
+002900*----------------------------------------------------------
+003000 0000-MAINLINE.
+003050     PERFORM 0050-GET-STUDENT-INFO
+003060         THRU 0050-GET-STUDENT-INFO-EXIT
+003100     PERFORM 0100-GET-MARKS
+003200         THRU 0100-GET-MARKS-EXIT
+003300         UNTIL WS-MARKS-VALID
+003400
+003500     PERFORM 1000-ASSIGN-GRADE
+003600         THRU 1000-ASSIGN-GRADE-EXIT
+003700
+003800     DISPLAY "GRADE IS: " GRADE
+003810
+003820     PERFORM 1100-WRITE-TRANSCRIPT
+003830         THRU 1100-WRITE-TRANSCRIPT-EXIT
+003900
+004000     STOP RUN.
+004100
+004110*----------------------------------------------------------
+004120* 0050-GET-STUDENT-INFO - PROMPT FOR THE STUDENT'S SHARED
+004130* CUSTOMER IDENTITY AND THE COURSE CODE THE TRANSCRIPT RECORD
+004140* IS KEYED BY.
+004145*----------------------------------------------------------
+004150 0050-GET-STUDENT-INFO.
+004160     DISPLAY "ENTER STUDENT ID: "
+004170     ACCEPT CUST-ID
+004172     DISPLAY "ENTER STUDENT NAME: "
+004174     ACCEPT CUST-NAME
+004176     DISPLAY "ENTER DATE OF BIRTH (YYYYMMDD): "
+004178     ACCEPT CUST-DOB
+004180     DISPLAY "ENTER COURSE CODE: "
+004182     ACCEPT WS-COURSE-CODE
+004184     DISPLAY "ENTER ACCOUNT NUMBER: "
+004186     ACCEPT CUST-ACCT-NUM.
+004200 0050-GET-STUDENT-INFO-EXIT.
+004210     EXIT.
+004220*----------------------------------------------------------
+004300* 0100-GET-MARKS - PROMPT FOR MARKS AND VALIDATE THEM THROUGH
+004400* NUMVALID, REJECTING NON-NUMERIC OR OUT-OF-RANGE ENTRY.
+004500*----------------------------------------------------------
+004600 0100-GET-MARKS.
+004700     DISPLAY "ENTER THE MARKS: "
+004800     ACCEPT WS-MARKS-INPUT
+004900
+005000     CALL "NUMVALID" USING WS-MARKS-INPUT WS-MARKS-MIN
+005100         WS-MARKS-MAX WS-MARKS-NUMERIC WS-MARKS-VALID-FLAG
+005200
+005300     IF WS-MARKS-VALID
+005400         MOVE WS-MARKS-NUMERIC TO MARKS
+005500     ELSE
+005600         DISPLAY "MARKS MUST BE NUMERIC, 0 THROUGH 100"
+005700     END-IF.
+005800 0100-GET-MARKS-EXIT.
+005900     EXIT.
+006000
+006100*----------------------------------------------------------
+006200* 1000-ASSIGN-GRADE - CONVERT MARKS TO A LETTER GRADE.
+006300*----------------------------------------------------------
+006400 1000-ASSIGN-GRADE.
+006500     IF MARKS >= 90
+006600         MOVE 'A' TO GRADE
+006700     ELSE
+006800         IF MARKS >= 80
+006900             MOVE 'B' TO GRADE
+007000         ELSE
+007100             IF MARKS >= 70
+007200                 MOVE 'C' TO GRADE
+007300             ELSE
+007400                 IF MARKS >= 60
+007500                     MOVE 'D' TO GRADE
+007600                 ELSE
+007700                     IF MARKS >= 50
+007800                         MOVE 'E' TO GRADE
+007900                     ELSE
+008000                         MOVE 'F' TO GRADE
+008100                     END-IF
+008200                 END-IF
+008300             END-IF
+008400         END-IF
+008500     END-IF.
+008600 1000-ASSIGN-GRADE-EXIT.
+008700     EXIT.
+008710
+008720*----------------------------------------------------------
+008730* 1100-WRITE-TRANSCRIPT - APPEND THIS RUN'S RESULT TO THE
+008740* PERMANENT PER-STUDENT TRANSCRIPT FILE.
+008750*----------------------------------------------------------
+008760 1100-WRITE-TRANSCRIPT.
+008770     MOVE CUST-ID           TO TE-STUDENT-ID
+008780     MOVE WS-COURSE-CODE    TO TE-COURSE-CODE
+008790     MOVE MARKS             TO TE-MARKS
+008800     MOVE GRADE             TO TE-GRADE
+008805     MOVE CUST-NAME         TO TE-CUST-NAME
+008806     MOVE CUST-DOB          TO TE-DOB
+008807     MOVE CUST-ACCT-NUM     TO TE-ACCT-NUM
+008810
+008820     OPEN EXTEND TRANSCRIPT-FILE
+008830     WRITE TRANSCRIPT-LINE FROM TRANSCRIPT-ENTRY
+008840     CLOSE TRANSCRIPT-FILE.
+008850 1100-WRITE-TRANSCRIPT-EXIT.
+008860     EXIT.
