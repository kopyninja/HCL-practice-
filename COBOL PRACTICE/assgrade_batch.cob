@@ -0,0 +1,461 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ASSIGN-GRADE-BATCH.
+000300 AUTHOR. KAUSHIK.
+000400 INSTALLATION. REGISTRARS-OFFICE.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2026-08-08 KMR  CLASS ROSTER BATCH MODE.  READS A ROSTER
+001100*                 FILE OF STUDENT ID / MARKS PAIRS AND RUNS
+001200*                 EACH THROUGH THE SAME 90/80/70/60/50 GRADE
+001300*                 LADDER USED BY THE INTERACTIVE ASSIGN-GRADE
+001400*                 PROGRAM, PRINTING ONE GRADE REPORT FOR THE
+001500*                 WHOLE SECTION INSTEAD OF ONE RUN PER STUDENT.
+001510* 2026-08-08 KMR  ADDED A GPA POINT VALUE ALONGSIDE THE
+001520*                 LETTER GRADE FOR TRANSCRIPT PURPOSES.
+001530* 2026-08-08 KMR  GRADE CUTOFFS NOW COME FROM A CUTOFF
+001540*                 PARAMETER FILE INSTEAD OF BEING HARDCODED,
+001550*                 SO THE SCALE CAN BE CHANGED PER COURSE
+001560*                 WITHOUT A RECOMPILE.  A MISSING PARAMETER
+001570*                 FILE FALLS BACK TO THE STANDARD SCALE.
+001580* 2026-08-08 KMR  ADDED CLASS AVERAGE/HIGH/LOW AND PER-LETTER
+001590*                 GRADE COUNTS TO THE END-OF-RUN SUMMARY.
+001595* 2026-08-08 KMR  ID/NAME FIELDS NOW COME FROM THE SHARED
+001596*                 CUSTID COPYBOOK ALSO USED BY AGECHECK-BATCH
+001597*                 AND MENU-CHOICE.
+001598* 2026-08-08 KMR  ADDED FILE STATUS CHECKING ON OPEN AND A
+001599*                 CHECKPOINT FILE SO A RUN THAT DIES PART WAY
+001601*                 THROUGH THE ROSTER CAN BE RESTARTED WITHOUT
+001602*                 REGRADING STUDENTS ALREADY ON THE REPORT.
+001603* 2026-08-08 KMR  CHECKPOINT RECORD NOW ALSO CARRIES THE
+001604*                 RUNNING MARKS TOTAL/HIGH/LOW AND THE SIX
+001605*                 PER-LETTER GRADE COUNTS, NOT JUST THE
+001606*                 STUDENT COUNT, SO A RESTARTED RUN'S CLASS
+001607*                 STATISTICS AND DAILYSTATS LINE COVER THE
+001608*                 WHOLE ROSTER INSTEAD OF ONLY THE STUDENTS
+001609*                 GRADED AFTER THE RESTART.
+001611* 2026-08-08 KMR  RL-GPA AND THE CLASS AVERAGE NOW USE EDITED
+001612*                 PICTURES (VIA A NEW WS-CLASS-AVERAGE-DISP
+001613*                 STAGING FIELD FOR THE AVERAGE) INSTEAD OF
+001614*                 PRINTING RAW UNEDITED DIGITS WITH NO DECIMAL
+001615*                 POINT.
+001610*----------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT ROSTER-FILE ASSIGN TO "ROSTER"
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002110         FILE STATUS IS WS-ROSTER-STATUS.
+002200
+002300     SELECT GRADE-REPORT ASSIGN TO "GRADERPT"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002410         FILE STATUS IS WS-GRADE-RPT-STATUS.
+002420
+002430     SELECT CUTOFF-FILE ASSIGN TO "CUTOFFS"
+002440         ORGANIZATION IS LINE SEQUENTIAL
+002450         FILE STATUS IS WS-CUTOFF-STATUS.
+002460
+002470     SELECT CHECKPOINT-FILE ASSIGN TO "GRADCHKPT"
+002480         ORGANIZATION IS LINE SEQUENTIAL
+002490         FILE STATUS IS WS-CKPT-FILE-STATUS.
+002495
+002496     SELECT DAILY-STATS-FILE ASSIGN TO "DAILYSTATS"
+002497         ORGANIZATION IS LINE SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  ROSTER-FILE.
+002900 01  ROSTER-RECORD.
+002910     COPY CUSTID
+002920         REPLACING ==:PREFIX:-ID==       BY ==RR-STUDENT-ID==
+002922                   ==:PREFIX:-NAME==     BY ==RR-STUDENT-NAME==
+002924                   ==:PREFIX:-DOB==      BY ==RR-STUDENT-DOB==
+002926                   ==:PREFIX:-ACCT-NUM==
+002928                       BY ==RR-STUDENT-ACCT-NUM==.
+003200     05  RR-MARKS            PIC 9(03).
+003300     05  FILLER              PIC X(51).
+003400
+003500 FD  GRADE-REPORT.
+003600 01  GRADE-REPORT-LINE       PIC X(80).
+003610
+003620 FD  CUTOFF-FILE.
+003630 01  CUTOFF-RECORD.
+003640     05  CO-A-CUTOFF         PIC 999.
+003650     05  CO-B-CUTOFF         PIC 999.
+003660     05  CO-C-CUTOFF         PIC 999.
+003670     05  CO-D-CUTOFF         PIC 999.
+003680     05  CO-E-CUTOFF         PIC 999.
+003690
+003691 FD  CHECKPOINT-FILE.
+003692 01  CHECKPOINT-RECORD.
+003693     05  CKPT-STUDENT-COUNT  PIC 9(05).
+003694     05  CKPT-MARKS-TOTAL    PIC 9(07).
+003695     05  CKPT-MARKS-HIGH     PIC 9(03).
+003696     05  CKPT-MARKS-LOW      PIC 9(03).
+003697     05  CKPT-A-COUNT        PIC 9(05).
+003698     05  CKPT-B-COUNT        PIC 9(05).
+003699     05  CKPT-C-COUNT        PIC 9(05).
+003700     05  CKPT-D-COUNT        PIC 9(05).
+003701     05  CKPT-E-COUNT        PIC 9(05).
+003702     05  CKPT-F-COUNT        PIC 9(05).
+003693
+003694 FD  DAILY-STATS-FILE.
+003695     COPY DLYSTAT.
+003700
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------
+004000* SWITCHES
+004100*----------------------------------------------------------
+004200 01  WS-SWITCHES.
+004300     05  WS-EOF-FLAG         PIC X(01) VALUE "N".
+004400         88  END-OF-ROSTER           VALUE "Y".
+004410     05  WS-CUTOFF-STATUS    PIC X(02) VALUE SPACES.
+004420         88  CUTOFF-FILE-OK          VALUE "00".
+004430     05  WS-RESTART-FLAG     PIC X(01) VALUE "N".
+004440         88  THIS-IS-A-RESTART       VALUE "Y".
+004450
+004460*----------------------------------------------------------
+004470* FILE STATUS FIELDS
+004480*----------------------------------------------------------
+004490 01  WS-ROSTER-STATUS        PIC X(02).
+004491     88  ROSTER-FILE-OK              VALUE "00".
+004492 01  WS-GRADE-RPT-STATUS     PIC X(02).
+004493     88  GRADE-RPT-OK                VALUE "00".
+004494 01  WS-CKPT-FILE-STATUS     PIC X(02).
+004495     88  CKPT-FILE-OK                VALUE "00".
+004496     88  CKPT-FILE-NOT-FOUND         VALUE "35".
+004497
+004498*----------------------------------------------------------
+004499* CHECKPOINT/RESTART COUNTERS
+004500*----------------------------------------------------------
+004501 01  WS-CHECKPOINT-COUNT     PIC 9(05) COMP VALUE ZERO.
+004502 01  WS-SKIP-COUNT           PIC 9(05) COMP VALUE ZERO.
+004510 01  WS-CKPT-MARKS-TOTAL     PIC 9(07) COMP VALUE ZERO.
+004511 01  WS-CKPT-MARKS-HIGH      PIC 9(03) VALUE ZERO.
+004512 01  WS-CKPT-MARKS-LOW       PIC 9(03) VALUE 999.
+004513 01  WS-CKPT-A-COUNT         PIC 9(05) COMP VALUE ZERO.
+004514 01  WS-CKPT-B-COUNT         PIC 9(05) COMP VALUE ZERO.
+004515 01  WS-CKPT-C-COUNT         PIC 9(05) COMP VALUE ZERO.
+004516 01  WS-CKPT-D-COUNT         PIC 9(05) COMP VALUE ZERO.
+004517 01  WS-CKPT-E-COUNT         PIC 9(05) COMP VALUE ZERO.
+004518 01  WS-CKPT-F-COUNT         PIC 9(05) COMP VALUE ZERO.
+004503
+004600*----------------------------------------------------------
+004700* GRADE CUTOFFS AND COUNTERS
+004800*----------------------------------------------------------
+004900 01  WS-STUDENT-COUNT        PIC 9(05) COMP VALUE ZERO.
+004910
+004920 01  WS-CUTOFFS.
+004930     05  WS-A-CUTOFF         PIC 999 VALUE 90.
+004940     05  WS-B-CUTOFF         PIC 999 VALUE 80.
+004950     05  WS-C-CUTOFF         PIC 999 VALUE 70.
+004960     05  WS-D-CUTOFF         PIC 999 VALUE 60.
+004970     05  WS-E-CUTOFF         PIC 999 VALUE 50.
+004980
+004990*----------------------------------------------------------
+004991* CLASS STATISTICS
+004992*----------------------------------------------------------
+004993 01  WS-MARKS-TOTAL          PIC 9(07) COMP VALUE ZERO.
+004994 01  WS-MARKS-HIGH           PIC 9(03) VALUE ZERO.
+004995 01  WS-MARKS-LOW            PIC 9(03) VALUE 999.
+004996 01  WS-CLASS-AVERAGE        PIC 999V99 VALUE ZERO.
+004987 01  WS-CLASS-AVERAGE-DISP   PIC ZZ9.99.
+004997
+004998 01  WS-GRADE-COUNTS.
+004999     05  WS-A-COUNT          PIC 9(05) COMP VALUE ZERO.
+005001     05  WS-B-COUNT          PIC 9(05) COMP VALUE ZERO.
+005002     05  WS-C-COUNT          PIC 9(05) COMP VALUE ZERO.
+005003     05  WS-D-COUNT          PIC 9(05) COMP VALUE ZERO.
+005004     05  WS-E-COUNT          PIC 9(05) COMP VALUE ZERO.
+005005     05  WS-F-COUNT          PIC 9(05) COMP VALUE ZERO.
+005000
+005100 01  WS-REPORT-LINE.
+005200     05  RL-STUDENT-ID       PIC X(06).
+005300     05  FILLER              PIC X(02) VALUE SPACES.
+005400     05  RL-STUDENT-NAME     PIC X(20).
+005500     05  FILLER              PIC X(02) VALUE SPACES.
+005600     05  RL-MARKS            PIC ZZ9.
+005700     05  FILLER              PIC X(03) VALUE SPACES.
+005800     05  RL-GRADE            PIC X(01).
+005810     05  FILLER              PIC X(03) VALUE SPACES.
+005820     05  RL-GPA              PIC 9.9.
+005900
+006000 PROCEDURE DIVISION.
+006100*----------------------------------------------------------
+006200* 0000-MAINLINE
+006300*----------------------------------------------------------
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE
+006600         THRU 1000-INITIALIZE-EXIT
+006700     PERFORM 2000-PROCESS-STUDENT
+006800         THRU 2000-PROCESS-STUDENT-EXIT
+006900         UNTIL END-OF-ROSTER
+007000     PERFORM 9000-TERMINATE
+007100         THRU 9000-TERMINATE-EXIT
+007200     STOP RUN.
+007300
+007400*----------------------------------------------------------
+007500* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+007600*----------------------------------------------------------
+007700 1000-INITIALIZE.
+007800     OPEN INPUT  ROSTER-FILE
+007810     IF NOT ROSTER-FILE-OK
+007820         DISPLAY "ASSIGN-GRADE-BATCH: ROSTER-FILE OPEN FAILED, "
+007830             "STATUS " WS-ROSTER-STATUS
+007840         MOVE "Y" TO WS-EOF-FLAG
+007850         GO TO 1000-INITIALIZE-EXIT
+007860     END-IF
+007870
+007880     PERFORM 1600-READ-CHECKPOINT
+007890         THRU 1600-READ-CHECKPOINT-EXIT
+007900
+007910     IF THIS-IS-A-RESTART
+007920         OPEN EXTEND GRADE-REPORT
+007930         PERFORM 1700-SKIP-PROCESSED-RECORDS
+007940             THRU 1700-SKIP-PROCESSED-RECORDS-EXIT
+007950     ELSE
+007960         OPEN OUTPUT GRADE-REPORT
+007970     END-IF
+007980
+007990     IF NOT GRADE-RPT-OK
+008000         DISPLAY "ASSIGN-GRADE-BATCH: GRADE-REPORT OPEN "
+008010             "FAILED, STATUS " WS-GRADE-RPT-STATUS
+008020         MOVE "Y" TO WS-EOF-FLAG
+008030         GO TO 1000-INITIALIZE-EXIT
+008040     END-IF
+008050
+008060     PERFORM 1500-LOAD-CUTOFFS
+008070         THRU 1500-LOAD-CUTOFFS-EXIT
+008080     PERFORM 8000-READ-ROSTER
+008100         THRU 8000-READ-ROSTER-EXIT.
+008200 1000-INITIALIZE-EXIT.
+008300     EXIT.
+008310
+008320*----------------------------------------------------------
+008330* 1500-LOAD-CUTOFFS - READ THE GRADE-SCALE PARAMETER RECORD.
+008340* WS-CUTOFFS KEEPS THE STANDARD 90/80/70/60/50 SCALE WHEN
+008350* THE CUTOFF FILE IS MISSING OR EMPTY.
+008360*----------------------------------------------------------
+008370 1500-LOAD-CUTOFFS.
+008380     OPEN INPUT CUTOFF-FILE
+008390     IF CUTOFF-FILE-OK
+008400         READ CUTOFF-FILE
+008410             AT END
+008420                 CONTINUE
+008430             NOT AT END
+008440                 MOVE CO-A-CUTOFF TO WS-A-CUTOFF
+008450                 MOVE CO-B-CUTOFF TO WS-B-CUTOFF
+008460                 MOVE CO-C-CUTOFF TO WS-C-CUTOFF
+008470                 MOVE CO-D-CUTOFF TO WS-D-CUTOFF
+008480                 MOVE CO-E-CUTOFF TO WS-E-CUTOFF
+008490         END-READ
+008500         CLOSE CUTOFF-FILE
+008510     END-IF.
+008520 1500-LOAD-CUTOFFS-EXIT.
+008530     EXIT.
+008531
+008532*----------------------------------------------------------
+008533* 1600-READ-CHECKPOINT - PICK UP THE RECORD COUNT LEFT BY A
+008534* PRIOR RUN THAT DID NOT REACH 9000-TERMINATE.  A MISSING
+008535* CHECKPOINT FILE (STATUS 35) MEANS THIS IS A FRESH RUN.
+008536*----------------------------------------------------------
+008537 1600-READ-CHECKPOINT.
+008538     MOVE ZERO TO WS-CHECKPOINT-COUNT
+008539     MOVE ZERO TO WS-CKPT-MARKS-TOTAL
+008540     MOVE ZERO TO WS-CKPT-MARKS-HIGH
+008541     MOVE 999  TO WS-CKPT-MARKS-LOW
+008542     MOVE ZERO TO WS-CKPT-A-COUNT WS-CKPT-B-COUNT WS-CKPT-C-COUNT
+008543         WS-CKPT-D-COUNT WS-CKPT-E-COUNT WS-CKPT-F-COUNT
+008544     OPEN INPUT CHECKPOINT-FILE
+008545     IF CKPT-FILE-NOT-FOUND
+008546         GO TO 1600-READ-CHECKPOINT-EXIT
+008547     END-IF
+008548     READ CHECKPOINT-FILE
+008549         AT END
+008550             CONTINUE
+008551         NOT AT END
+008552             MOVE CKPT-STUDENT-COUNT TO WS-CHECKPOINT-COUNT
+008553             MOVE CKPT-MARKS-TOTAL   TO WS-CKPT-MARKS-TOTAL
+008554             MOVE CKPT-MARKS-HIGH    TO WS-CKPT-MARKS-HIGH
+008555             MOVE CKPT-MARKS-LOW     TO WS-CKPT-MARKS-LOW
+008556             MOVE CKPT-A-COUNT       TO WS-CKPT-A-COUNT
+008557             MOVE CKPT-B-COUNT       TO WS-CKPT-B-COUNT
+008558             MOVE CKPT-C-COUNT       TO WS-CKPT-C-COUNT
+008559             MOVE CKPT-D-COUNT       TO WS-CKPT-D-COUNT
+008560             MOVE CKPT-E-COUNT       TO WS-CKPT-E-COUNT
+008561             MOVE CKPT-F-COUNT       TO WS-CKPT-F-COUNT
+008562     END-READ
+008563     CLOSE CHECKPOINT-FILE
+008564     IF WS-CHECKPOINT-COUNT > 0
+008565         SET THIS-IS-A-RESTART TO TRUE
+008566     END-IF.
+008553 1600-READ-CHECKPOINT-EXIT.
+008554     EXIT.
+008555
+008556*----------------------------------------------------------
+008557* 1700-SKIP-PROCESSED-RECORDS - REREAD AND DISCARD THE ROSTER
+008558* RECORDS ALREADY COVERED BY THE PRIOR RUN SO THE RESTARTED
+008559* RUN PICKS UP WHERE IT LEFT OFF.
+008560*----------------------------------------------------------
+008561 1700-SKIP-PROCESSED-RECORDS.
+008562     PERFORM 8000-READ-ROSTER THRU 8000-READ-ROSTER-EXIT
+008563         VARYING WS-SKIP-COUNT FROM 1 BY 1
+008564         UNTIL WS-SKIP-COUNT > WS-CHECKPOINT-COUNT
+008565            OR END-OF-ROSTER
+008566     MOVE WS-CHECKPOINT-COUNT    TO WS-STUDENT-COUNT
+008567     MOVE WS-CKPT-MARKS-TOTAL    TO WS-MARKS-TOTAL
+008568     MOVE WS-CKPT-MARKS-HIGH     TO WS-MARKS-HIGH
+008569     MOVE WS-CKPT-MARKS-LOW      TO WS-MARKS-LOW
+008570     MOVE WS-CKPT-A-COUNT        TO WS-A-COUNT
+008571     MOVE WS-CKPT-B-COUNT        TO WS-B-COUNT
+008572     MOVE WS-CKPT-C-COUNT        TO WS-C-COUNT
+008573     MOVE WS-CKPT-D-COUNT        TO WS-D-COUNT
+008574     MOVE WS-CKPT-E-COUNT        TO WS-E-COUNT
+008575     MOVE WS-CKPT-F-COUNT        TO WS-F-COUNT.
+008567 1700-SKIP-PROCESSED-RECORDS-EXIT.
+008568     EXIT.
+008400
+008500*----------------------------------------------------------
+008600* 2000-PROCESS-STUDENT - RUN THE GRADE LADDER FOR ONE STUDENT
+008700*----------------------------------------------------------
+008800 2000-PROCESS-STUDENT.
+008900     MOVE RR-STUDENT-ID     TO RL-STUDENT-ID
+009000     MOVE RR-STUDENT-NAME   TO RL-STUDENT-NAME
+009100     MOVE RR-MARKS          TO RL-MARKS
+009200
+009300     IF RR-MARKS >= WS-A-CUTOFF
+009400         MOVE 'A' TO RL-GRADE
+009410         MOVE 4.0 TO RL-GPA
+009500     ELSE
+009600         IF RR-MARKS >= WS-B-CUTOFF
+009700             MOVE 'B' TO RL-GRADE
+009710             MOVE 3.0 TO RL-GPA
+009800         ELSE
+009900             IF RR-MARKS >= WS-C-CUTOFF
+010000                 MOVE 'C' TO RL-GRADE
+010010                 MOVE 2.0 TO RL-GPA
+010100             ELSE
+010200                 IF RR-MARKS >= WS-D-CUTOFF
+010300                     MOVE 'D' TO RL-GRADE
+010310                     MOVE 1.0 TO RL-GPA
+010400                 ELSE
+010500                     IF RR-MARKS >= WS-E-CUTOFF
+010600                         MOVE 'E' TO RL-GRADE
+010610                         MOVE 0.5 TO RL-GPA
+010700                     ELSE
+010800                         MOVE 'F' TO RL-GRADE
+010810                         MOVE 0.0 TO RL-GPA
+010900                     END-IF
+011000                 END-IF
+011100             END-IF
+011200         END-IF
+011300     END-IF
+011400
+011410     ADD RR-MARKS TO WS-MARKS-TOTAL
+011420     IF RR-MARKS > WS-MARKS-HIGH
+011430         MOVE RR-MARKS TO WS-MARKS-HIGH
+011440     END-IF
+011450     IF RR-MARKS < WS-MARKS-LOW
+011460         MOVE RR-MARKS TO WS-MARKS-LOW
+011470     END-IF
+011480     EVALUATE RL-GRADE
+011481         WHEN 'A' ADD 1 TO WS-A-COUNT
+011482         WHEN 'B' ADD 1 TO WS-B-COUNT
+011483         WHEN 'C' ADD 1 TO WS-C-COUNT
+011484         WHEN 'D' ADD 1 TO WS-D-COUNT
+011485         WHEN 'E' ADD 1 TO WS-E-COUNT
+011486         WHEN 'F' ADD 1 TO WS-F-COUNT
+011487     END-EVALUATE
+011490
+011500     WRITE GRADE-REPORT-LINE FROM WS-REPORT-LINE
+011600     ADD 1 TO WS-STUDENT-COUNT
+011650
+011660     PERFORM 6000-WRITE-CHECKPOINT
+011670         THRU 6000-WRITE-CHECKPOINT-EXIT
+011700
+011800     PERFORM 8000-READ-ROSTER
+011900         THRU 8000-READ-ROSTER-EXIT.
+012000 2000-PROCESS-STUDENT-EXIT.
+012100     EXIT.
+012150*----------------------------------------------------------
+012160* 6000-WRITE-CHECKPOINT - RECORD HOW MANY STUDENTS HAVE BEEN
+012170* GRADED SO FAR, SO A RUN THAT ABENDS CAN BE RESTARTED
+012180* WITHOUT REGRADING STUDENTS ALREADY WRITTEN TO THE REPORT.
+012190*----------------------------------------------------------
+012195 6000-WRITE-CHECKPOINT.
+012196     OPEN OUTPUT CHECKPOINT-FILE
+012197     MOVE WS-STUDENT-COUNT TO CKPT-STUDENT-COUNT
+012331     MOVE WS-MARKS-TOTAL   TO CKPT-MARKS-TOTAL
+012332     MOVE WS-MARKS-HIGH    TO CKPT-MARKS-HIGH
+012333     MOVE WS-MARKS-LOW     TO CKPT-MARKS-LOW
+012334     MOVE WS-A-COUNT       TO CKPT-A-COUNT
+012335     MOVE WS-B-COUNT       TO CKPT-B-COUNT
+012336     MOVE WS-C-COUNT       TO CKPT-C-COUNT
+012337     MOVE WS-D-COUNT       TO CKPT-D-COUNT
+012338     MOVE WS-E-COUNT       TO CKPT-E-COUNT
+012339     MOVE WS-F-COUNT       TO CKPT-F-COUNT
+012198     WRITE CHECKPOINT-RECORD
+012199     CLOSE CHECKPOINT-FILE.
+012201 6000-WRITE-CHECKPOINT-EXIT.
+012202     EXIT.
+012205
+012300*----------------------------------------------------------
+012400* 8000-READ-ROSTER - READ THE NEXT ROSTER RECORD
+012500*----------------------------------------------------------
+012600 8000-READ-ROSTER.
+012700     READ ROSTER-FILE
+012800         AT END
+012900             MOVE "Y" TO WS-EOF-FLAG
+013000     END-READ.
+013100 8000-READ-ROSTER-EXIT.
+013200     EXIT.
+013300
+013400*----------------------------------------------------------
+013500* 9000-TERMINATE - CLOSE FILES
+013600*----------------------------------------------------------
+013700 9000-TERMINATE.
+013800     CLOSE ROSTER-FILE
+013900     CLOSE GRADE-REPORT
+013905     OPEN OUTPUT CHECKPOINT-FILE
+013906     CLOSE CHECKPOINT-FILE
+013910     IF WS-STUDENT-COUNT > ZERO
+013920         COMPUTE WS-CLASS-AVERAGE
+013930             = WS-MARKS-TOTAL / WS-STUDENT-COUNT
+013940     END-IF
+013945     MOVE WS-CLASS-AVERAGE TO WS-CLASS-AVERAGE-DISP
+013950     PERFORM 9500-WRITE-DAILY-STATS
+013960         THRU 9500-WRITE-DAILY-STATS-EXIT
+014000     DISPLAY "ASSIGN-GRADE-BATCH: " WS-STUDENT-COUNT
+014100         " STUDENTS GRADED".
+014110     DISPLAY "CLASS AVERAGE: " WS-CLASS-AVERAGE-DISP
+014120         "  HIGH: " WS-MARKS-HIGH
+014130         "  LOW: " WS-MARKS-LOW.
+014140     DISPLAY "A:" WS-A-COUNT " B:" WS-B-COUNT
+014150         " C:" WS-C-COUNT " D:" WS-D-COUNT
+014160         " E:" WS-E-COUNT " F:" WS-F-COUNT.
+014200 9000-TERMINATE-EXIT.
+014300     EXIT.
+014310
+014320*----------------------------------------------------------
+014330* 9500-WRITE-DAILY-STATS - APPEND ONE SUMMARY RECORD TO THE
+014340* SHARED DAILY OPERATIONS STATISTICS FILE FOR THE NIGHTLY
+014350* CONSOLIDATED REPORT.
+014360*----------------------------------------------------------
+014370 9500-WRITE-DAILY-STATS.
+014380     OPEN EXTEND DAILY-STATS-FILE
+014390     MOVE "ASSIGN-GRADE-BATCH"  TO DS-PROGRAM-NAME
+014400     MOVE WS-STUDENT-COUNT      TO DS-RECORD-COUNT
+014410     STRING "AVERAGE: "         DELIMITED BY SIZE
+014420         WS-CLASS-AVERAGE-DISP  DELIMITED BY SIZE
+014430         "  HIGH: "         DELIMITED BY SIZE
+014440         WS-MARKS-HIGH      DELIMITED BY SIZE
+014450         "  LOW: "          DELIMITED BY SIZE
+014460         WS-MARKS-LOW       DELIMITED BY SIZE
+014470         INTO DS-DETAIL
+014480     END-STRING
+014490     WRITE DAILY-STAT-RECORD
+014500     CLOSE DAILY-STATS-FILE.
+014510 9500-WRITE-DAILY-STATS-EXIT.
+014520     EXIT.
