@@ -1,34 +1,172 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BUBBLESORT.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUMBERS.
-          05 NUM        PIC 9(4) OCCURS 5 TIMES.
-       01 I             PIC 9 VALUE 1.
-       01 J             PIC 9 VALUE 1.
-       01 TEMP          PIC 9(4).
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER 5 NUMBERS:".
-
-           PERFORM I FROM 1 BY 1 UNTIL I > 5
-               ACCEPT NUM(I)
-           END-PERFORM.
-
-           PERFORM I FROM 1 BY 1 UNTIL I > 4
-               PERFORM J FROM 1 BY 1 UNTIL J > 5 - I
-                   IF NUM(J) > NUM(J + 1)
-                       MOVE NUM(J) TO TEMP
-                       MOVE NUM(J + 1) TO NUM(J)
-                       MOVE TEMP TO NUM(J + 1)
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-
-           DISPLAY "SORTED ARRAY:".
-           PERFORM I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY NUM(I)
-           END-PERFORM.
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BUBBLESORT.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  NOW READS A VARIABLE-LENGTH LIST OF NUMBERS
+001000*                 FROM NUMBER-FILE INSTEAD OF ACCEPTING A
+001100*                 FIXED 5 VALUES FROM THE CONSOLE.  SORTS
+001200*                 HOWEVER MANY NUMBERS ARE ON THE FILE.
+001210* 2026-08-08 KMR  ADDED A DESCENDING SORT-ORDER OPTION SO
+001220*                 REPORTS CAN BE RANKED HIGHEST FIRST.
+001230* 2026-08-08 KMR  SORTED RESULTS ARE NOW ALSO WRITTEN TO
+001240*                 SORTED-FILE FOR THE NEXT JOB STEP.
+001250* 2026-08-08 KMR  ADDED A DAILY-STATS SUMMARY RECORD FOR THE
+001260*                 CONSOLIDATED NIGHTLY OPERATIONS REPORT.
+001300*----------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT NUMBER-FILE ASSIGN TO "NUMFILE"
+001800         ORGANIZATION IS LINE SEQUENTIAL.
+001810
+001820     SELECT SORTED-FILE ASSIGN TO "SORTFILE"
+001830         ORGANIZATION IS LINE SEQUENTIAL.
+001840
+001850     SELECT DAILY-STATS-FILE ASSIGN TO "DAILYSTATS"
+001860         ORGANIZATION IS LINE SEQUENTIAL.
+001900
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  NUMBER-FILE.
+002300 01  NUMBER-RECORD           PIC 9(4).
+002310
+002320 FD  SORTED-FILE.
+002330 01  SORTED-RECORD           PIC 9(4).
+002340
+002350 FD  DAILY-STATS-FILE.
+002360     COPY DLYSTAT.
+002400
+002500 WORKING-STORAGE SECTION.
+002600 01  WS-SWITCHES.
+002700     05  WS-EOF-FLAG         PIC X(01) VALUE "N".
+002800         88  END-OF-NUMBERS          VALUE "Y".
+002900
+003000 01  WS-NUM-COUNT            PIC 9(04) COMP VALUE ZERO.
+003100 01  NUMBERS-TABLE.
+003200     05  NUM PIC 9(4) OCCURS 1 TO 1000 TIMES
+003300                      DEPENDING ON WS-NUM-COUNT.
+003400
+003500 01  I                       PIC 9(04) COMP VALUE 1.
+003600 01  J                       PIC 9(04) COMP VALUE 1.
+003700 01  TEMP                    PIC 9(4).
+003710
+003720 01  WS-SORT-ORDER           PIC 9(01) VALUE 1.
+003730     88  WS-ASCENDING                VALUE 1.
+003740     88  WS-DESCENDING               VALUE 2.
+003750
+003760 01  WS-NUM-COUNT-DISPLAY    PIC ZZZ9.
+003800
+003900 PROCEDURE DIVISION.
+004000*----------------------------------------------------------
+004100* 0000-MAINLINE
+004200*----------------------------------------------------------
+004300 0000-MAINLINE.
+004310     DISPLAY "SORT ORDER - 1 ASCENDING, 2 DESCENDING: "
+004320     ACCEPT WS-SORT-ORDER
+004400     PERFORM 1000-LOAD-NUMBERS
+004500         THRU 1000-LOAD-NUMBERS-EXIT
+004600     PERFORM 2000-BUBBLE-SORT
+004700         THRU 2000-BUBBLE-SORT-EXIT
+004800     PERFORM 3000-DISPLAY-RESULTS
+004900         THRU 3000-DISPLAY-RESULTS-EXIT
+004950     PERFORM 9000-WRITE-DAILY-STATS
+004960         THRU 9000-WRITE-DAILY-STATS-EXIT
+005000     STOP RUN.
+005100
+005200*----------------------------------------------------------
+005300* 1000-LOAD-NUMBERS - READ EVERY NUMBER ON NUMBER-FILE INTO
+005400* THE TABLE, COUNTING HOW MANY WERE FOUND.
+005500*----------------------------------------------------------
+005600 1000-LOAD-NUMBERS.
+005700     OPEN INPUT NUMBER-FILE
+005800     PERFORM 8000-READ-NUMBER
+005900         THRU 8000-READ-NUMBER-EXIT
+006000     PERFORM UNTIL END-OF-NUMBERS
+006100         ADD 1 TO WS-NUM-COUNT
+006200         MOVE NUMBER-RECORD TO NUM(WS-NUM-COUNT)
+006300         PERFORM 8000-READ-NUMBER
+006400             THRU 8000-READ-NUMBER-EXIT
+006500     END-PERFORM
+006600     CLOSE NUMBER-FILE.
+006700 1000-LOAD-NUMBERS-EXIT.
+006800     EXIT.
+006900
+007000*----------------------------------------------------------
+007100* 2000-BUBBLE-SORT - BUBBLE SORT OVER THE TABLE.  DIRECTION
+007110* IS CONTROLLED BY WS-SORT-ORDER (1 = ASCENDING, 2 = DESC).
+007200*----------------------------------------------------------
+007300 2000-BUBBLE-SORT.
+007400     IF WS-NUM-COUNT < 2
+007500         GO TO 2000-BUBBLE-SORT-EXIT
+007600     END-IF
+007700     PERFORM VARYING I FROM 1 BY 1
+007710         UNTIL I > WS-NUM-COUNT - 1
+007800         PERFORM VARYING J FROM 1 BY 1
+007810             UNTIL J > WS-NUM-COUNT - I
+007820             IF WS-ASCENDING
+007830                 IF NUM(J) > NUM(J + 1)
+007840                     MOVE NUM(J) TO TEMP
+007850                     MOVE NUM(J + 1) TO NUM(J)
+007860                     MOVE TEMP TO NUM(J + 1)
+007870                 END-IF
+007880             ELSE
+007890                 IF NUM(J) < NUM(J + 1)
+007900                     MOVE NUM(J) TO TEMP
+008000                     MOVE NUM(J + 1) TO NUM(J)
+008100                     MOVE TEMP TO NUM(J + 1)
+008300                 END-IF
+008310             END-IF
+008400         END-PERFORM
+008500     END-PERFORM.
+008600 2000-BUBBLE-SORT-EXIT.
+008700     EXIT.
+008800
+008900*----------------------------------------------------------
+009000* 3000-DISPLAY-RESULTS - SHOW THE SORTED ARRAY AND WRITE IT
+009010* TO SORTED-FILE FOR DOWNSTREAM CONSUMPTION.
+009100*----------------------------------------------------------
+009200 3000-DISPLAY-RESULTS.
+009300     DISPLAY "SORTED ARRAY:"
+009310     OPEN OUTPUT SORTED-FILE
+009400     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-COUNT
+009500         DISPLAY NUM(I)
+009510         MOVE NUM(I) TO SORTED-RECORD
+009520         WRITE SORTED-RECORD
+009600     END-PERFORM
+009610     CLOSE SORTED-FILE.
+009700 3000-DISPLAY-RESULTS-EXIT.
+009800     EXIT.
+009810
+009820*----------------------------------------------------------
+009830* 9000-WRITE-DAILY-STATS - APPEND ONE SUMMARY RECORD TO THE
+009840* SHARED DAILY OPERATIONS STATISTICS FILE FOR THE NIGHTLY
+009850* CONSOLIDATED REPORT.
+009860*----------------------------------------------------------
+009870 9000-WRITE-DAILY-STATS.
+009880     OPEN EXTEND DAILY-STATS-FILE
+009890     MOVE "BUBBLESORT"        TO DS-PROGRAM-NAME
+009900     MOVE WS-NUM-COUNT        TO DS-RECORD-COUNT
+009901     MOVE WS-NUM-COUNT        TO WS-NUM-COUNT-DISPLAY
+009910     STRING "NUMBERS SORTED: " DELIMITED BY SIZE
+009920         WS-NUM-COUNT-DISPLAY DELIMITED BY SIZE
+009930         INTO DS-DETAIL
+009940     END-STRING
+009950     WRITE DAILY-STAT-RECORD
+009960     CLOSE DAILY-STATS-FILE.
+009970 9000-WRITE-DAILY-STATS-EXIT.
+009980     EXIT.
+009900
+010000*----------------------------------------------------------
+010100* 8000-READ-NUMBER - READ THE NEXT NUMBER FROM NUMBER-FILE
+010200*----------------------------------------------------------
+010300 8000-READ-NUMBER.
+010400     READ NUMBER-FILE
+010500         AT END
+010600             MOVE "Y" TO WS-EOF-FLAG
+010700     END-READ.
+010800 8000-READ-NUMBER-EXIT.
+010900     EXIT.
