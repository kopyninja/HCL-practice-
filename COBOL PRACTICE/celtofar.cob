@@ -1,19 +1,235 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CELSIUS-TO-FAHRENHEIT.
-       AUTHOR. KAUSHIK.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  CELSIUS      PIC 9(3)V9(2).
-       01  FAHRENHEIT   PIC 9(3)V9(2).
-       01  TEMP        PIC 9(4)V9(2).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter temperature in Celsius: "
-           ACCEPT CELSIUS
-
-           COMPUTE FAHRENHEIT = ( CELSIUS * 9 / 5 ) + 32
-           
-           DISPLAY "Temperature in Fahrenheit is: " FAHRENHEIT
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CELSIUS-TO-FAHRENHEIT.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  ADDED A BATCH MODE THAT READS A DAILY
+001000*                 TEMPERATURE LOG (TEMPLOG) OF CELSIUS
+001100*                 READINGS, CONVERTS EACH ONE WITH THE SAME
+001200*                 FORMULA AS THE INTERACTIVE MODE, AND
+001300*                 REPORTS THE DAY'S MIN/MAX/AVERAGE FAHRENHEIT.
+001310* 2026-08-08 KMR  INTERACTIVE MODE NOW OFFERS A DIRECTION
+001320*                 MENU SO IT CAN CONVERT CELSIUS, FAHRENHEIT
+001330*                 OR KELVIN TO EITHER OF THE OTHER TWO
+001340*                 SCALES, NOT JUST CELSIUS TO FAHRENHEIT.
+001350* 2026-08-08 KMR  ADDED A DAILY-STATS SUMMARY RECORD FOR THE
+001360*                 CONSOLIDATED NIGHTLY OPERATIONS REPORT.
+001370* 2026-08-08 KMR  CELSIUS, FAHRENHEIT AND KELVIN ARE NOW
+001380*                 SIGNED FIELDS, AND THE FAHRENHEIT RUNNING
+001390*                 STATISTICS AND REPORT/LOG EDIT PICTURES
+001395*                 CARRY A SIGN POSITION TOO, SO A SUB-ZERO
+001396*                 READING NO LONGER LOSES ITS SIGN.
+001397* 2026-08-08 KMR  WS-FAHR-HIGH NOW STARTS AT A SAFE LOW
+001398*                 SENTINEL (-999.99) INSTEAD OF ZERO, SO A DAY
+001399*                 WHERE EVERY READING IS BELOW FREEZING STILL
+001401*                 REPORTS THE TRUE PEAK.
+001402* 2026-08-08 KMR  SHORTENED THE HIGH/LOW/READINGS LABELS
+001403*                 STRUNG INTO DS-DETAIL SO THE SUMMARY LINE
+001404*                 FITS WITHIN DS-DETAIL'S 40 BYTES INSTEAD OF
+001405*                 SILENTLY TRUNCATING THE READINGS COUNT.
+001406*----------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT TEMP-LOG ASSIGN TO "TEMPLOG"
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+002000
+002100     SELECT TEMP-REPORT ASSIGN TO "TEMPRPT"
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002250
+002260     SELECT DAILY-STATS-FILE ASSIGN TO "DAILYSTATS"
+002270         ORGANIZATION IS LINE SEQUENTIAL.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  TEMP-LOG.
+002700 01  TEMP-LOG-RECORD         PIC S9(3)V9(2)
+002710                             SIGN IS TRAILING SEPARATE CHARACTER.
+002800
+002900 FD  TEMP-REPORT.
+003000 01  TEMP-REPORT-LINE        PIC X(80).
+003050
+003060 FD  DAILY-STATS-FILE.
+003070     COPY DLYSTAT.
+003100
+003200 WORKING-STORAGE SECTION.
+003300 01  MODE-CHOICE             PIC 9 VALUE 1.
+003400     88  MODE-INTERACTIVE            VALUE 1.
+003500     88  MODE-BATCH                  VALUE 2.
+003600
+003700 01  CELSIUS      PIC S9(3)V9(2).
+003800 01  FAHRENHEIT   PIC S9(3)V9(2).
+003900 01  TEMP        PIC 9(4)V9(2).
+003910 01  KELVIN       PIC S9(3)V9(2).
+003920
+003930 01  DIRECTION-CHOICE        PIC 9 VALUE 1.
+003940     88  DIR-C-TO-F                  VALUE 1.
+003950     88  DIR-F-TO-C                  VALUE 2.
+003960     88  DIR-C-TO-K                  VALUE 3.
+003970     88  DIR-K-TO-C                  VALUE 4.
+003980     88  DIR-F-TO-K                  VALUE 5.
+003990     88  DIR-K-TO-F                  VALUE 6.
+004000
+004100 01  WS-SWITCHES.
+004200     05  WS-EOF-FLAG         PIC X(01) VALUE "N".
+004300         88  END-OF-LOG              VALUE "Y".
+004400
+004500 01  WS-READING-COUNT        PIC 9(05) COMP VALUE ZERO.
+004510 01  WS-READING-COUNT-DISP   PIC ZZZZ9.
+004600 01  WS-FAHR-TOTAL           PIC S9(07)V99 VALUE ZERO.
+004700 01  WS-FAHR-HIGH            PIC S9(03)V99 VALUE -999.99.
+004800 01  WS-FAHR-LOW             PIC S9(03)V99 VALUE 999.99.
+004900 01  WS-FAHR-AVERAGE         PIC S9(03)V99 VALUE ZERO.
+004910 01  WS-FAHR-HIGH-DISP       PIC -ZZ9.99.
+004920 01  WS-FAHR-LOW-DISP        PIC -ZZ9.99.
+005000
+005100 01  WS-REPORT-LINE.
+005200     05  RL-CELSIUS          PIC -ZZ9.99.
+005300     05  FILLER              PIC X(03) VALUE SPACES.
+005400     05  RL-LABEL            PIC X(02) VALUE "F=".
+005500     05  RL-FAHRENHEIT       PIC -ZZ9.99.
+005600
+005700 PROCEDURE DIVISION.
+005800*----------------------------------------------------------
+005900* 0000-MAINLINE
+006000*----------------------------------------------------------
+006100 0000-MAINLINE.
+006200     DISPLAY "1. CONVERT ONE READING   2. BATCH LOG FILE"
+006300     ACCEPT MODE-CHOICE
+006400     IF MODE-BATCH
+006500         PERFORM 2000-BATCH-CONVERT
+006600             THRU 2000-BATCH-CONVERT-EXIT
+006700     ELSE
+006800         PERFORM 1000-SINGLE-CONVERT
+006900             THRU 1000-SINGLE-CONVERT-EXIT
+007000     END-IF
+007100     STOP RUN.
+007200
+007300*----------------------------------------------------------
+007400* 1000-SINGLE-CONVERT - ONE READING FROM THE CONSOLE.
+007410* DIRECTION-CHOICE PICKS WHICH TWO SCALES ARE INVOLVED.
+007500*----------------------------------------------------------
+007600 1000-SINGLE-CONVERT.
+007610     DISPLAY "1=C-F 2=F-C 3=C-K 4=K-C 5=F-K 6=K-F: "
+007620     ACCEPT DIRECTION-CHOICE
+007630
+007640     EVALUATE TRUE
+007650         WHEN DIR-C-TO-F
+007700             DISPLAY "Enter temperature in Celsius: "
+007800             ACCEPT CELSIUS
+008000             COMPUTE FAHRENHEIT = ( CELSIUS * 9 / 5 ) + 32
+008200             DISPLAY "Temperature in Fahrenheit is: " FAHRENHEIT
+007660         WHEN DIR-F-TO-C
+007670             DISPLAY "Enter temperature in Fahrenheit: "
+007680             ACCEPT FAHRENHEIT
+007690             COMPUTE CELSIUS = ( FAHRENHEIT - 32 ) * 5 / 9
+007710             DISPLAY "Temperature in Celsius is: " CELSIUS
+007720         WHEN DIR-C-TO-K
+007730             DISPLAY "Enter temperature in Celsius: "
+007740             ACCEPT CELSIUS
+007750             COMPUTE KELVIN = CELSIUS + 273.15
+007760             DISPLAY "Temperature in Kelvin is: " KELVIN
+007770         WHEN DIR-K-TO-C
+007780             DISPLAY "Enter temperature in Kelvin: "
+007790             ACCEPT KELVIN
+007810             COMPUTE CELSIUS = KELVIN - 273.15
+007820             DISPLAY "Temperature in Celsius is: " CELSIUS
+007830         WHEN DIR-F-TO-K
+007840             DISPLAY "Enter temperature in Fahrenheit: "
+007850             ACCEPT FAHRENHEIT
+007860             COMPUTE KELVIN =
+007870                 ( FAHRENHEIT - 32 ) * 5 / 9 + 273.15
+007880             DISPLAY "Temperature in Kelvin is: " KELVIN
+007890         WHEN DIR-K-TO-F
+007900             DISPLAY "Enter temperature in Kelvin: "
+007910             ACCEPT KELVIN
+007920             COMPUTE FAHRENHEIT =
+007930                 ( KELVIN - 273.15 ) * 9 / 5 + 32
+007940             DISPLAY "Temperature in Fahrenheit is: " FAHRENHEIT
+007950     END-EVALUATE.
+008300 1000-SINGLE-CONVERT-EXIT.
+008400     EXIT.
+008500
+008600*----------------------------------------------------------
+008700* 2000-BATCH-CONVERT - CONVERT EVERY READING ON TEMP-LOG AND
+008800* REPORT THE DAY'S MIN/MAX/AVERAGE FAHRENHEIT.
+008900*----------------------------------------------------------
+009000 2000-BATCH-CONVERT.
+009100     OPEN INPUT  TEMP-LOG
+009200     OPEN OUTPUT TEMP-REPORT
+009300     PERFORM 8000-READ-TEMP-LOG
+009400         THRU 8000-READ-TEMP-LOG-EXIT
+009500     PERFORM UNTIL END-OF-LOG
+009600         MOVE TEMP-LOG-RECORD TO CELSIUS
+009700         COMPUTE FAHRENHEIT = ( CELSIUS * 9 / 5 ) + 32
+009800
+009900         ADD 1 TO WS-READING-COUNT
+010000         ADD FAHRENHEIT TO WS-FAHR-TOTAL
+010100         IF FAHRENHEIT > WS-FAHR-HIGH
+010200             MOVE FAHRENHEIT TO WS-FAHR-HIGH
+010300         END-IF
+010400         IF FAHRENHEIT < WS-FAHR-LOW
+010500             MOVE FAHRENHEIT TO WS-FAHR-LOW
+010600         END-IF
+010700
+010800         MOVE CELSIUS    TO RL-CELSIUS
+010900         MOVE FAHRENHEIT TO RL-FAHRENHEIT
+011000         WRITE TEMP-REPORT-LINE FROM WS-REPORT-LINE
+011100
+011200         PERFORM 8000-READ-TEMP-LOG
+011300             THRU 8000-READ-TEMP-LOG-EXIT
+011400     END-PERFORM
+011500
+011600     IF WS-READING-COUNT > ZERO
+011700         COMPUTE WS-FAHR-AVERAGE
+011800             = WS-FAHR-TOTAL / WS-READING-COUNT
+011900     END-IF
+012000
+012100     CLOSE TEMP-LOG
+012200     CLOSE TEMP-REPORT
+012210     PERFORM 9000-WRITE-DAILY-STATS
+012220         THRU 9000-WRITE-DAILY-STATS-EXIT
+012300     DISPLAY "READINGS PROCESSED: " WS-READING-COUNT
+012400     DISPLAY "HIGH: " WS-FAHR-HIGH "  LOW: " WS-FAHR-LOW
+012500         "  AVERAGE: " WS-FAHR-AVERAGE.
+012600 2000-BATCH-CONVERT-EXIT.
+012700     EXIT.
+012750
+012760*----------------------------------------------------------
+012770* 9000-WRITE-DAILY-STATS - APPEND ONE SUMMARY RECORD TO THE
+012780* SHARED DAILY OPERATIONS STATISTICS FILE FOR THE NIGHTLY
+012790* CONSOLIDATED REPORT.
+012800*----------------------------------------------------------
+012810 9000-WRITE-DAILY-STATS.
+012820     OPEN EXTEND DAILY-STATS-FILE
+012830     MOVE "CELSIUS-TO-FAHRENHEIT" TO DS-PROGRAM-NAME
+012840     MOVE WS-READING-COUNT          TO DS-RECORD-COUNT
+012850     MOVE WS-READING-COUNT          TO WS-READING-COUNT-DISP
+012855     MOVE WS-FAHR-HIGH              TO WS-FAHR-HIGH-DISP
+012856     MOVE WS-FAHR-LOW               TO WS-FAHR-LOW-DISP
+012860     STRING "HIGH:"         DELIMITED BY SIZE
+012870         WS-FAHR-HIGH-DISP  DELIMITED BY SIZE
+012880         " LOW:"            DELIMITED BY SIZE
+012890         WS-FAHR-LOW-DISP   DELIMITED BY SIZE
+012900         " READINGS:"       DELIMITED BY SIZE
+012910         WS-READING-COUNT-DISP DELIMITED BY SIZE
+012920         INTO DS-DETAIL
+012930     END-STRING
+012940     WRITE DAILY-STAT-RECORD
+012950     CLOSE DAILY-STATS-FILE.
+012960 9000-WRITE-DAILY-STATS-EXIT.
+012970     EXIT.
+012800
+012900*----------------------------------------------------------
+013000* 8000-READ-TEMP-LOG - READ THE NEXT CELSIUS READING
+013100*----------------------------------------------------------
+013200 8000-READ-TEMP-LOG.
+013300     READ TEMP-LOG
+013400         AT END
+013500             MOVE "Y" TO WS-EOF-FLAG
+013600     END-READ.
+013700 8000-READ-TEMP-LOG-EXIT.
+013800     EXIT.
