@@ -1,29 +1,304 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COMPOUND-INTEREST.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  PRINCIPAL     PIC 9(6).
-       01  RATE          PIC 9(2)V9(2).
-       01  TIME          PIC 9(2).
-       01  AMOUNT        PIC 9(8)V9(2).
-       01  INTEREST      PIC 9(8)V9(2).
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER PRINCIPAL AMOUNT: "
-           ACCEPT PRINCIPAL
-
-           DISPLAY "ENTER RATE OF INTEREST: "
-           ACCEPT RATE
-
-           DISPLAY "ENTER TIME (IN YEARS): "
-           ACCEPT TIME
-
-           COMPUTE AMOUNT =
-               PRINCIPAL * FUNCTION POWER((1 + RATE / 100), TIME)
-
-           COMPUTE INTEREST = AMOUNT - PRINCIPAL
-
-           DISPLAY "COMPOUND INTEREST IS: " INTEREST
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. COMPOUND-INTEREST.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  ADDED A COMPOUNDING-FREQUENCY INPUT SO
+001000*                 LOANS CAN BE COMPOUNDED ANNUALLY, QUARTERLY
+001100*                 OR MONTHLY INSTEAD OF ONLY ANNUALLY.  THE
+001200*                 TIME FIELD IS RENAMED TO YEARS-TERM BECAUSE
+001300*                 TIME IS A RESERVED WORD UNDER THIS DIALECT.
+001310* 2026-08-08 KMR  ADDED A YEAR-BY-YEAR AMORTIZATION SCHEDULE
+001320*                 SHOWING THE OPENING BALANCE, INTEREST EARNED
+001330*                 AND CLOSING BALANCE FOR EACH YEAR OF THE TERM.
+001340* 2026-08-08 KMR  ADDED A SIMPLE-INTEREST MODE ALONGSIDE THE
+001350*                 EXISTING COMPOUND CALCULATION, SELECTED BY A
+001360*                 NEW CALC-MODE MENU CHOICE.
+001370* 2026-08-08 KMR  PRINCIPAL, RATE AND YEARS-TERM ARE NOW
+001380*                 VALIDATED THROUGH THE SHARED NUMVALID
+001390*                 SUBPROGRAM AND REPROMPTED ON NON-NUMERIC OR
+001395*                 OUT-OF-RANGE ENTRY.
+001396* 2026-08-08 KMR  ADDED A CURRENCY CODE CHOICE WITH A SMALL
+001397*                 EXCHANGE-RATE TABLE.  THE QUOTE IS SHOWN IN
+001398*                 THE CHOSEN CURRENCY AND ALSO CONVERTED BACK TO
+001399*                 USD FOR COMPARISON.
+001400*----------------------------------------------------------
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001700 01  PRINCIPAL             PIC 9(6).
+001800 01  RATE                  PIC 9(2)V9(2).
+001810 01  RATE-NUM REDEFINES RATE PIC 9(04).
+001900 01  YEARS-TERM            PIC 9(2).
+002000 01  AMOUNT                PIC 9(8)V9(2).
+002100 01  INTEREST              PIC 9(8)V9(2).
+002200
+002300 01  FREQUENCY-CHOICE      PIC 9 VALUE 1.
+002400     88  FREQ-ANNUAL               VALUE 1.
+002500     88  FREQ-QUARTERLY            VALUE 2.
+002600     88  FREQ-MONTHLY              VALUE 3.
+002610
+002620 01  CALC-MODE-CHOICE      PIC 9 VALUE 1.
+002630     88  CALC-COMPOUND             VALUE 1.
+002640     88  CALC-SIMPLE               VALUE 2.
+002700
+002800 01  WS-PERIODS-PER-YEAR   PIC 9(2) VALUE 1.
+002900 01  WS-TOTAL-PERIODS      PIC 9(4) VALUE ZERO.
+002910
+002920 01  WS-YEAR-IDX           PIC 9(02) COMP VALUE ZERO.
+002930 01  WS-YEAR-OPEN-BAL      PIC 9(08)V9(02) VALUE ZERO.
+002940 01  WS-YEAR-CLOSE-BAL     PIC 9(08)V9(02) VALUE ZERO.
+002950 01  WS-YEAR-INTEREST      PIC 9(08)V9(02) VALUE ZERO.
+002960
+002970*----------------------------------------------------------
+002980* INPUT-VALIDATION STAGING FIELDS FOR THE SHARED NUMVALID
+002990* SUBPROGRAM.
+003000*----------------------------------------------------------
+003010 01  WS-INPUT-NUMERIC      PIC 9(10) VALUE ZERO.
+003020
+003050 01  WS-PRINCIPAL-INPUT    PIC 9(10) VALUE ZERO.
+003060 01  WS-PRINCIPAL-MIN      PIC 9(10) VALUE 1.
+003070 01  WS-PRINCIPAL-MAX      PIC 9(10) VALUE 999999.
+003075 01  WS-PRINCIPAL-VALID-FLAG PIC X(01) VALUE "N".
+003076     88  WS-PRINCIPAL-VALID        VALUE "Y".
+003080
+003090 01  WS-RATE-INPUT         PIC 9(10) VALUE ZERO.
+003100 01  WS-RATE-MIN           PIC 9(10) VALUE ZERO.
+003110 01  WS-RATE-MAX           PIC 9(10) VALUE 9999.
+003115 01  WS-RATE-VALID-FLAG    PIC X(01) VALUE "N".
+003116     88  WS-RATE-VALID             VALUE "Y".
+003120
+003130 01  WS-TERM-INPUT         PIC 9(10) VALUE ZERO.
+003140 01  WS-TERM-MIN           PIC 9(10) VALUE 1.
+003150 01  WS-TERM-MAX           PIC 9(10) VALUE 99.
+003155 01  WS-TERM-VALID-FLAG    PIC X(01) VALUE "N".
+003156     88  WS-TERM-VALID             VALUE "Y".
+003160
+003161*----------------------------------------------------------
+003162* CURRENCY-EXCHANGE-RATE TABLE.  RATES ARE UNITS OF THE
+003163* CURRENCY PER ONE UNIT OF THE BASE CURRENCY, USD.  LOANS ARE
+003164* QUOTED IN THE CHOSEN CURRENCY AND ALSO SHOWN CONVERTED BACK
+003165* TO USD FOR COMPARISON.
+003166*----------------------------------------------------------
+003167 01  WS-CURRENCY-VALUES.
+003168     05  FILLER              PIC X(11) VALUE "USD00010000".
+003169     05  FILLER              PIC X(11) VALUE "EUR00009200".
+003170     05  FILLER              PIC X(11) VALUE "GBP00007900".
+003171     05  FILLER              PIC X(11) VALUE "JPY01495000".
+003172
+003173 01  WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-VALUES.
+003174     05  WS-CURR-ENTRY       OCCURS 4 TIMES
+003175                             INDEXED BY WS-CURR-IDX.
+003176         10  WS-CURR-CODE    PIC X(03).
+003177         10  WS-CURR-RATE    PIC 9(04)V9(04).
+003178
+003179 01  WS-CURRENCY-CODE        PIC X(03) VALUE "USD".
+003180 01  WS-EXCHANGE-RATE        PIC 9(04)V9(04) VALUE 1.
+003181 01  WS-BASE-AMOUNT          PIC 9(08)V9(02) VALUE ZERO.
+003182 01  WS-BASE-INTEREST        PIC 9(08)V9(02) VALUE ZERO.
+003183
+003100 PROCEDURE DIVISION.
+003200*----------------------------------------------------------
+003300* 0000-MAINLINE
+003400*----------------------------------------------------------
+003500 0000-MAINLINE.
+003510     PERFORM 0100-GET-PRINCIPAL
+003520         THRU 0100-GET-PRINCIPAL-EXIT
+003530         UNTIL WS-PRINCIPAL-VALID
+003540
+003550     PERFORM 0200-GET-RATE
+003560         THRU 0200-GET-RATE-EXIT
+003570         UNTIL WS-RATE-VALID
+003580
+003590     PERFORM 0300-GET-TERM
+003600         THRU 0300-GET-TERM-EXIT
+003610         UNTIL WS-TERM-VALID
+003620
+003630     PERFORM 0400-GET-CURRENCY
+003640         THRU 0400-GET-CURRENCY-EXIT
+004400
+004500     DISPLAY "1 COMPOUND INTEREST  2 SIMPLE INTEREST: "
+004600     ACCEPT CALC-MODE-CHOICE
+004700
+004800     IF CALC-SIMPLE
+004900         PERFORM 1500-SIMPLE-INTEREST
+005000             THRU 1500-SIMPLE-INTEREST-EXIT
+005100     ELSE
+005200         PERFORM 1000-COMPOUND-INTEREST
+005300             THRU 1000-COMPOUND-INTEREST-EXIT
+005400     END-IF
+005410
+005420     PERFORM 1900-DISPLAY-CONVERTED-AMOUNTS
+005430         THRU 1900-DISPLAY-CONVERTED-AMOUNTS-EXIT
+005500
+005600     STOP RUN.
+005700
+005710*----------------------------------------------------------
+005720* 0100-GET-PRINCIPAL - PROMPT FOR THE PRINCIPAL AND VALIDATE
+005730* IT THROUGH NUMVALID.
+005740*----------------------------------------------------------
+005750 0100-GET-PRINCIPAL.
+005760     DISPLAY "ENTER PRINCIPAL AMOUNT: "
+005770     ACCEPT WS-PRINCIPAL-INPUT
+005780
+005790     CALL "NUMVALID" USING WS-PRINCIPAL-INPUT WS-PRINCIPAL-MIN
+005800         WS-PRINCIPAL-MAX WS-INPUT-NUMERIC
+005810         WS-PRINCIPAL-VALID-FLAG
+005820
+005830     IF WS-PRINCIPAL-VALID
+005840         MOVE WS-INPUT-NUMERIC TO PRINCIPAL
+005850     ELSE
+005860         DISPLAY "PRINCIPAL MUST BE NUMERIC, 1 THROUGH 999999"
+005870     END-IF.
+005880 0100-GET-PRINCIPAL-EXIT.
+005890     EXIT.
+005900
+005910*----------------------------------------------------------
+005920* 0200-GET-RATE - PROMPT FOR THE RATE OF INTEREST AND
+005930* VALIDATE IT THROUGH NUMVALID.
+005940*----------------------------------------------------------
+005950 0200-GET-RATE.
+005960     DISPLAY "ENTER RATE OF INTEREST: "
+005970     ACCEPT WS-RATE-INPUT
+005980
+005990     CALL "NUMVALID" USING WS-RATE-INPUT WS-RATE-MIN
+006000         WS-RATE-MAX WS-INPUT-NUMERIC WS-RATE-VALID-FLAG
+006010
+006020     IF WS-RATE-VALID
+006030         MOVE WS-INPUT-NUMERIC TO RATE-NUM
+006040     ELSE
+006050         DISPLAY "RATE MUST BE NUMERIC, 0000 THROUGH 9999"
+006060     END-IF.
+006070 0200-GET-RATE-EXIT.
+006080     EXIT.
+006090
+006100*----------------------------------------------------------
+006110* 0300-GET-TERM - PROMPT FOR THE TERM IN YEARS AND VALIDATE
+006120* IT THROUGH NUMVALID.
+006130*----------------------------------------------------------
+006140 0300-GET-TERM.
+006150     DISPLAY "ENTER TIME (IN YEARS): "
+006160     ACCEPT WS-TERM-INPUT
+006170
+006180     CALL "NUMVALID" USING WS-TERM-INPUT WS-TERM-MIN
+006190         WS-TERM-MAX WS-INPUT-NUMERIC WS-TERM-VALID-FLAG
+006200
+006210     IF WS-TERM-VALID
+006220         MOVE WS-INPUT-NUMERIC TO YEARS-TERM
+006230     ELSE
+006240         DISPLAY "TIME MUST BE NUMERIC, 1 THROUGH 99 YEARS"
+006250     END-IF.
+006260 0300-GET-TERM-EXIT.
+006270     EXIT.
+006280
+006281*----------------------------------------------------------
+006282* 0400-GET-CURRENCY - PROMPT FOR THE CURRENCY THE LOAN IS TO BE
+006283* QUOTED IN AND LOOK UP ITS EXCHANGE RATE.  AN UNRECOGNIZED
+006284* CODE DEFAULTS TO USD RATHER THAN REJECTING THE ENTRY.
+006285*----------------------------------------------------------
+006286 0400-GET-CURRENCY.
+006287     DISPLAY "CURRENCY CODE (USD, EUR, GBP, JPY): "
+006288     ACCEPT WS-CURRENCY-CODE
+006289
+006290     SET WS-CURR-IDX TO 1
+006291     SEARCH WS-CURR-ENTRY
+006292         AT END
+006293             DISPLAY "UNRECOGNIZED CURRENCY CODE, USING USD"
+006294             MOVE "USD" TO WS-CURRENCY-CODE
+006295             MOVE 1     TO WS-EXCHANGE-RATE
+006296         WHEN WS-CURR-CODE(WS-CURR-IDX) = WS-CURRENCY-CODE
+006297             MOVE WS-CURR-RATE(WS-CURR-IDX) TO WS-EXCHANGE-RATE
+006298     END-SEARCH.
+006301 0400-GET-CURRENCY-EXIT.
+006302     EXIT.
+006303
+006304*----------------------------------------------------------
+006305* 1000-COMPOUND-INTEREST - PROMPT FOR COMPOUNDING FREQUENCY,
+006306* COMPUTE THE COMPOUND INTEREST AND SHOW THE AMORTIZATION
+006307* SCHEDULE.
+006308*----------------------------------------------------------
+006309 1000-COMPOUND-INTEREST.
+006400     DISPLAY "COMPOUNDING - 1 ANNUAL 2 QUARTERLY 3 MONTHLY: "
+006500     ACCEPT FREQUENCY-CHOICE
+006600
+006700     EVALUATE TRUE
+006800         WHEN FREQ-QUARTERLY
+006900             MOVE 4  TO WS-PERIODS-PER-YEAR
+007000         WHEN FREQ-MONTHLY
+007100             MOVE 12 TO WS-PERIODS-PER-YEAR
+007200         WHEN OTHER
+007300             MOVE 1  TO WS-PERIODS-PER-YEAR
+007400     END-EVALUATE
+007500
+007600     COMPUTE WS-TOTAL-PERIODS = WS-PERIODS-PER-YEAR * YEARS-TERM
+007700
+007800     COMPUTE AMOUNT =
+007900         PRINCIPAL *
+008000         (1 + RATE / 100 / WS-PERIODS-PER-YEAR)
+008100             ** WS-TOTAL-PERIODS
+008200
+008300     COMPUTE INTEREST = AMOUNT - PRINCIPAL
+008400
+008500     DISPLAY "COMPOUND INTEREST IS: " INTEREST
+008600
+008700     PERFORM 2000-AMORTIZATION-SCHEDULE
+008800         THRU 2000-AMORTIZATION-SCHEDULE-EXIT.
+008900 1000-COMPOUND-INTEREST-EXIT.
+009000     EXIT.
+009100
+009200*----------------------------------------------------------
+009300* 1500-SIMPLE-INTEREST - PLAIN PRINCIPAL * RATE * TIME / 100
+009400* CALCULATION, NO COMPOUNDING PERIODS INVOLVED.
+009500*----------------------------------------------------------
+009600 1500-SIMPLE-INTEREST.
+009700     COMPUTE INTEREST = PRINCIPAL * RATE * YEARS-TERM / 100
+009800     COMPUTE AMOUNT   = PRINCIPAL + INTEREST
+009900
+010000     DISPLAY "SIMPLE INTEREST IS: " INTEREST
+010100     DISPLAY "TOTAL AMOUNT IS: " AMOUNT.
+010200 1500-SIMPLE-INTEREST-EXIT.
+010300     EXIT.
+010400
+010500*----------------------------------------------------------
+006930* 2000-AMORTIZATION-SCHEDULE - SHOW THE OPENING BALANCE,
+006940* INTEREST EARNED AND CLOSING BALANCE FOR EACH YEAR OF THE
+006950* TERM, COMPOUNDING WS-PERIODS-PER-YEAR TIMES WITHIN THE YEAR.
+006960*----------------------------------------------------------
+006970 2000-AMORTIZATION-SCHEDULE.
+006980     DISPLAY "YEAR   OPENING BAL   INTEREST   CLOSING BAL"
+006990     MOVE PRINCIPAL TO WS-YEAR-OPEN-BAL
+007000     PERFORM VARYING WS-YEAR-IDX FROM 1 BY 1
+007010         UNTIL WS-YEAR-IDX > YEARS-TERM
+007020         COMPUTE WS-YEAR-CLOSE-BAL =
+007030             WS-YEAR-OPEN-BAL *
+007040             (1 + RATE / 100 / WS-PERIODS-PER-YEAR)
+007050                 ** WS-PERIODS-PER-YEAR
+007060         COMPUTE WS-YEAR-INTEREST =
+007070             WS-YEAR-CLOSE-BAL - WS-YEAR-OPEN-BAL
+007080         DISPLAY WS-YEAR-IDX SPACE WS-YEAR-OPEN-BAL SPACE
+007090             WS-YEAR-INTEREST SPACE WS-YEAR-CLOSE-BAL
+007100         MOVE WS-YEAR-CLOSE-BAL TO WS-YEAR-OPEN-BAL
+007110     END-PERFORM.
+007120 2000-AMORTIZATION-SCHEDULE-EXIT.
+007130     EXIT.
+007140
+007150*----------------------------------------------------------
+007160* 1900-DISPLAY-CONVERTED-AMOUNTS - SHOW THE QUOTED AMOUNT AND
+007170* INTEREST IN THE CHOSEN CURRENCY ALONGSIDE THEIR USD
+007180* EQUIVALENT, USING THE EXCHANGE RATE LOOKED UP IN
+007190* 0400-GET-CURRENCY.
+007200*----------------------------------------------------------
+007210 1900-DISPLAY-CONVERTED-AMOUNTS.
+007220     COMPUTE WS-BASE-AMOUNT ROUNDED =
+007230         AMOUNT / WS-EXCHANGE-RATE
+007240     COMPUTE WS-BASE-INTEREST ROUNDED =
+007250         INTEREST / WS-EXCHANGE-RATE
+007260
+007270     DISPLAY "AMOUNT IN " WS-CURRENCY-CODE " IS: " AMOUNT
+007280     DISPLAY "INTEREST IN " WS-CURRENCY-CODE " IS: " INTEREST
+007290     DISPLAY "AMOUNT IN USD IS: " WS-BASE-AMOUNT
+007300     DISPLAY "INTEREST IN USD IS: " WS-BASE-INTEREST.
+007310 1900-DISPLAY-CONVERTED-AMOUNTS-EXIT.
+007320     EXIT.
