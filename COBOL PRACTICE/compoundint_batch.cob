@@ -0,0 +1,169 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. COMPOUND-INTEREST-BATCH.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  NEW PROGRAM.  RUNS THE COMPOUND-INTEREST
+001000*                 CALCULATION AGAINST A FILE OF LOAN
+001100*                 APPLICATIONS AND PRODUCES A QUOTE REPORT FOR
+001200*                 EVERY APPLICANT IN ONE PASS INSTEAD OF ONE
+001300*                 CONSOLE SESSION PER LOAN.
+001400* 2026-08-08 KMR  ADDED A DAILY-STATS SUMMARY RECORD FOR THE
+001410*                 CONSOLIDATED NIGHTLY OPERATIONS REPORT.
+001420*----------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT LOAN-APPLICATIONS ASSIGN TO "LOANAPPS"
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+002000
+002100     SELECT QUOTE-REPORT ASSIGN TO "LOANQTE"
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002250
+002260     SELECT DAILY-STATS-FILE ASSIGN TO "DAILYSTATS"
+002270         ORGANIZATION IS LINE SEQUENTIAL.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  LOAN-APPLICATIONS.
+002700 01  LOAN-APPLICATION-RECORD.
+002800     05  LA-APPLICANT-ID     PIC X(10).
+002900     05  LA-PRINCIPAL        PIC 9(6).
+003000     05  LA-RATE             PIC 9(2)V9(2).
+003100     05  LA-YEARS-TERM       PIC 9(2).
+003200     05  LA-FREQUENCY-CODE   PIC 9(01).
+003300     05  FILLER              PIC X(39).
+003400
+003500 FD  QUOTE-REPORT.
+003600 01  QUOTE-REPORT-LINE       PIC X(80).
+003650
+003660 FD  DAILY-STATS-FILE.
+003670     COPY DLYSTAT.
+003700
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-SWITCHES.
+004000     05  WS-EOF-FLAG         PIC X(01) VALUE "N".
+004100         88  END-OF-APPLICATIONS     VALUE "Y".
+004200
+004300 01  WS-APPLICATION-COUNT    PIC 9(05) COMP VALUE ZERO.
+004310 01  WS-APPLICATION-COUNT-D  PIC ZZZZ9.
+004400
+004500 01  WS-PERIODS-PER-YEAR     PIC 9(2) VALUE 1.
+004600 01  WS-TOTAL-PERIODS        PIC 9(4) VALUE ZERO.
+004700 01  WS-AMOUNT               PIC 9(8)V9(2) VALUE ZERO.
+004800 01  WS-INTEREST             PIC 9(8)V9(2) VALUE ZERO.
+004900
+005000 01  WS-REPORT-LINE.
+005100     05  RL-APPLICANT-ID     PIC X(10).
+005200     05  FILLER              PIC X(02) VALUE SPACES.
+005300     05  RL-PRINCIPAL        PIC ZZZ,ZZ9.
+005400     05  FILLER              PIC X(02) VALUE SPACES.
+005500     05  RL-INTEREST         PIC ZZZ,ZZ9.99.
+005600     05  FILLER              PIC X(02) VALUE SPACES.
+005700     05  RL-AMOUNT           PIC ZZZ,ZZ9.99.
+005800
+005900 PROCEDURE DIVISION.
+006000*----------------------------------------------------------
+006100* 0000-MAINLINE
+006200*----------------------------------------------------------
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE
+006500         THRU 1000-INITIALIZE-EXIT
+006600     PERFORM UNTIL END-OF-APPLICATIONS
+006700         PERFORM 2000-PROCESS-APPLICATION
+006800             THRU 2000-PROCESS-APPLICATION-EXIT
+006900         PERFORM 8000-READ-APPLICATION
+007000             THRU 8000-READ-APPLICATION-EXIT
+007100     END-PERFORM
+007200     PERFORM 9000-TERMINATE
+007300         THRU 9000-TERMINATE-EXIT
+007400     STOP RUN.
+007500
+007600*----------------------------------------------------------
+007700* 1000-INITIALIZE
+007800*----------------------------------------------------------
+007900 1000-INITIALIZE.
+008000     OPEN INPUT  LOAN-APPLICATIONS
+008100     OPEN OUTPUT QUOTE-REPORT
+008200     PERFORM 8000-READ-APPLICATION
+008300         THRU 8000-READ-APPLICATION-EXIT.
+008400 1000-INITIALIZE-EXIT.
+008500     EXIT.
+008600
+008700*----------------------------------------------------------
+008800* 2000-PROCESS-APPLICATION - QUOTE ONE LOAN APPLICATION
+008900*----------------------------------------------------------
+009000 2000-PROCESS-APPLICATION.
+009100     ADD 1 TO WS-APPLICATION-COUNT
+009200
+009300     EVALUATE LA-FREQUENCY-CODE
+009400         WHEN 2
+009500             MOVE 4  TO WS-PERIODS-PER-YEAR
+009600         WHEN 3
+009700             MOVE 12 TO WS-PERIODS-PER-YEAR
+009800         WHEN OTHER
+009900             MOVE 1  TO WS-PERIODS-PER-YEAR
+010000     END-EVALUATE
+010100
+010200     COMPUTE WS-TOTAL-PERIODS =
+010300         WS-PERIODS-PER-YEAR * LA-YEARS-TERM
+010400
+010500     COMPUTE WS-AMOUNT =
+010600         LA-PRINCIPAL *
+010700         (1 + LA-RATE / 100 / WS-PERIODS-PER-YEAR)
+010800             ** WS-TOTAL-PERIODS
+010900
+011000     COMPUTE WS-INTEREST = WS-AMOUNT - LA-PRINCIPAL
+011100
+011200     MOVE LA-APPLICANT-ID TO RL-APPLICANT-ID
+011300     MOVE LA-PRINCIPAL    TO RL-PRINCIPAL
+011400     MOVE WS-INTEREST     TO RL-INTEREST
+011500     MOVE WS-AMOUNT       TO RL-AMOUNT
+011600     WRITE QUOTE-REPORT-LINE FROM WS-REPORT-LINE.
+011700 2000-PROCESS-APPLICATION-EXIT.
+011800     EXIT.
+011900
+012000*----------------------------------------------------------
+012100* 8000-READ-APPLICATION - READ THE NEXT LOAN APPLICATION
+012200*----------------------------------------------------------
+012300 8000-READ-APPLICATION.
+012400     READ LOAN-APPLICATIONS
+012500         AT END
+012600             MOVE "Y" TO WS-EOF-FLAG
+012700     END-READ.
+012800 8000-READ-APPLICATION-EXIT.
+012900     EXIT.
+013000
+013100*----------------------------------------------------------
+013200* 9000-TERMINATE
+013300*----------------------------------------------------------
+013400 9000-TERMINATE.
+013500     CLOSE LOAN-APPLICATIONS
+013600     CLOSE QUOTE-REPORT
+013650     PERFORM 9500-WRITE-DAILY-STATS
+013660         THRU 9500-WRITE-DAILY-STATS-EXIT
+013700     DISPLAY "APPLICATIONS QUOTED: " WS-APPLICATION-COUNT.
+013800 9000-TERMINATE-EXIT.
+013900     EXIT.
+013910
+013920*----------------------------------------------------------
+013930* 9500-WRITE-DAILY-STATS - APPEND ONE SUMMARY RECORD TO THE
+013940* SHARED DAILY OPERATIONS STATISTICS FILE FOR THE NIGHTLY
+013950* CONSOLIDATED REPORT.
+013960*----------------------------------------------------------
+013970 9500-WRITE-DAILY-STATS.
+013980     OPEN EXTEND DAILY-STATS-FILE
+013990     MOVE "COMPOUND-INTEREST-BATCH" TO DS-PROGRAM-NAME
+014000     MOVE WS-APPLICATION-COUNT        TO DS-RECORD-COUNT
+014010     MOVE WS-APPLICATION-COUNT        TO WS-APPLICATION-COUNT-D
+014020     STRING "APPLICATIONS QUOTED: " DELIMITED BY SIZE
+014030         WS-APPLICATION-COUNT-D      DELIMITED BY SIZE
+014040         INTO DS-DETAIL
+014050     END-STRING
+014060     WRITE DAILY-STAT-RECORD
+014070     CLOSE DAILY-STATS-FILE.
+014080 9500-WRITE-DAILY-STATS-EXIT.
+014090     EXIT.
