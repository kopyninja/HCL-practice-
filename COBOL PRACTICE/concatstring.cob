@@ -1,30 +1,240 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STRING-CONCATENATION.
-       AUTHOR. KAUSHIK. 
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  STR1        PIC X(10).
-       01  STR2        PIC X(10).
-       01  RESULT      PIC X(20).
-       01  STRLEN     PIC 9(2).
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER FIRST STRING: "
-           ACCEPT STR1
-
-           DISPLAY "ENTER SECOND STRING: "
-           ACCEPT STR2
-
-           STRING
-               STR1 DELIMITED BY SPACE
-               STR2 DELIMITED BY SPACE
-               INTO RESULT
-           END-STRING
-
-           COMPUTE STRLEN = FUNCTION LENGTH(RESULT)
-
-           DISPLAY "CONCATENATED STRING: " RESULT
-           DISPLAY "LENGTH OF STRING: " STRLEN
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STRING-CONCATENATION.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  ACCEPTS ANY NUMBER OF INPUT STRINGS INSTEAD
+001000*                 OF EXACTLY TWO.
+001100* 2026-08-08 KMR  DELIMITER BETWEEN STRINGS IS NOW OPERATOR
+001200*                 CHOSEN INSTEAD OF ALWAYS BEING A SPACE.
+001300* 2026-08-08 KMR  ADDED AN UPPER/LOWER-CASE CONVERSION OPTION
+001400*                 FOR THE FINAL CONCATENATED RESULT.
+001500* 2026-08-08 KMR  ADDED A BATCH MODE THAT BUILDS FULL CUSTOMER
+001600*                 NAMES FROM A FIRST/LAST NAME FILE.
+001610* 2026-08-08 KMR  THE NUMBER OF STRINGS IS NOW VALIDATED
+001620*                 THROUGH THE SHARED NUMVALID SUBPROGRAM AND
+001630*                 REPROMPTED OUTSIDE OF 1-10 INSTEAD OF BEING
+001640*                 ABLE TO DRIVE WS-STRING-TABLE'S DEPENDING-ON
+001650*                 SUBSCRIPT OUT OF BOUNDS.  RESULT IS ALSO
+001660*                 WIDENED TO FIT THE WORST CASE OF 10 FULLY
+001670*                 POPULATED 10-CHARACTER STRINGS PLUS 9
+001680*                 DELIMITERS INSTEAD OF SILENTLY TRUNCATING.
+001700*----------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CUSTOMER-NAMES ASSIGN TO "CUSTNAME"
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300
+002400     SELECT FULL-NAME-FILE ASSIGN TO "FULLNAME"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  CUSTOMER-NAMES.
+003000 01  CUSTOMER-NAME-RECORD.
+003100     05  CN-FIRST-NAME       PIC X(15).
+003200     05  CN-LAST-NAME        PIC X(15).
+003300
+003400 FD  FULL-NAME-FILE.
+003500 01  FULL-NAME-RECORD        PIC X(31).
+003600
+003700 WORKING-STORAGE SECTION.
+003800 01  MODE-CHOICE             PIC 9 VALUE 1.
+003900     88  MODE-INTERACTIVE            VALUE 1.
+004000     88  MODE-BATCH                  VALUE 2.
+004100
+004200 01  WS-STR-COUNT            PIC 9(02) VALUE ZERO.
+004300 01  WS-STRING-TABLE.
+004400     05  WS-STRING           PIC X(10) OCCURS 1 TO 10 TIMES
+004500                             DEPENDING ON WS-STR-COUNT.
+004600
+004610 01  WS-STR-COUNT-INPUT      PIC 9(10) VALUE ZERO.
+004620 01  WS-STR-COUNT-MIN        PIC 9(10) VALUE 1.
+004630 01  WS-STR-COUNT-MAX        PIC 9(10) VALUE 10.
+004640 01  WS-STR-COUNT-NUMERIC    PIC 9(10).
+004650 01  WS-STR-COUNT-VALID-FLAG PIC X(01) VALUE "N".
+004660     88  WS-STR-COUNT-VALID          VALUE "Y".
+004700 01  WS-DELIM-CHOICE         PIC 9 VALUE 1.
+004800     88  DELIM-SPACE                 VALUE 1.
+004900     88  DELIM-COMMA                 VALUE 2.
+005000     88  DELIM-DASH                  VALUE 3.
+005100     88  DELIM-NONE                  VALUE 4.
+005200 01  WS-DELIM-CHAR           PIC X(01) VALUE SPACE.
+005300
+005400 01  CASE-CHOICE             PIC 9 VALUE 1.
+005500     88  CASE-AS-IS                  VALUE 1.
+005600     88  CASE-UPPER                  VALUE 2.
+005700     88  CASE-LOWER                  VALUE 3.
+005800
+005900 01  RESULT                  PIC X(110).
+006000 01  STRLEN                  PIC 9(3).
+006100 01  WS-PTR                  PIC 9(03) VALUE 1.
+006200 01  I                       PIC 9(02) COMP VALUE 1.
+006300
+006400 01  WS-SWITCHES.
+006500     05  WS-EOF-FLAG         PIC X(01) VALUE "N".
+006600         88  END-OF-NAMES            VALUE "Y".
+006700
+006800 01  WS-NAME-COUNT           PIC 9(05) COMP VALUE ZERO.
+006900
+007000 PROCEDURE DIVISION.
+007100*----------------------------------------------------------
+007200* 0000-MAINLINE
+007300*----------------------------------------------------------
+007400 0000-MAINLINE.
+007500     DISPLAY "1. CONCATENATE STRINGS  2. BATCH NAME FILE: "
+007600     ACCEPT MODE-CHOICE
+007700     IF MODE-BATCH
+007800         PERFORM 2000-BATCH-CONCATENATE
+007900             THRU 2000-BATCH-CONCATENATE-EXIT
+008000     ELSE
+008100         PERFORM 1000-INTERACTIVE-CONCATENATE
+008200             THRU 1000-INTERACTIVE-CONCATENATE-EXIT
+008300     END-IF
+008400     STOP RUN.
+008500
+008600*----------------------------------------------------------
+008700* 1000-INTERACTIVE-CONCATENATE - ACCEPT ANY NUMBER OF STRINGS,
+008800* A DELIMITER CHOICE AND A CASE CHOICE, THEN BUILD RESULT.
+008900*----------------------------------------------------------
+009000 1000-INTERACTIVE-CONCATENATE.
+009050     PERFORM 1050-GET-STRING-COUNT
+009060         THRU 1050-GET-STRING-COUNT-EXIT
+009070         UNTIL WS-STR-COUNT-VALID
+009300
+009400     PERFORM 1100-ACCEPT-STRING
+009500         VARYING I FROM 1 BY 1 UNTIL I > WS-STR-COUNT
+009600
+009700     DISPLAY "DELIMITER - 1 SPACE 2 COMMA 3 DASH 4 NONE: "
+009800     ACCEPT WS-DELIM-CHOICE
+009900     EVALUATE TRUE
+010000         WHEN DELIM-COMMA
+010100             MOVE "," TO WS-DELIM-CHAR
+010200         WHEN DELIM-DASH
+010300             MOVE "-" TO WS-DELIM-CHAR
+010400         WHEN DELIM-NONE
+010500             MOVE SPACE TO WS-DELIM-CHAR
+010600         WHEN OTHER
+010700             MOVE SPACE TO WS-DELIM-CHAR
+010800     END-EVALUATE
+010900
+011000     MOVE SPACES TO RESULT
+011100     MOVE 1 TO WS-PTR
+011200     PERFORM 1200-APPEND-STRING
+011300         VARYING I FROM 1 BY 1 UNTIL I > WS-STR-COUNT
+011400
+011500     IF NOT CASE-AS-IS
+011600         PERFORM 1300-CONVERT-CASE
+011700             THRU 1300-CONVERT-CASE-EXIT
+011800     END-IF
+011900
+012000     COMPUTE STRLEN = FUNCTION LENGTH(FUNCTION TRIM(RESULT))
+012100
+012200     DISPLAY "CONCATENATED STRING: " RESULT
+012300     DISPLAY "LENGTH OF STRING: " STRLEN.
+012400 1000-INTERACTIVE-CONCATENATE-EXIT.
+012500     EXIT.
+012510
+012520*----------------------------------------------------------
+012530* 1050-GET-STRING-COUNT - PROMPT FOR HOW MANY STRINGS TO
+012540* CONCATENATE AND VALIDATE IT THROUGH NUMVALID, REJECTING
+012550* NON-NUMERIC OR OUT-OF-RANGE ENTRY INSTEAD OF LETTING IT
+012560* DRIVE WS-STRING-TABLE'S DEPENDING-ON SUBSCRIPT OUT OF BOUNDS.
+012570*----------------------------------------------------------
+012580 1050-GET-STRING-COUNT.
+012590     DISPLAY "HOW MANY STRINGS (1-10): "
+012600     ACCEPT WS-STR-COUNT-INPUT
+012610
+012620     CALL "NUMVALID" USING WS-STR-COUNT-INPUT WS-STR-COUNT-MIN
+012630         WS-STR-COUNT-MAX WS-STR-COUNT-NUMERIC
+012640         WS-STR-COUNT-VALID-FLAG
+012650
+012660     IF WS-STR-COUNT-VALID
+012670         MOVE WS-STR-COUNT-NUMERIC TO WS-STR-COUNT
+012680     ELSE
+012682         DISPLAY "NUMBER OF STRINGS MUST BE NUMERIC, 1 THROUGH 10"
+012684     END-IF.
+012690 1050-GET-STRING-COUNT-EXIT.
+012695     EXIT.
+012696
+012700*----------------------------------------------------------
+012800* 1100-ACCEPT-STRING - PROMPT FOR ONE INPUT STRING BY POSITION
+012900*----------------------------------------------------------
+013000 1100-ACCEPT-STRING.
+013100     DISPLAY "ENTER STRING " I ": "
+013200     ACCEPT WS-STRING(I).
+013300 1100-ACCEPT-STRING-EXIT.
+013400     EXIT.
+013500
+013600*----------------------------------------------------------
+013700* 1200-APPEND-STRING - APPEND ONE TABLE ENTRY TO RESULT,
+013800* SEPARATED BY WS-DELIM-CHAR (EXCEPT BEFORE THE FIRST ONE).
+013900*----------------------------------------------------------
+014000 1200-APPEND-STRING.
+014100     IF I > 1 AND NOT DELIM-NONE
+014200         STRING WS-DELIM-CHAR DELIMITED BY SIZE
+014300             INTO RESULT
+014400             WITH POINTER WS-PTR
+014500         END-STRING
+014600     END-IF
+014700     STRING WS-STRING(I) DELIMITED BY SPACE
+014800         INTO RESULT
+014900         WITH POINTER WS-PTR
+015000     END-STRING.
+015100 1200-APPEND-STRING-EXIT.
+015200     EXIT.
+015300
+015400*----------------------------------------------------------
+015500* 1300-CONVERT-CASE - FOLD RESULT TO UPPER OR LOWER CASE
+015600*----------------------------------------------------------
+015700 1300-CONVERT-CASE.
+015800     IF CASE-UPPER
+015900         MOVE FUNCTION UPPER-CASE(RESULT) TO RESULT
+016000     ELSE
+016100         MOVE FUNCTION LOWER-CASE(RESULT) TO RESULT
+016200     END-IF.
+016300 1300-CONVERT-CASE-EXIT.
+016400     EXIT.
+016500
+016600*----------------------------------------------------------
+016700* 2000-BATCH-CONCATENATE - BUILD A FULL NAME FOR EVERY RECORD
+016800* ON CUSTOMER-NAMES AND WRITE IT TO FULL-NAME-FILE.
+016900*----------------------------------------------------------
+017000 2000-BATCH-CONCATENATE.
+017100     OPEN INPUT  CUSTOMER-NAMES
+017200     OPEN OUTPUT FULL-NAME-FILE
+017300     PERFORM 8000-READ-CUSTOMER-NAME
+017400         THRU 8000-READ-CUSTOMER-NAME-EXIT
+017500     PERFORM UNTIL END-OF-NAMES
+017600         MOVE SPACES TO FULL-NAME-RECORD
+017700         STRING
+017800             CN-FIRST-NAME DELIMITED BY SPACE
+017900             " "           DELIMITED BY SIZE
+018000             CN-LAST-NAME  DELIMITED BY SPACE
+018100             INTO FULL-NAME-RECORD
+018200         END-STRING
+018300         WRITE FULL-NAME-RECORD
+018400         ADD 1 TO WS-NAME-COUNT
+018500         PERFORM 8000-READ-CUSTOMER-NAME
+018600             THRU 8000-READ-CUSTOMER-NAME-EXIT
+018700     END-PERFORM
+018800     CLOSE CUSTOMER-NAMES
+018900     CLOSE FULL-NAME-FILE
+019000     DISPLAY "NAMES BUILT: " WS-NAME-COUNT.
+019100 2000-BATCH-CONCATENATE-EXIT.
+019200     EXIT.
+019300
+019400*----------------------------------------------------------
+019500* 8000-READ-CUSTOMER-NAME - READ THE NEXT NAME RECORD
+019600*----------------------------------------------------------
+019700 8000-READ-CUSTOMER-NAME.
+019800     READ CUSTOMER-NAMES
+019900         AT END
+020000             MOVE "Y" TO WS-EOF-FLAG
+020100     END-READ.
+020200 8000-READ-CUSTOMER-NAME-EXIT.
+020300     EXIT.
