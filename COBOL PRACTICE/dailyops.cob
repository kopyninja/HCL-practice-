@@ -0,0 +1,141 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DAILY-OPS-REPORT.
+000300 AUTHOR. KAUSHIK.
+000400 INSTALLATION. OPERATIONS-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2026-08-08 KMR  NEW PROGRAM.  READS THE DAILYSTATS FILE
+001100*                 THAT EACH NIGHTLY BATCH PROGRAM APPENDS ONE
+001200*                 SUMMARY RECORD TO AND PRINTS ONE CONSOLIDATED
+001300*                 OPERATIONS REPORT COVERING THE WHOLE NIGHT'S
+001400*                 RUN INSTEAD OF ONE CONSOLE MESSAGE PER JOB
+001500*                 STEP.  RUNS AS THE LAST STEP OF DAILYRUN.
+001510* 2026-08-08 KMR  WIDENED THE PROGRAM-NAME COLUMN TO MATCH
+001520*                 DLYSTAT.CPY'S DS-PROGRAM-NAME, WHICH WAS
+001530*                 WIDENED TO STOP TRUNCATING THE LONGER BATCH
+001540*                 PROGRAM-IDS.
+001600*----------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT DAILY-STATS-FILE ASSIGN TO "DAILYSTATS"
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200
+002300     SELECT OPS-REPORT ASSIGN TO "DLYOPRPT"
+002400         ORGANIZATION IS LINE SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  DAILY-STATS-FILE.
+002900     COPY DLYSTAT.
+003000
+003100 FD  OPS-REPORT.
+003200 01  OPS-REPORT-LINE         PIC X(80).
+003300
+003400 WORKING-STORAGE SECTION.
+003500*----------------------------------------------------------
+003600* SWITCHES
+003700*----------------------------------------------------------
+003800 01  WS-SWITCHES.
+003900     05  WS-EOF-FLAG         PIC X(01) VALUE "N".
+004000         88  END-OF-STATS            VALUE "Y".
+004100
+004200*----------------------------------------------------------
+004300* PROGRAM COUNTERS
+004400*----------------------------------------------------------
+004500 01  WS-PROGRAM-COUNT        PIC 9(03) COMP VALUE ZERO.
+004600 01  WS-GRAND-TOTAL          PIC 9(09) COMP VALUE ZERO.
+004700
+004800 01  WS-HEADING-LINE-1       PIC X(80) VALUE
+004900     "DAILY OPERATIONS REPORT".
+005000 01  WS-HEADING-LINE-2       PIC X(80) VALUE
+005100     "PROGRAM                 RECORDS  DETAIL".
+005200
+005300 01  WS-REPORT-LINE.
+005400     05  RL-PROGRAM-NAME     PIC X(23).
+005500     05  FILLER              PIC X(02) VALUE SPACES.
+005600     05  RL-RECORD-COUNT     PIC ZZZZZZ9.
+005700     05  FILLER              PIC X(02) VALUE SPACES.
+005800     05  RL-DETAIL           PIC X(40).
+005900
+006000 01  WS-TOTAL-LINE.
+006100     05  FILLER              PIC X(23) VALUE "GRAND TOTAL".
+006200     05  FILLER              PIC X(02) VALUE SPACES.
+006300     05  TL-RECORD-COUNT     PIC ZZZZZZ9.
+006400
+006500 PROCEDURE DIVISION.
+006600*----------------------------------------------------------
+006700* 0000-MAINLINE
+006800*----------------------------------------------------------
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE
+007100         THRU 1000-INITIALIZE-EXIT
+007200     PERFORM 2000-PROCESS-STAT
+007300         THRU 2000-PROCESS-STAT-EXIT
+007400         UNTIL END-OF-STATS
+007500     PERFORM 9000-TERMINATE
+007600         THRU 9000-TERMINATE-EXIT
+007700     STOP RUN.
+007800
+007900*----------------------------------------------------------
+008000* 1000-INITIALIZE - OPEN FILES, PRINT THE REPORT HEADING AND
+008100* PRIME THE READ.
+008200*----------------------------------------------------------
+008300 1000-INITIALIZE.
+008400     OPEN INPUT  DAILY-STATS-FILE
+008500     OPEN OUTPUT OPS-REPORT
+008600     WRITE OPS-REPORT-LINE FROM WS-HEADING-LINE-1
+008700     WRITE OPS-REPORT-LINE FROM WS-HEADING-LINE-2
+008800     PERFORM 8000-READ-STAT
+008900         THRU 8000-READ-STAT-EXIT.
+009000 1000-INITIALIZE-EXIT.
+009100     EXIT.
+009200
+009300*----------------------------------------------------------
+009400* 2000-PROCESS-STAT - PRINT ONE PROGRAM'S SUMMARY LINE AND
+009500* FOLD ITS RECORD COUNT INTO THE GRAND TOTAL.
+009600*----------------------------------------------------------
+009700 2000-PROCESS-STAT.
+009800     MOVE DS-PROGRAM-NAME   TO RL-PROGRAM-NAME
+009900     MOVE DS-RECORD-COUNT   TO RL-RECORD-COUNT
+010000     MOVE DS-DETAIL         TO RL-DETAIL
+010100     WRITE OPS-REPORT-LINE FROM WS-REPORT-LINE
+010200
+010300     ADD 1 TO WS-PROGRAM-COUNT
+010400     ADD DS-RECORD-COUNT TO WS-GRAND-TOTAL
+010500
+010600     PERFORM 8000-READ-STAT
+010700         THRU 8000-READ-STAT-EXIT.
+010800 2000-PROCESS-STAT-EXIT.
+010900     EXIT.
+011000
+011100*----------------------------------------------------------
+011200* 8000-READ-STAT - READ THE NEXT DAILY-STATS RECORD
+011300*----------------------------------------------------------
+011400 8000-READ-STAT.
+011500     READ DAILY-STATS-FILE
+011600         AT END
+011700             MOVE "Y" TO WS-EOF-FLAG
+011800     END-READ.
+011900 8000-READ-STAT-EXIT.
+012000     EXIT.
+012100
+012200*----------------------------------------------------------
+012300* 9000-TERMINATE - PRINT THE GRAND TOTAL LINE, CLOSE FILES
+012400* AND RESET DAILYSTATS SO TOMORROW'S RUN STARTS EMPTY.
+012500*----------------------------------------------------------
+012600 9000-TERMINATE.
+012700     MOVE WS-GRAND-TOTAL TO TL-RECORD-COUNT
+012800     WRITE OPS-REPORT-LINE FROM WS-TOTAL-LINE
+012900     CLOSE DAILY-STATS-FILE
+013000     CLOSE OPS-REPORT
+013100     OPEN OUTPUT DAILY-STATS-FILE
+013200     CLOSE DAILY-STATS-FILE
+013300     DISPLAY "DAILY-OPS-REPORT: " WS-PROGRAM-COUNT
+013400         " PROGRAMS SUMMARIZED, " WS-GRAND-TOTAL
+013500         " RECORDS TOTAL".
+013600 9000-TERMINATE-EXIT.
+013700     EXIT.
