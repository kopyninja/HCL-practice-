@@ -1,19 +1,163 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVISIBLE-NUMBERS.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM        PIC 9(4).
-
-       PROCEDURE DIVISION.
-           DISPLAY "NUMBERS DIVISIBLE BY 2, 3 AND 17 (1-1000):".
-
-           PERFORM NUM FROM 1 BY 1 UNTIL NUM > 1000
-               IF NUM MOD 2 = 0
-                  AND NUM MOD 3 = 0
-                  AND NUM MOD 17 = 0
-                   DISPLAY NUM
-               END-IF
-           END-PERFORM.
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DIVISIBLE-NUMBERS.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  RANGE AND DIVISORS ARE NOW OPERATOR ENTERED
+001000*                 INSTEAD OF BEING HARDCODED TO 1-1000 AND
+001100*                 2, 3 AND 17.  ALSO REWROTE THE ORIGINAL
+001200*                 "PERFORM NUM FROM ... BY ... UNTIL" LOOP AS
+001300*                 STANDARD PERFORM VARYING, AND REPLACED THE
+001400*                 INFIX "MOD" OPERATOR WITH FUNCTION MOD, AS
+001500*                 NEITHER PARSES UNDER THIS DIALECT.
+001600* 2026-08-08 KMR  RESULTS ARE NOW ALSO WRITTEN TO DIVFILE,
+001700*                 WITH A TOTAL COUNT AT THE END OF THE RUN.
+001710* 2026-08-08 KMR  THE NUMBER OF DIVISORS IS NOW VALIDATED
+001720*                 THROUGH THE SHARED NUMVALID SUBPROGRAM AND
+001730*                 REPROMPTED OUTSIDE OF 1-5 INSTEAD OF BEING
+001740*                 ABLE TO DRIVE WS-DIVISOR-TABLE'S DEPENDING-ON
+001750*                 SUBSCRIPT OUT OF BOUNDS.
+001800*----------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT DIVISIBLE-FILE ASSIGN TO "DIVFILE"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  DIVISIBLE-FILE.
+002800 01  DIVISIBLE-RECORD        PIC 9(4).
+002900
+003000 WORKING-STORAGE SECTION.
+003100 01  NUM                     PIC 9(4).
+003200
+003300 01  WS-RANGE-START          PIC 9(4) VALUE 1.
+003400 01  WS-RANGE-END            PIC 9(4) VALUE 1000.
+003500
+003600 01  WS-DIVISOR-COUNT        PIC 9(01) VALUE 3.
+003700 01  WS-DIVISOR-TABLE.
+003800     05  WS-DIVISOR          PIC 9(03) OCCURS 1 TO 5 TIMES
+003900                             DEPENDING ON WS-DIVISOR-COUNT
+004000                             VALUE ZERO.
+004010
+004020 01  WS-DIVISOR-COUNT-INPUT  PIC 9(10) VALUE ZERO.
+004030 01  WS-DIVISOR-COUNT-MIN    PIC 9(10) VALUE 1.
+004040 01  WS-DIVISOR-COUNT-MAX    PIC 9(10) VALUE 5.
+004050 01  WS-DIVISOR-COUNT-NUMERIC PIC 9(10).
+004060 01  WS-DIVISOR-COUNT-VALID-FLAG PIC X(01) VALUE "N".
+004070     88  WS-DIVISOR-COUNT-VALID      VALUE "Y".
+004100
+004200 01  I                       PIC 9(01) COMP VALUE 1.
+004300 01  WS-MATCH-COUNT          PIC 9(05) COMP VALUE ZERO.
+004400
+004500 01  WS-SWITCHES.
+004600     05  WS-ALL-DIVISIBLE-FLAG   PIC X(01) VALUE "Y".
+004700         88  WS-ALL-DIVISIBLE            VALUE "Y".
+004800
+004900 PROCEDURE DIVISION.
+005000*----------------------------------------------------------
+005100* 0000-MAINLINE
+005200*----------------------------------------------------------
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE
+005500         THRU 1000-INITIALIZE-EXIT
+005600
+005700     DISPLAY "NUMBERS MATCHING ALL DIVISORS:"
+005800     PERFORM 2000-CHECK-NUMBER
+005900         VARYING NUM FROM WS-RANGE-START BY 1
+006000         UNTIL NUM > WS-RANGE-END
+006100
+006200     PERFORM 9000-TERMINATE
+006300         THRU 9000-TERMINATE-EXIT
+006400     STOP RUN.
+006500
+006600*----------------------------------------------------------
+006700* 1000-INITIALIZE - ACCEPT THE RANGE AND DIVISOR LIST, OPEN
+006800* THE OUTPUT FILE.
+006900*----------------------------------------------------------
+007000 1000-INITIALIZE.
+007100     DISPLAY "ENTER RANGE START: "
+007200     ACCEPT WS-RANGE-START
+007300     DISPLAY "ENTER RANGE END: "
+007400     ACCEPT WS-RANGE-END
+007500
+007600     PERFORM 1050-GET-DIVISOR-COUNT
+007650         THRU 1050-GET-DIVISOR-COUNT-EXIT
+007680         UNTIL WS-DIVISOR-COUNT-VALID
+007700     PERFORM 1100-ACCEPT-DIVISOR
+007900         VARYING I FROM 1 BY 1 UNTIL I > WS-DIVISOR-COUNT
+008000
+008100     OPEN OUTPUT DIVISIBLE-FILE.
+008200 1000-INITIALIZE-EXIT.
+008300     EXIT.
+008310
+008320*----------------------------------------------------------
+008330* 1050-GET-DIVISOR-COUNT - PROMPT FOR HOW MANY DIVISORS TO
+008340* APPLY AND VALIDATE IT THROUGH NUMVALID, REJECTING NON-
+008350* NUMERIC OR OUT-OF-RANGE ENTRY INSTEAD OF LETTING IT DRIVE
+008360* WS-DIVISOR-TABLE'S DEPENDING-ON SUBSCRIPT OUT OF BOUNDS.
+008370*----------------------------------------------------------
+008380 1050-GET-DIVISOR-COUNT.
+008390     DISPLAY "HOW MANY DIVISORS (1-5): "
+008400     ACCEPT WS-DIVISOR-COUNT-INPUT
+008410
+008420     CALL "NUMVALID" USING WS-DIVISOR-COUNT-INPUT
+008430         WS-DIVISOR-COUNT-MIN WS-DIVISOR-COUNT-MAX
+008440         WS-DIVISOR-COUNT-NUMERIC WS-DIVISOR-COUNT-VALID-FLAG
+008450
+008460     IF WS-DIVISOR-COUNT-VALID
+008470         MOVE WS-DIVISOR-COUNT-NUMERIC TO WS-DIVISOR-COUNT
+008480     ELSE
+008490         DISPLAY "NUMBER OF DIVISORS MUST BE NUMERIC, 1 THROUGH 5"
+008495     END-IF.
+008498 1050-GET-DIVISOR-COUNT-EXIT.
+008499     EXIT.
+008500*----------------------------------------------------------
+008600* 1100-ACCEPT-DIVISOR - PROMPT FOR ONE DIVISOR BY POSITION
+008700*----------------------------------------------------------
+008800 1100-ACCEPT-DIVISOR.
+008900     DISPLAY "ENTER DIVISOR " I ": "
+009000     ACCEPT WS-DIVISOR(I).
+009100 1100-ACCEPT-DIVISOR-EXIT.
+009200     EXIT.
+009300
+009400*----------------------------------------------------------
+009500* 2000-CHECK-NUMBER - TEST ONE NUMBER AGAINST EVERY DIVISOR
+009600* IN THE TABLE, DISPLAY AND WRITE IT IF ALL DIVIDE EVENLY.
+009700*----------------------------------------------------------
+009800 2000-CHECK-NUMBER.
+009900     MOVE "Y" TO WS-ALL-DIVISIBLE-FLAG
+010000     PERFORM 2100-TEST-DIVISOR
+010100         VARYING I FROM 1 BY 1 UNTIL I > WS-DIVISOR-COUNT
+010200
+010300     IF WS-ALL-DIVISIBLE
+010400         DISPLAY NUM
+010500         MOVE NUM TO DIVISIBLE-RECORD
+010600         WRITE DIVISIBLE-RECORD
+010700         ADD 1 TO WS-MATCH-COUNT
+010800     END-IF.
+010900 2000-CHECK-NUMBER-EXIT.
+011000     EXIT.
+011100
+011200*----------------------------------------------------------
+011300* 2100-TEST-DIVISOR - TEST NUM AGAINST ONE DIVISOR
+011400*----------------------------------------------------------
+011500 2100-TEST-DIVISOR.
+011600     IF FUNCTION MOD(NUM, WS-DIVISOR(I)) NOT = 0
+011700         MOVE "N" TO WS-ALL-DIVISIBLE-FLAG
+011800     END-IF.
+011900 2100-TEST-DIVISOR-EXIT.
+012000     EXIT.
+012100
+012200*----------------------------------------------------------
+012300* 9000-TERMINATE
+012400*----------------------------------------------------------
+012500 9000-TERMINATE.
+012600     CLOSE DIVISIBLE-FILE
+012700     DISPLAY "TOTAL MATCHES: " WS-MATCH-COUNT.
+012800 9000-TERMINATE-EXIT.
+012900     EXIT.
