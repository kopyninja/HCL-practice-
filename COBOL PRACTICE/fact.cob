@@ -1,22 +1,138 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FACT.
-       AUTHOR. KAUSHIK.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM        PIC 9(3).
-       01 I          PIC 9(3).
-       01 FACT       PIC 9(10) VALUE 1.
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER A NUMBER (UP TO 3 DIGITS):".
-           ACCEPT NUM.
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM
-               COMPUTE FACT = FACT * I
-           END-PERFORM.
-
-           DISPLAY "FACTORIAL IS: " FACT.
-           STOP RUN.
-
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FACT.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  DETECTS AND REPORTS OVERFLOW INSTEAD OF
+001000*                 LETTING FACT SILENTLY TRUNCATE FOR LARGE
+001100*                 INPUT NUMBERS.
+001200* 2026-08-08 KMR  ADDED A BATCH MODE THAT COMPUTES FACTORIALS
+001300*                 FOR A WHOLE FILE OF NUMBERS IN ONE RUN.
+001400*----------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT NUM-LIST-FILE ASSIGN TO "FACTLIST"
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+002000
+002100     SELECT FACT-REPORT ASSIGN TO "FACTRPT"
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  NUM-LIST-FILE.
+002700 01  NUM-LIST-RECORD         PIC 9(3).
+002800
+002900 FD  FACT-REPORT.
+003000 01  FACT-REPORT-LINE        PIC X(40).
+003100
+003200 WORKING-STORAGE SECTION.
+003300 01  MODE-CHOICE             PIC 9 VALUE 1.
+003400     88  MODE-INTERACTIVE            VALUE 1.
+003500     88  MODE-BATCH                  VALUE 2.
+003600
+003700 01  NUM                     PIC 9(3).
+003800 01  I                       PIC 9(3).
+003900 01  FACT                    PIC 9(10) VALUE 1.
+004000
+004100 01  WS-SWITCHES.
+004200     05  WS-OVERFLOW-FLAG    PIC X(01) VALUE "N".
+004300         88  WS-OVERFLOW             VALUE "Y".
+004400     05  WS-EOF-FLAG         PIC X(01) VALUE "N".
+004500         88  END-OF-NUMBERS          VALUE "Y".
+004600
+004700 01  WS-REPORT-LINE.
+004800     05  RL-NUM              PIC ZZ9.
+004900     05  FILLER              PIC X(03) VALUE SPACES.
+005000     05  RL-RESULT           PIC X(30).
+005100
+005200 PROCEDURE DIVISION.
+005300*----------------------------------------------------------
+005400* 0000-MAINLINE
+005500*----------------------------------------------------------
+005600 0000-MAINLINE.
+005700     DISPLAY "1. SINGLE FACTORIAL  2. BATCH NUMBER LIST: "
+005800     ACCEPT MODE-CHOICE
+005900     IF MODE-BATCH
+006000         PERFORM 2000-BATCH-FACTORIAL
+006100             THRU 2000-BATCH-FACTORIAL-EXIT
+006200     ELSE
+006300         DISPLAY "ENTER A NUMBER (UP TO 3 DIGITS):"
+006400         ACCEPT NUM
+006500         PERFORM 1000-COMPUTE-FACTORIAL
+006600             THRU 1000-COMPUTE-FACTORIAL-EXIT
+006700         IF WS-OVERFLOW
+006800             DISPLAY "FACTORIAL OVERFLOW - NUMBER TOO LARGE"
+006900         ELSE
+007000             DISPLAY "FACTORIAL IS: " FACT
+007100         END-IF
+007200     END-IF
+007300     STOP RUN.
+007400
+007500*----------------------------------------------------------
+007600* 1000-COMPUTE-FACTORIAL - COMPUTE FACT FOR NUM, STOPPING AND
+007700* RAISING WS-OVERFLOW-FLAG IF THE RESULT NO LONGER FITS.
+007800*----------------------------------------------------------
+007900 1000-COMPUTE-FACTORIAL.
+008000     MOVE 1   TO FACT
+008100     MOVE "N" TO WS-OVERFLOW-FLAG
+008200     PERFORM 1100-MULTIPLY-ONE-TERM
+008300         VARYING I FROM 1 BY 1
+008400         UNTIL I > NUM OR WS-OVERFLOW.
+008500 1000-COMPUTE-FACTORIAL-EXIT.
+008600     EXIT.
+008700
+008800*----------------------------------------------------------
+008900* 1100-MULTIPLY-ONE-TERM - FACT = FACT * I, FLAGGING OVERFLOW
+009000* INSTEAD OF LETTING THE RESULT TRUNCATE.
+009100*----------------------------------------------------------
+009200 1100-MULTIPLY-ONE-TERM.
+009300     COMPUTE FACT = FACT * I
+009400         ON SIZE ERROR
+009500             MOVE "Y" TO WS-OVERFLOW-FLAG
+009600     END-COMPUTE.
+009700 1100-MULTIPLY-ONE-TERM-EXIT.
+009800     EXIT.
+009900
+010000*----------------------------------------------------------
+010100* 2000-BATCH-FACTORIAL - COMPUTE THE FACTORIAL OF EVERY NUMBER
+010200* ON NUM-LIST-FILE AND WRITE THE RESULT (OR AN OVERFLOW NOTE)
+010300* TO FACT-REPORT.
+010400*----------------------------------------------------------
+010500 2000-BATCH-FACTORIAL.
+010600     OPEN INPUT  NUM-LIST-FILE
+010700     OPEN OUTPUT FACT-REPORT
+010800     PERFORM 8000-READ-NUM-LIST
+010900         THRU 8000-READ-NUM-LIST-EXIT
+011000     PERFORM UNTIL END-OF-NUMBERS
+011100         MOVE NUM-LIST-RECORD TO NUM
+011200         PERFORM 1000-COMPUTE-FACTORIAL
+011300             THRU 1000-COMPUTE-FACTORIAL-EXIT
+011400         MOVE NUM TO RL-NUM
+011500         IF WS-OVERFLOW
+011600             MOVE "OVERFLOW" TO RL-RESULT
+011700         ELSE
+011800             MOVE FACT TO RL-RESULT
+011900         END-IF
+012000         WRITE FACT-REPORT-LINE FROM WS-REPORT-LINE
+012100         PERFORM 8000-READ-NUM-LIST
+012200             THRU 8000-READ-NUM-LIST-EXIT
+012300     END-PERFORM
+012400     CLOSE NUM-LIST-FILE
+012500     CLOSE FACT-REPORT.
+012600 2000-BATCH-FACTORIAL-EXIT.
+012700     EXIT.
+012800
+012900*----------------------------------------------------------
+013000* 8000-READ-NUM-LIST - READ THE NEXT NUMBER FROM NUM-LIST-FILE
+013100*----------------------------------------------------------
+013200 8000-READ-NUM-LIST.
+013300     READ NUM-LIST-FILE
+013400         AT END
+013500             MOVE "Y" TO WS-EOF-FLAG
+013600     END-READ.
+013700 8000-READ-NUM-LIST-EXIT.
+013800     EXIT.
