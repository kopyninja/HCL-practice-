@@ -1,28 +1,77 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIBONACCI-SUM.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  A        PIC 9(3) VALUE 0.
-       01  B        PIC 9(3) VALUE 1.
-       01  C        PIC 9(3).
-       01  WS-SUM   PIC 9(5) VALUE 1.
-
-       PROCEDURE DIVISION.
-           DISPLAY "FIBONACCI SERIES UP TO 100:"
-           DISPLAY A
-           DISPLAY B
-
-           PERFORM UNTIL C > 100
-               COMPUTE C = A + B
-               IF C <= 100
-                   DISPLAY C
-                   ADD C TO WS-SUM
-               END-IF
-               MOVE B TO A
-               MOVE C TO B
-           END-PERFORM
-
-           DISPLAY "SUM OF FIBONACCI NUMBERS IS: " WS-SUM
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FIBONACCI-SUM.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  UPPER BOUND OF THE SERIES IS NOW OPERATOR
+001000*                 ENTERED INSTEAD OF BEING HARDCODED TO 100.
+001100*                 ALSO WIDENED A/B/C SO LARGER BOUNDS DO NOT
+001200*                 TRUNCATE.
+001300* 2026-08-08 KMR  SERIES IS NOW ALSO WRITTEN TO FIBFILE.
+001400*----------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT FIBONACCI-FILE ASSIGN TO "FIBFILE"
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+002000
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300 FD  FIBONACCI-FILE.
+002400 01  FIBONACCI-RECORD        PIC 9(7).
+002500
+002600 WORKING-STORAGE SECTION.
+002700 01  A                       PIC 9(7) VALUE 0.
+002800 01  B                       PIC 9(7) VALUE 1.
+002900 01  C                       PIC 9(7) VALUE 0.
+003000 01  WS-SUM                  PIC 9(9) VALUE 1.
+003100 01  WS-UPPER-BOUND          PIC 9(7) VALUE 100.
+003200 01  WS-TERM-COUNT           PIC 9(05) COMP VALUE ZERO.
+003300
+003400 PROCEDURE DIVISION.
+003500*----------------------------------------------------------
+003600* 0000-MAINLINE
+003700*----------------------------------------------------------
+003800 0000-MAINLINE.
+003900     DISPLAY "ENTER UPPER BOUND FOR THE SERIES: "
+004000     ACCEPT WS-UPPER-BOUND
+004100
+004200     OPEN OUTPUT FIBONACCI-FILE
+004300
+004400     DISPLAY "FIBONACCI SERIES UP TO " WS-UPPER-BOUND ":"
+004500     DISPLAY A
+004600     DISPLAY B
+004800     MOVE A TO FIBONACCI-RECORD
+004900     WRITE FIBONACCI-RECORD
+005000     MOVE B TO FIBONACCI-RECORD
+005100     WRITE FIBONACCI-RECORD
+005200
+005300     PERFORM 2000-GENERATE-TERM
+005400         UNTIL C > WS-UPPER-BOUND
+005500
+005600     CLOSE FIBONACCI-FILE
+005700
+005800     DISPLAY "SUM OF FIBONACCI NUMBERS IS: " WS-SUM
+005900     STOP RUN.
+006000
+006900*----------------------------------------------------------
+007000* 2000-GENERATE-TERM - COMPUTE THE NEXT FIBONACCI TERM, AND IF
+007100* IT IS WITHIN THE BOUND, DISPLAY IT, WRITE IT AND ADD IT TO
+007200* THE RUNNING SUM.
+007300*----------------------------------------------------------
+007400 2000-GENERATE-TERM.
+007500     COMPUTE C = A + B
+007600     IF C <= WS-UPPER-BOUND
+007700         DISPLAY C
+007800         ADD C TO WS-SUM
+007900         MOVE C TO FIBONACCI-RECORD
+008000         WRITE FIBONACCI-RECORD
+008100         ADD 1 TO WS-TERM-COUNT
+008200     END-IF
+008300     MOVE B TO A
+008400     MOVE C TO B.
+008500 2000-GENERATE-TERM-EXIT.
+008600     EXIT.
