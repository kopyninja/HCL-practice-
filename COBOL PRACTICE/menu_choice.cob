@@ -1,27 +1,468 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MENU-CHOICE.
-       AUTHOR. KAUSHIK. 
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CHOICE        PIC 9.
-
-       PROCEDURE DIVISION.
-           DISPLAY "1. DEPOSIT".
-           DISPLAY "2. WITHDRAW".
-           DISPLAY "3. BALANCE".
-           DISPLAY "ENTER YOUR CHOICE: ".
-           ACCEPT CHOICE.
-
-           EVALUATE CHOICE
-               WHEN 1
-                   DISPLAY "DEPOSIT SELECTED"
-               WHEN 2
-                   DISPLAY "WITHDRAW SELECTED"
-               WHEN 3
-                   DISPLAY "BALANCE DISPLAYED"
-               WHEN OTHER
-                   DISPLAY "INVALID CHOICE"
-           END-EVALUATE.
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MENU-CHOICE.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  DEPOSIT/WITHDRAW/BALANCE NOW POST AGAINST A
+001000*                 REAL ACCOUNT MASTER FILE INSTEAD OF JUST
+001100*                 DISPLAYING WHICH OPTION WAS PICKED.
+001200* 2026-08-08 KMR  ACCOUNT DATA IS KEPT ON AN INDEXED MASTER
+001300*                 FILE (ACCTMSTR) KEYED BY ACCOUNT NUMBER.
+001400* 2026-08-08 KMR  EVERY DEPOSIT AND WITHDRAWAL IS NOW LOGGED
+001500*                 TO TXNLOG FOR THE AUDIT TRAIL.
+001600* 2026-08-08 KMR  WITHDRAWALS ARE REJECTED IF THEY WOULD
+001700*                 OVERDRAW THE ACCOUNT.
+001800* 2026-08-08 KMR  ADDED AN ACCOUNT-OPENING OPTION (MENU ITEM 4).
+001900* 2026-08-08 KMR  MENU NOW LOOPS UNTIL THE TELLER CHOOSES
+002000*                 5. EXIT INSTEAD OF PROCESSING ONE CHOICE AND
+002100*                 STOPPING; EXIT WAS RENUMBERED TO ITEM 5 TO
+002200*                 MAKE ROOM FOR THE ACCOUNT-OPENING OPTION.
+002250* 2026-08-08 KMR  ACCOUNT NUMBER/NAME FIELDS NOW COME FROM THE
+002260*                 SHARED CUSTID COPYBOOK ALSO USED BY AGECHECK-
+002270*                 BATCH AND ASSIGN-GRADE-BATCH.
+002280* 2026-08-08 KMR  ADDED AN OPERATOR SIGN-ON CHECK.  THE TELLER
+002290*                 MUST SIGN ON AGAINST THE OPERATOR TABLE BEFORE
+002291*                 THE MENU IS OFFERED, AND THE SIGNED-ON
+002292*                 OPERATOR ID IS RECORDED ON EVERY TRANSACTION
+002293*                 LOGGED.
+002294* 2026-08-08 KMR  REPLACED THE RAW ACCEPT/DISPLAY PROMPTS WITH
+002295*                 FULL-SCREEN FORMS (SCREEN SECTION) FOR SIGN-
+002296*                 ON, THE TELLER MENU AND EACH TRANSACTION.
+002297* 2026-08-08 KMR  ADDED FILE STATUS CHECKING TO THE OPERATOR-
+002298*                 FILE OPEN IN 0100-LOAD-OPERATORS, SO A
+002299*                 MISSING/MISNAMED OPERTAB GIVES A CLEAR
+002301*                 MESSAGE AND A CLEAN STOP RUN INSTEAD OF AN
+002302*                 UNCONTROLLED RUNTIME ABEND BEFORE SIGN-ON.
+002303*                 ADDED SECURE TO THE SIGN-ON PASSWORD SCREEN
+002304*                 FIELD SO THE PASSWORD NO LONGER ECHOES.
+002310*----------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS ACCT-NUMBER
+003100         FILE STATUS IS WS-ACCT-STATUS.
+003200
+003300     SELECT TRANSACTION-LOG ASSIGN TO "TXNLOG"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003450
+003460     SELECT OPERATOR-FILE ASSIGN TO "OPERTAB"
+003470         ORGANIZATION IS LINE SEQUENTIAL
+003480         FILE STATUS IS WS-OPERTAB-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ACCOUNT-MASTER.
+003900 01  ACCOUNT-RECORD.
+003910     COPY CUSTID
+003920         REPLACING ==:PREFIX:-ID==       BY ==ACCT-NUMBER==
+003922                   ==:PREFIX:-NAME==     BY ==ACCT-NAME==
+003924                   ==:PREFIX:-DOB==      BY ==ACCT-DOB==
+003926                   ==:PREFIX:-ACCT-NUM== BY ==ACCT-CUST-NUM==.
+004200     05  ACCT-BALANCE        PIC 9(7)V99.
+004300     05  FILLER              PIC X(10).
+004400
+004500 FD  TRANSACTION-LOG.
+004600 01  TRANSACTION-LOG-LINE    PIC X(80).
+004650
+004660 FD  OPERATOR-FILE.
+004670 01  OPERATOR-RECORD.
+004680     05  OP-ID               PIC X(06).
+004690     05  OP-PASSWORD         PIC X(08).
+004691     05  OP-NAME             PIC X(20).
+004692     05  FILLER              PIC X(46).
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-ACCT-STATUS          PIC X(02).
+005000     88  ACCT-STATUS-OK              VALUE "00".
+005100     88  ACCT-NOT-FOUND              VALUE "23".
+005200     88  ACCT-ALREADY-EXISTS         VALUE "22".
+005300
+005400 01  WS-EXIT-FLAG            PIC X(01) VALUE "N".
+005500     88  WS-DONE                     VALUE "Y".
+005510
+005520*----------------------------------------------------------
+005530* OPERATOR SIGN-ON TABLE, LOADED FROM OPERATOR-FILE AT
+005540* STARTUP, AND THE SIGN-ON WORKING FIELDS.
+005550*----------------------------------------------------------
+005555 01  WS-OPER-EOF-FLAG        PIC X(01) VALUE "N".
+005556     88  END-OF-OPERATORS            VALUE "Y".
+005557 01  WS-OPERTAB-STATUS       PIC X(02).
+005558     88  OPERTAB-FILE-OK             VALUE "00".
+005559 01  WS-OPERTAB-LOAD-FLAG    PIC X(01) VALUE "Y".
+005561     88  OPERTAB-LOADED              VALUE "Y".
+005560 01  WS-OPERATOR-COUNT       PIC 9(03) COMP VALUE ZERO.
+005570 01  WS-OPERATOR-TABLE.
+005580     05  WS-OPERATOR-ENTRY   OCCURS 1 TO 50 TIMES
+005590             DEPENDING ON WS-OPERATOR-COUNT
+005600             INDEXED BY WS-OPER-IDX.
+005610         10  WS-OP-ID        PIC X(06).
+005620         10  WS-OP-PASSWORD  PIC X(08).
+005630         10  WS-OP-NAME      PIC X(20).
+005640
+005650 01  WS-SIGNON-ID            PIC X(06).
+005660 01  WS-SIGNON-PASSWORD      PIC X(08).
+005670 01  WS-SIGNON-TRIES         PIC 9 COMP VALUE ZERO.
+005680 01  WS-SIGNON-FLAG          PIC X(01) VALUE "N".
+005690     88  WS-SIGNED-ON                VALUE "Y".
+005700 01  WS-CURRENT-OPERATOR     PIC X(06) VALUE SPACES.
+005710 01  WS-CURRENT-OP-NAME      PIC X(20) VALUE SPACES.
+005720
+005700 01  CHOICE                  PIC 9 VALUE ZERO.
+005800     88  CH-DEPOSIT                  VALUE 1.
+005900     88  CH-WITHDRAW                 VALUE 2.
+006000     88  CH-BALANCE                  VALUE 3.
+006100     88  CH-OPEN-ACCOUNT             VALUE 4.
+006200     88  CH-EXIT                     VALUE 5.
+006300
+006400 01  WS-ACCT-NUMBER          PIC X(06).
+006500 01  WS-ACCT-NAME            PIC X(20).
+006600 01  WS-AMOUNT               PIC 9(7)V99.
+006650 01  WS-RESULT-MESSAGE       PIC X(30) VALUE SPACES.
+006700
+006800 01  WS-TIMESTAMP            PIC X(21).
+006900 01  WS-LOG-ENTRY.
+007000     05  TL-TIMESTAMP        PIC X(14).
+007100     05  FILLER              PIC X(01) VALUE SPACE.
+007200     05  TL-ACCT             PIC X(06).
+007300     05  FILLER              PIC X(01) VALUE SPACE.
+007400     05  TL-TXN-TYPE         PIC X(10).
+007500     05  FILLER              PIC X(01) VALUE SPACE.
+007600     05  TL-AMOUNT           PIC ZZZZZZ9.99.
+007700     05  FILLER              PIC X(01) VALUE SPACE.
+007800     05  TL-BALANCE          PIC ZZZZZZ9.99.
+007850     05  FILLER              PIC X(01) VALUE SPACE.
+007860     05  TL-OPERATOR         PIC X(06).
+007900
+007910 SCREEN SECTION.
+007920*----------------------------------------------------------
+007930* SC-SIGNON-SCREEN - OPERATOR ID/PASSWORD SIGN-ON FORM.
+007940*----------------------------------------------------------
+007950 01  SC-SIGNON-SCREEN.
+007960     05  BLANK SCREEN.
+007970     05  LINE 02 COL 10 VALUE "MENU-CHOICE - OPERATOR SIGN-ON".
+007980     05  LINE 04 COL 10 VALUE "OPERATOR ID:".
+007990     05  LINE 04 COL 25 PIC X(06) USING WS-SIGNON-ID.
+008000     05  LINE 05 COL 10 VALUE "PASSWORD:".
+008010     05  LINE 05 COL 25 PIC X(08) USING WS-SIGNON-PASSWORD
+008011                        SECURE.
+008020
+008030*----------------------------------------------------------
+008040* SC-MENU-SCREEN - THE TELLER MENU.
+008050*----------------------------------------------------------
+008060 01  SC-MENU-SCREEN.
+008070     05  BLANK SCREEN.
+008080     05  LINE 02 COL 10 VALUE "MENU-CHOICE - TELLER MENU".
+008090     05  LINE 04 COL 10 VALUE "1. DEPOSIT".
+008100     05  LINE 05 COL 10 VALUE "2. WITHDRAW".
+008110     05  LINE 06 COL 10 VALUE "3. BALANCE".
+008120     05  LINE 07 COL 10 VALUE "4. OPEN ACCOUNT".
+008130     05  LINE 08 COL 10 VALUE "5. EXIT".
+008140     05  LINE 10 COL 10 VALUE "ENTER YOUR CHOICE:".
+008150     05  LINE 10 COL 30 PIC 9 USING CHOICE.
+008160
+008170*----------------------------------------------------------
+008180* SC-ACCT-AMOUNT-SCREEN - ACCOUNT NUMBER AND AMOUNT, USED BY
+008190* DEPOSIT AND WITHDRAWAL.
+008200*----------------------------------------------------------
+008210 01  SC-ACCT-AMOUNT-SCREEN.
+008220     05  BLANK SCREEN.
+008230     05  LINE 02 COL 10 VALUE "ACCOUNT NUMBER:".
+008240     05  LINE 02 COL 30 PIC X(06) USING WS-ACCT-NUMBER.
+008250     05  LINE 03 COL 10 VALUE "AMOUNT:".
+008260     05  LINE 03 COL 30 PIC 9(7)V99 USING WS-AMOUNT.
+008270
+008280*----------------------------------------------------------
+008290* SC-ACCT-ONLY-SCREEN - ACCOUNT NUMBER ONLY, USED BY THE
+008300* BALANCE INQUIRY.
+008310*----------------------------------------------------------
+008320 01  SC-ACCT-ONLY-SCREEN.
+008330     05  BLANK SCREEN.
+008340     05  LINE 02 COL 10 VALUE "ACCOUNT NUMBER:".
+008350     05  LINE 02 COL 30 PIC X(06) USING WS-ACCT-NUMBER.
+008360
+008370*----------------------------------------------------------
+008380* SC-OPEN-ACCOUNT-SCREEN - NEW ACCOUNT NUMBER, NAME AND
+008390* OPENING DEPOSIT.
+008400*----------------------------------------------------------
+008410 01  SC-OPEN-ACCOUNT-SCREEN.
+008420     05  BLANK SCREEN.
+008430     05  LINE 02 COL 10 VALUE "NEW ACCOUNT NUMBER:".
+008440     05  LINE 02 COL 30 PIC X(06) USING WS-ACCT-NUMBER.
+008450     05  LINE 03 COL 10 VALUE "ACCOUNT NAME:".
+008460     05  LINE 03 COL 30 PIC X(20) USING WS-ACCT-NAME.
+008470     05  LINE 04 COL 10 VALUE "OPENING DEPOSIT:".
+008480     05  LINE 04 COL 30 PIC 9(7)V99 USING WS-AMOUNT.
+008485
+008486*----------------------------------------------------------
+008487* SC-RESULT-SCREEN - MAP-STYLE RESULT DISPLAY FOR DEPOSIT,
+008488* WITHDRAWAL AND BALANCE INQUIRY, WITH LABELED ACCOUNT
+008489* NUMBER, RESULT AND BALANCE FIELDS.
+008490*----------------------------------------------------------
+008491 01  SC-RESULT-SCREEN.
+008492     05  BLANK SCREEN.
+008493     05  LINE 02 COL 10 VALUE "ACCOUNT NUMBER:".
+008494     05  LINE 02 COL 30 PIC X(06) FROM WS-ACCT-NUMBER.
+008495     05  LINE 03 COL 10 VALUE "RESULT:".
+008496     05  LINE 03 COL 30 PIC X(30) FROM WS-RESULT-MESSAGE.
+008497     05  LINE 04 COL 10 VALUE "BALANCE:".
+008498     05  LINE 04 COL 30 PIC ZZZZZZ9.99 FROM ACCT-BALANCE.
+008499
+008000 PROCEDURE DIVISION.
+008100*----------------------------------------------------------
+008200* 0000-MAINLINE
+008300*----------------------------------------------------------
+008400 0000-MAINLINE.
+008410     PERFORM 0100-LOAD-OPERATORS
+008420         THRU 0100-LOAD-OPERATORS-EXIT
+008425
+008426     IF OPERTAB-LOADED
+008430         PERFORM 0500-OPERATOR-SIGNON
+008440             THRU 0500-OPERATOR-SIGNON-EXIT
+008450
+008460         IF WS-SIGNED-ON
+008500             OPEN I-O    ACCOUNT-MASTER
+008600             OPEN EXTEND TRANSACTION-LOG
+008700
+008800             PERFORM 1000-PROCESS-MENU
+008900                 THRU 1000-PROCESS-MENU-EXIT
+009000                 UNTIL WS-DONE
+009100
+009200             CLOSE ACCOUNT-MASTER
+009300             CLOSE TRANSACTION-LOG
+009310         ELSE
+009320             DISPLAY "TOO MANY FAILED SIGN-ON ATTEMPTS"
+009330             DISPLAY "ACCESS DENIED"
+009340         END-IF
+009350     END-IF
+009400     STOP RUN.
+009500
+009510*----------------------------------------------------------
+009520* 0100-LOAD-OPERATORS - LOAD THE OPERATOR TABLE FROM
+009521* OPERATOR-FILE SO SIGN-ON CAN BE CHECKED AGAINST IT WITHOUT
+009522* REREADING THE FILE ON EVERY ATTEMPT.
+009523*----------------------------------------------------------
+009530 0100-LOAD-OPERATORS.
+009540     OPEN INPUT OPERATOR-FILE
+009541     IF NOT OPERTAB-FILE-OK
+009542         DISPLAY "MENU-CHOICE: OPERTAB OPEN FAILED, STATUS "
+009543             WS-OPERTAB-STATUS
+009544         MOVE "N" TO WS-OPERTAB-LOAD-FLAG
+009545         GO TO 0100-LOAD-OPERATORS-EXIT
+009546     END-IF
+009550     PERFORM 0150-READ-OPERATOR
+009560         THRU 0150-READ-OPERATOR-EXIT
+009570     PERFORM 0160-STORE-OPERATOR
+009580         THRU 0160-STORE-OPERATOR-EXIT
+009590         UNTIL END-OF-OPERATORS
+009600     CLOSE OPERATOR-FILE.
+009620 0100-LOAD-OPERATORS-EXIT.
+009630     EXIT.
+009640
+009650*----------------------------------------------------------
+009660* 0150-READ-OPERATOR - READ ONE RECORD FROM OPERATOR-FILE.
+009690*----------------------------------------------------------
+009700 0150-READ-OPERATOR.
+009710     READ OPERATOR-FILE
+009720         AT END
+009730             MOVE "Y" TO WS-OPER-EOF-FLAG
+009740     END-READ.
+009750 0150-READ-OPERATOR-EXIT.
+009760     EXIT.
+009770
+009780*----------------------------------------------------------
+009790* 0160-STORE-OPERATOR - ADD THE RECORD JUST READ TO THE
+009800* OPERATOR TABLE AND READ THE NEXT ONE.
+009810*----------------------------------------------------------
+009820 0160-STORE-OPERATOR.
+009830     ADD 1 TO WS-OPERATOR-COUNT
+009840     MOVE OP-ID       TO WS-OP-ID(WS-OPERATOR-COUNT)
+009850     MOVE OP-PASSWORD TO WS-OP-PASSWORD(WS-OPERATOR-COUNT)
+009860     MOVE OP-NAME     TO WS-OP-NAME(WS-OPERATOR-COUNT)
+009870     PERFORM 0150-READ-OPERATOR
+009880         THRU 0150-READ-OPERATOR-EXIT.
+009890 0160-STORE-OPERATOR-EXIT.
+009900     EXIT.
+009910
+009920*----------------------------------------------------------
+009930* 0500-OPERATOR-SIGNON - PROMPT FOR AN OPERATOR ID AND
+009940* PASSWORD AND CHECK THEM AGAINST THE OPERATOR TABLE, GIVING
+009950* THE TELLER UP TO THREE TRIES BEFORE LOCKING THEM OUT.
+009960*----------------------------------------------------------
+009970 0500-OPERATOR-SIGNON.
+009980     PERFORM 0510-ATTEMPT-SIGNON
+009990         THRU 0510-ATTEMPT-SIGNON-EXIT
+010000         VARYING WS-SIGNON-TRIES FROM 1 BY 1
+010010         UNTIL WS-SIGNON-TRIES > 3 OR WS-SIGNED-ON.
+010020 0500-OPERATOR-SIGNON-EXIT.
+010030     EXIT.
+010040
+010050*----------------------------------------------------------
+010060* 0510-ATTEMPT-SIGNON - ONE SIGN-ON ATTEMPT.
+010070*----------------------------------------------------------
+010080 0510-ATTEMPT-SIGNON.
+010090     DISPLAY SC-SIGNON-SCREEN
+010100     ACCEPT SC-SIGNON-SCREEN
+010130
+010140     SET WS-OPER-IDX TO 1
+010150     SEARCH WS-OPERATOR-ENTRY
+010160         AT END
+010170             DISPLAY "INVALID OPERATOR ID OR PASSWORD"
+010180         WHEN WS-OP-ID(WS-OPER-IDX) = WS-SIGNON-ID
+010190           AND WS-OP-PASSWORD(WS-OPER-IDX) = WS-SIGNON-PASSWORD
+010200             SET WS-SIGNED-ON TO TRUE
+010210             MOVE WS-OP-ID(WS-OPER-IDX)   TO WS-CURRENT-OPERATOR
+010220             MOVE WS-OP-NAME(WS-OPER-IDX) TO WS-CURRENT-OP-NAME
+010230             DISPLAY "SIGNED ON AS " WS-CURRENT-OP-NAME
+010240     END-SEARCH.
+010250 0510-ATTEMPT-SIGNON-EXIT.
+010260     EXIT.
+010270
+009600*----------------------------------------------------------
+009700* 1000-PROCESS-MENU - SHOW THE MENU, ACCEPT A CHOICE AND
+009800* DISPATCH TO THE PARAGRAPH THAT HANDLES IT.
+009900*----------------------------------------------------------
+010000 1000-PROCESS-MENU.
+010100     DISPLAY SC-MENU-SCREEN
+010700     ACCEPT SC-MENU-SCREEN
+010800
+010900     EVALUATE TRUE
+011000         WHEN CH-DEPOSIT
+011100             PERFORM 2000-DEPOSIT
+011200                 THRU 2000-DEPOSIT-EXIT
+011300         WHEN CH-WITHDRAW
+011400             PERFORM 3000-WITHDRAW
+011500                 THRU 3000-WITHDRAW-EXIT
+011600         WHEN CH-BALANCE
+011700             PERFORM 4000-BALANCE-INQUIRY
+011800                 THRU 4000-BALANCE-INQUIRY-EXIT
+011900         WHEN CH-OPEN-ACCOUNT
+012000             PERFORM 5000-OPEN-ACCOUNT
+012100                 THRU 5000-OPEN-ACCOUNT-EXIT
+012200         WHEN CH-EXIT
+012300             MOVE "Y" TO WS-EXIT-FLAG
+012400         WHEN OTHER
+012500             DISPLAY "INVALID CHOICE"
+012600     END-EVALUATE.
+012700 1000-PROCESS-MENU-EXIT.
+012800     EXIT.
+012900
+013000*----------------------------------------------------------
+013100* 2000-DEPOSIT - POST A DEPOSIT TO THE ACCOUNT MASTER AND LOG
+013200* THE TRANSACTION.
+013300*----------------------------------------------------------
+013400 2000-DEPOSIT.
+013500     DISPLAY SC-ACCT-AMOUNT-SCREEN
+013800     ACCEPT SC-ACCT-AMOUNT-SCREEN
+013900
+014000     MOVE WS-ACCT-NUMBER TO ACCT-NUMBER
+014100     READ ACCOUNT-MASTER
+014200         INVALID KEY
+014300             DISPLAY "ACCOUNT NOT FOUND"
+014400         NOT INVALID KEY
+014500             ADD WS-AMOUNT TO ACCT-BALANCE
+014600             REWRITE ACCOUNT-RECORD
+014650             MOVE "DEPOSIT SELECTED" TO WS-RESULT-MESSAGE
+014660             DISPLAY SC-RESULT-SCREEN
+014900             PERFORM 6000-LOG-TRANSACTION
+015000                 THRU 6000-LOG-TRANSACTION-EXIT
+015100     END-READ.
+015200 2000-DEPOSIT-EXIT.
+015300     EXIT.
+015400
+015500*----------------------------------------------------------
+015600* 3000-WITHDRAW - POST A WITHDRAWAL TO THE ACCOUNT MASTER,
+015700* REJECTING IT IF THE ACCOUNT WOULD BE OVERDRAWN.
+015800*----------------------------------------------------------
+015900 3000-WITHDRAW.
+016000     DISPLAY SC-ACCT-AMOUNT-SCREEN
+016300     ACCEPT SC-ACCT-AMOUNT-SCREEN
+016400
+016500     MOVE WS-ACCT-NUMBER TO ACCT-NUMBER
+016600     READ ACCOUNT-MASTER
+016700         INVALID KEY
+016800             DISPLAY "ACCOUNT NOT FOUND"
+016900         NOT INVALID KEY
+017000             IF WS-AMOUNT > ACCT-BALANCE
+017100                 DISPLAY "INSUFFICIENT FUNDS - WITHDRAWAL "
+017200                     "DENIED"
+017300             ELSE
+017400                 SUBTRACT WS-AMOUNT FROM ACCT-BALANCE
+017500                 REWRITE ACCOUNT-RECORD
+017550                 MOVE "WITHDRAW SELECTED" TO WS-RESULT-MESSAGE
+017560                 DISPLAY SC-RESULT-SCREEN
+017800                 PERFORM 6000-LOG-TRANSACTION
+017900                     THRU 6000-LOG-TRANSACTION-EXIT
+018000             END-IF
+018100     END-READ.
+018200 3000-WITHDRAW-EXIT.
+018300     EXIT.
+018400
+018500*----------------------------------------------------------
+018600* 4000-BALANCE-INQUIRY - DISPLAY THE CURRENT BALANCE FOR ONE
+018700* ACCOUNT.
+018800*----------------------------------------------------------
+018900 4000-BALANCE-INQUIRY.
+019000     DISPLAY SC-ACCT-ONLY-SCREEN
+019100     ACCEPT SC-ACCT-ONLY-SCREEN
+019200
+019300     MOVE WS-ACCT-NUMBER TO ACCT-NUMBER
+019400     READ ACCOUNT-MASTER
+019500         INVALID KEY
+019600             DISPLAY "ACCOUNT NOT FOUND"
+019700         NOT INVALID KEY
+019750             MOVE "BALANCE DISPLAYED" TO WS-RESULT-MESSAGE
+019760             DISPLAY SC-RESULT-SCREEN
+020100     END-READ.
+020200 4000-BALANCE-INQUIRY-EXIT.
+020300     EXIT.
+020400
+020500*----------------------------------------------------------
+020600* 5000-OPEN-ACCOUNT - CREATE A NEW ACCOUNT MASTER RECORD WITH
+020700* AN OPENING DEPOSIT.
+020800*----------------------------------------------------------
+020900 5000-OPEN-ACCOUNT.
+021000     DISPLAY SC-OPEN-ACCOUNT-SCREEN
+021500     ACCEPT SC-OPEN-ACCOUNT-SCREEN
+021600
+021700     MOVE WS-ACCT-NUMBER TO ACCT-NUMBER
+021800     MOVE WS-ACCT-NAME   TO ACCT-NAME
+021900     MOVE WS-AMOUNT      TO ACCT-BALANCE
+022000     WRITE ACCOUNT-RECORD
+022100         INVALID KEY
+022200             DISPLAY "ACCOUNT NUMBER ALREADY EXISTS"
+022300         NOT INVALID KEY
+022400             DISPLAY "ACCOUNT OPENED"
+022500             PERFORM 6000-LOG-TRANSACTION
+022600                 THRU 6000-LOG-TRANSACTION-EXIT
+022700     END-WRITE.
+022800 5000-OPEN-ACCOUNT-EXIT.
+022900     EXIT.
+023000
+023100*----------------------------------------------------------
+023200* 6000-LOG-TRANSACTION - APPEND ONE ENTRY TO TRANSACTION-LOG
+023300* FOR THE MOST RECENT DEPOSIT, WITHDRAWAL OR ACCOUNT OPENING.
+023400*----------------------------------------------------------
+023500 6000-LOG-TRANSACTION.
+023600     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+023700     MOVE WS-TIMESTAMP(1:14) TO TL-TIMESTAMP
+023800     MOVE ACCT-NUMBER        TO TL-ACCT
+023900     MOVE ACCT-BALANCE       TO TL-BALANCE
+023950     MOVE WS-CURRENT-OPERATOR TO TL-OPERATOR
+024000     MOVE WS-AMOUNT          TO TL-AMOUNT
+024100     EVALUATE TRUE
+024200         WHEN CH-DEPOSIT
+024300             MOVE "DEPOSIT"    TO TL-TXN-TYPE
+024400         WHEN CH-WITHDRAW
+024500             MOVE "WITHDRAWAL" TO TL-TXN-TYPE
+024600         WHEN CH-OPEN-ACCOUNT
+024700             MOVE "OPEN ACCT"  TO TL-TXN-TYPE
+024800     END-EVALUATE
+024900     WRITE TRANSACTION-LOG-LINE FROM WS-LOG-ENTRY.
+025000 6000-LOG-TRANSACTION-EXIT.
+025100     EXIT.
