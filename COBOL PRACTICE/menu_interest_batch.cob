@@ -0,0 +1,175 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACCOUNT-INTEREST-BATCH.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  NEW PROGRAM.  MONTH-END INTEREST POSTING RUN
+001000*                 AGAINST THE MENU-CHOICE ACCOUNT MASTER FILE.
+001100*                 POSTS ONE INTEREST CREDIT PER ACCOUNT AND
+001200*                 LOGS IT TO THE SAME TRANSACTION LOG MENU-
+001300*                 CHOICE USES FOR DEPOSITS AND WITHDRAWALS.
+001350* 2026-08-08 KMR  ACCOUNT NUMBER/NAME FIELDS NOW COME FROM THE
+001360*                 SHARED CUSTID COPYBOOK USED THROUGHOUT THE
+001370*                 ACCOUNT MASTER FAMILY OF PROGRAMS.
+001380* 2026-08-08 KMR  ADDED A DAILY-STATS SUMMARY RECORD FOR THE
+001390*                 CONSOLIDATED NIGHTLY OPERATIONS REPORT.
+001400*----------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+001900         ORGANIZATION IS INDEXED
+002000         ACCESS MODE IS DYNAMIC
+002100         RECORD KEY IS ACCT-NUMBER
+002200         FILE STATUS IS WS-ACCT-STATUS.
+002300
+002400     SELECT TRANSACTION-LOG ASSIGN TO "TXNLOG"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002550
+002560     SELECT DAILY-STATS-FILE ASSIGN TO "DAILYSTATS"
+002570         ORGANIZATION IS LINE SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  ACCOUNT-MASTER.
+003000 01  ACCOUNT-RECORD.
+003010     COPY CUSTID
+003020         REPLACING ==:PREFIX:-ID==       BY ==ACCT-NUMBER==
+003022                   ==:PREFIX:-NAME==     BY ==ACCT-NAME==
+003024                   ==:PREFIX:-DOB==      BY ==ACCT-DOB==
+003026                   ==:PREFIX:-ACCT-NUM== BY ==ACCT-CUST-NUM==.
+003300     05  ACCT-BALANCE        PIC 9(7)V99.
+003400     05  FILLER              PIC X(10).
+003500
+003600 FD  TRANSACTION-LOG.
+003700 01  TRANSACTION-LOG-LINE    PIC X(80).
+003750
+003760 FD  DAILY-STATS-FILE.
+003770     COPY DLYSTAT.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-ACCT-STATUS          PIC X(02).
+004100     88  ACCT-STATUS-OK              VALUE "00".
+004200     88  ACCT-AT-END                 VALUE "10".
+004300
+004400 01  WS-SWITCHES.
+004500     05  WS-EOF-FLAG         PIC X(01) VALUE "N".
+004600         88  END-OF-ACCOUNTS         VALUE "Y".
+004700
+004800 01  WS-INTEREST-RATE        PIC 9(1)V99 VALUE 0.5.
+004900 01  WS-INTEREST-AMOUNT      PIC 9(7)V99.
+005000 01  WS-ACCOUNT-COUNT        PIC 9(05) COMP VALUE ZERO.
+005010 01  WS-ACCOUNT-COUNT-DISP   PIC ZZZZ9.
+005100
+005200 01  WS-TIMESTAMP            PIC X(21).
+005300 01  WS-LOG-ENTRY.
+005400     05  TL-TIMESTAMP        PIC X(14).
+005500     05  FILLER              PIC X(01) VALUE SPACE.
+005600     05  TL-ACCT             PIC X(06).
+005700     05  FILLER              PIC X(01) VALUE SPACE.
+005800     05  TL-TXN-TYPE         PIC X(10).
+005900     05  FILLER              PIC X(01) VALUE SPACE.
+006000     05  TL-AMOUNT           PIC ZZZZZZ9.99.
+006100     05  FILLER              PIC X(01) VALUE SPACE.
+006200     05  TL-BALANCE          PIC ZZZZZZ9.99.
+006300
+006400 PROCEDURE DIVISION.
+006500*----------------------------------------------------------
+006600* 0000-MAINLINE
+006700*----------------------------------------------------------
+006800 0000-MAINLINE.
+006900     DISPLAY "ENTER MONTHLY INTEREST RATE (PERCENT): "
+007000     ACCEPT WS-INTEREST-RATE
+007100
+007200     PERFORM 1000-INITIALIZE
+007300         THRU 1000-INITIALIZE-EXIT
+007400     PERFORM UNTIL END-OF-ACCOUNTS
+007500         PERFORM 2000-POST-INTEREST
+007600             THRU 2000-POST-INTEREST-EXIT
+007700         PERFORM 8000-READ-NEXT-ACCOUNT
+007800             THRU 8000-READ-NEXT-ACCOUNT-EXIT
+007900     END-PERFORM
+008000     PERFORM 9000-TERMINATE
+008100         THRU 9000-TERMINATE-EXIT
+008200     STOP RUN.
+008300
+008400*----------------------------------------------------------
+008500* 1000-INITIALIZE - OPEN THE ACCOUNT MASTER FOR UPDATE AND
+008600* POSITION AT THE FIRST RECORD.
+008700*----------------------------------------------------------
+008800 1000-INITIALIZE.
+008900     OPEN I-O    ACCOUNT-MASTER
+009000     OPEN EXTEND TRANSACTION-LOG
+009100     PERFORM 8000-READ-NEXT-ACCOUNT
+009200         THRU 8000-READ-NEXT-ACCOUNT-EXIT.
+009300 1000-INITIALIZE-EXIT.
+009400     EXIT.
+009500
+009600*----------------------------------------------------------
+009700* 2000-POST-INTEREST - CREDIT ONE ACCOUNT WITH A MONTH'S
+009800* INTEREST AND LOG THE TRANSACTION.
+009900*----------------------------------------------------------
+010000 2000-POST-INTEREST.
+010100     COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+010200         ACCT-BALANCE * WS-INTEREST-RATE / 100
+010300     ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+010400     REWRITE ACCOUNT-RECORD
+010500
+010600     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+010700     MOVE WS-TIMESTAMP(1:14)    TO TL-TIMESTAMP
+010800     MOVE ACCT-NUMBER           TO TL-ACCT
+010900     MOVE "INTEREST"            TO TL-TXN-TYPE
+011000     MOVE WS-INTEREST-AMOUNT    TO TL-AMOUNT
+011100     MOVE ACCT-BALANCE          TO TL-BALANCE
+011200     WRITE TRANSACTION-LOG-LINE FROM WS-LOG-ENTRY
+011300
+011400     ADD 1 TO WS-ACCOUNT-COUNT.
+011500 2000-POST-INTEREST-EXIT.
+011600     EXIT.
+011700
+011800*----------------------------------------------------------
+011900* 8000-READ-NEXT-ACCOUNT - READ THE NEXT ACCOUNT MASTER
+012000* RECORD IN KEY SEQUENCE.
+012100*----------------------------------------------------------
+012200 8000-READ-NEXT-ACCOUNT.
+012300     READ ACCOUNT-MASTER NEXT RECORD
+012400         AT END
+012500             MOVE "Y" TO WS-EOF-FLAG
+012600     END-READ.
+012700 8000-READ-NEXT-ACCOUNT-EXIT.
+012800     EXIT.
+012900
+013000*----------------------------------------------------------
+013100* 9000-TERMINATE
+013200*----------------------------------------------------------
+013300 9000-TERMINATE.
+013400     CLOSE ACCOUNT-MASTER
+013500     CLOSE TRANSACTION-LOG
+013550     PERFORM 9500-WRITE-DAILY-STATS
+013560         THRU 9500-WRITE-DAILY-STATS-EXIT
+013600     DISPLAY "ACCOUNTS CREDITED WITH INTEREST: "
+013700         WS-ACCOUNT-COUNT.
+013800 9000-TERMINATE-EXIT.
+013900     EXIT.
+013910
+013920*----------------------------------------------------------
+013930* 9500-WRITE-DAILY-STATS - APPEND ONE SUMMARY RECORD TO THE
+013940* SHARED DAILY OPERATIONS STATISTICS FILE FOR THE NIGHTLY
+013950* CONSOLIDATED REPORT.
+013960*----------------------------------------------------------
+013970 9500-WRITE-DAILY-STATS.
+013980     OPEN EXTEND DAILY-STATS-FILE
+013990     MOVE "ACCOUNT-INTEREST-BATCH" TO DS-PROGRAM-NAME
+014000     MOVE WS-ACCOUNT-COUNT           TO DS-RECORD-COUNT
+014010     MOVE WS-ACCOUNT-COUNT           TO WS-ACCOUNT-COUNT-DISP
+014020     STRING "ACCOUNTS CREDITED: " DELIMITED BY SIZE
+014030         WS-ACCOUNT-COUNT-DISP    DELIMITED BY SIZE
+014040         INTO DS-DETAIL
+014050     END-STRING
+014060     WRITE DAILY-STAT-RECORD
+014070     CLOSE DAILY-STATS-FILE.
+014080 9500-WRITE-DAILY-STATS-EXIT.
+014090     EXIT.
