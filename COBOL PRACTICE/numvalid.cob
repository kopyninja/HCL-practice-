@@ -0,0 +1,53 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NUMVALID.
+000300 AUTHOR. KAUSHIK.
+000400 INSTALLATION. OPERATIONS-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2026-08-08 KMR  NEW SUBPROGRAM.  SHARED NUMERIC-RANGE CHECK
+001100*                 CALLED AFTER AN ACCEPT SO EVERY PROGRAM
+001200*                 REJECTS NON-NUMERIC AND OUT-OF-RANGE INPUT
+001300*                 THE SAME WAY INSTEAD OF EACH ONE HANDLING
+001400*                 BAD INPUT DIFFERENTLY (OR NOT AT ALL).
+001500*                 THE CALLER ACCEPTS INTO AN ALPHANUMERIC
+001600*                 STAGING FIELD AND PASSES IT HERE ALONG WITH
+001700*                 THE ALLOWED MINIMUM AND MAXIMUM; THIS RETURNS
+001800*                 THE CONVERTED NUMERIC VALUE AND A VALID FLAG.
+001900*----------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  WS-WORK-VALUE           PIC 9(10) VALUE ZERO.
+002400
+002500 LINKAGE SECTION.
+002600 01  LK-INPUT-FIELD          PIC X(10).
+002700 01  LK-MIN-VALUE            PIC 9(10).
+002800 01  LK-MAX-VALUE            PIC 9(10).
+002900 01  LK-NUMERIC-VALUE        PIC 9(10).
+003000 01  LK-VALID-FLAG           PIC X(01).
+003100     88  LK-VALUE-VALID              VALUE "Y".
+003200     88  LK-VALUE-INVALID            VALUE "N".
+003300
+003400 PROCEDURE DIVISION USING LK-INPUT-FIELD LK-MIN-VALUE
+003500     LK-MAX-VALUE LK-NUMERIC-VALUE LK-VALID-FLAG.
+003600*----------------------------------------------------------
+003700* 0000-MAINLINE - THE INPUT FIELD IS VALID ONLY IF IT IS ALL
+003800* NUMERIC DIGITS AND FALLS WITHIN THE CALLER'S MIN/MAX RANGE.
+003900*----------------------------------------------------------
+004000 0000-MAINLINE.
+004100     SET LK-VALUE-INVALID TO TRUE
+004200     MOVE ZERO TO LK-NUMERIC-VALUE
+004300
+004400     IF LK-INPUT-FIELD IS NUMERIC
+004500         MOVE LK-INPUT-FIELD TO WS-WORK-VALUE
+004600         IF WS-WORK-VALUE >= LK-MIN-VALUE
+004700                 AND WS-WORK-VALUE <= LK-MAX-VALUE
+004800             MOVE WS-WORK-VALUE TO LK-NUMERIC-VALUE
+004900             SET LK-VALUE-VALID TO TRUE
+005000         END-IF
+005100     END-IF
+005200
+005300     GOBACK.
