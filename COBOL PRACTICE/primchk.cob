@@ -1,31 +1,118 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIME-NUMBERS.
-       AUTHOR.KAUSHIK.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM        PIC 9(3).
-       01  DIVISOR    PIC 9(3).
-       01  REM        PIC 9(3).
-       01  FLAG       PIC 9 .
-
-       PROCEDURE DIVISION.
-           DISPLAY "THE PRIME NUMBERS ARE :"
-
-           PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM > 200
-               MOVE 0 TO FLAG
-               PERFORM VARYING DIVISOR FROM 2 BY 1
-                   UNTIL DIVISOR >= NUM
-                   COMPUTE REM = FUNCTION MOD(NUM, DIVISOR)
-                   IF REM = 0
-                       MOVE 1 TO FLAG
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-
-               IF FLAG = 0
-                   DISPLAY NUM
-               END-IF
-           END-PERFORM
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PRIME-NUMBERS.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  RANGE IS NOW OPERATOR ENTERED INSTEAD OF
+001000*                 HARDCODED TO 2-200 (ALSO FIXED THE SOURCE
+001100*                 LINE 1 INDICATOR-COLUMN MISALIGNMENT THAT
+001200*                 KEPT THIS PROGRAM FROM COMPILING AT ALL).
+001300* 2026-08-08 KMR  ADDED A PRIME COUNT AND WROTE THE RESULTS
+001400*                 TO PRIMEFIL.
+001410* 2026-08-08 KMR  RANGE START IS NOW VALIDATED THROUGH THE
+001420*                 SHARED NUMVALID SUBPROGRAM AND REPROMPTED
+001430*                 BELOW 2 INSTEAD OF LETTING 0 OR 1 SKIP THE
+001440*                 DIVISOR TEST AND BE REPORTED AS PRIME.
+001500*----------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT PRIME-FILE ASSIGN TO "PRIMEFIL"
+002000         ORGANIZATION IS LINE SEQUENTIAL.
+002100
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  PRIME-FILE.
+002500 01  PRIME-RECORD            PIC 9(3).
+002600
+002700 WORKING-STORAGE SECTION.
+002800 01  NUM                     PIC 9(3).
+002900 01  DIVISOR                 PIC 9(3).
+003000 01  REM                     PIC 9(3).
+003100 01  FLAG                    PIC 9.
+003200
+003300 01  WS-RANGE-START          PIC 9(3) VALUE 2.
+003400 01  WS-RANGE-END            PIC 9(3) VALUE 200.
+003500 01  WS-PRIME-COUNT          PIC 9(05) COMP VALUE ZERO.
+003510
+003520 01  WS-RANGE-START-INPUT    PIC 9(10) VALUE ZERO.
+003530 01  WS-RANGE-START-MIN      PIC 9(10) VALUE 2.
+003540 01  WS-RANGE-START-MAX      PIC 9(10) VALUE 999.
+003550 01  WS-RANGE-START-NUMERIC  PIC 9(10).
+003560 01  WS-RANGE-START-VALID-FLAG PIC X(01) VALUE "N".
+003570     88  WS-RANGE-START-VALID        VALUE "Y".
+003600
+003700 PROCEDURE DIVISION.
+003800*----------------------------------------------------------
+003900* 0000-MAINLINE
+004000*----------------------------------------------------------
+004100 0000-MAINLINE.
+004150     PERFORM 0050-GET-RANGE-START
+004160         THRU 0050-GET-RANGE-START-EXIT
+004170         UNTIL WS-RANGE-START-VALID
+004400     DISPLAY "ENTER RANGE END: "
+004500     ACCEPT WS-RANGE-END
+004600
+004700     OPEN OUTPUT PRIME-FILE
+004800     DISPLAY "THE PRIME NUMBERS ARE :"
+004900
+005000     PERFORM 1000-CHECK-NUMBER
+005100         VARYING NUM FROM WS-RANGE-START BY 1
+005200         UNTIL NUM > WS-RANGE-END
+005300
+005400     CLOSE PRIME-FILE
+005500     DISPLAY "PRIME COUNT: " WS-PRIME-COUNT
+005600     STOP RUN.
+005700
+005710*----------------------------------------------------------
+005720* 0050-GET-RANGE-START - PROMPT FOR THE RANGE START AND
+005730* VALIDATE IT THROUGH NUMVALID, REJECTING NON-NUMERIC OR
+005740* BELOW-2 ENTRY SO 0 AND 1 CAN NEVER BE REPORTED AS PRIME.
+005750*----------------------------------------------------------
+005760 0050-GET-RANGE-START.
+005770     DISPLAY "ENTER RANGE START: "
+005780     ACCEPT WS-RANGE-START-INPUT
+005790
+005800     CALL "NUMVALID" USING WS-RANGE-START-INPUT
+005810         WS-RANGE-START-MIN WS-RANGE-START-MAX
+005820         WS-RANGE-START-NUMERIC WS-RANGE-START-VALID-FLAG
+005830
+005840     IF WS-RANGE-START-VALID
+005850         MOVE WS-RANGE-START-NUMERIC TO WS-RANGE-START
+005860     ELSE
+005870         DISPLAY "RANGE START MUST BE NUMERIC, 2 OR HIGHER"
+005880     END-IF.
+005890 0050-GET-RANGE-START-EXIT.
+005895     EXIT.
+005900*----------------------------------------------------------
+005910* 1000-CHECK-NUMBER - TEST ONE NUMBER FOR PRIMALITY; DISPLAY
+006000* AND WRITE IT IF NO DIVISOR IN [2, NUM) DIVIDES IT EVENLY.
+006100*----------------------------------------------------------
+006200 1000-CHECK-NUMBER.
+006300     MOVE 0 TO FLAG
+006400     PERFORM 1100-TEST-DIVISOR
+006500         VARYING DIVISOR FROM 2 BY 1
+006600         UNTIL DIVISOR >= NUM OR FLAG = 1
+006700
+006800     IF FLAG = 0
+006900         DISPLAY NUM
+007000         MOVE NUM TO PRIME-RECORD
+007100         WRITE PRIME-RECORD
+007200         ADD 1 TO WS-PRIME-COUNT
+007300     END-IF.
+007400 1000-CHECK-NUMBER-EXIT.
+007500     EXIT.
+007600
+007700*----------------------------------------------------------
+007800* 1100-TEST-DIVISOR - CHECK WHETHER DIVISOR DIVIDES NUM
+007900*----------------------------------------------------------
+008000 1100-TEST-DIVISOR.
+008100     COMPUTE REM = FUNCTION MOD(NUM, DIVISOR)
+008200     IF REM = 0
+008300         MOVE 1 TO FLAG
+008400     END-IF.
+008500 1100-TEST-DIVISOR-EXIT.
+008600     EXIT.
