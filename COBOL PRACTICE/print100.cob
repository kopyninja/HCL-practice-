@@ -1,17 +1,83 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRINT-1-TO-100.
-       AUTHOR. KAUSHIK.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM   PIC 9(3).
-
-       PROCEDURE DIVISION.
-           MOVE 1 TO NUM
-
-           PERFORM UNTIL NUM > 100
-               DISPLAY NUM
-               ADD 1 TO NUM
-           END-PERFORM
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PRINT-1-TO-100.
+000300 AUTHOR. KAUSHIK.
+000400 DATE-WRITTEN. 2026-08-08.
+000500 DATE-COMPILED.
+000600*----------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------
+000900* 2026-08-08 KMR  START, END AND STEP ARE NOW OPERATOR ENTERED
+001000*                 INSTEAD OF HARDCODED TO 1-100 STEP 1 (ALSO
+001100*                 FIXED THE SOURCE LINE 1 INDICATOR-COLUMN
+001200*                 MISALIGNMENT THAT KEPT THIS PROGRAM FROM
+001300*                 COMPILING AT ALL).
+001400* 2026-08-08 KMR  ADDED A RUNNING TOTAL ALONGSIDE EACH NUMBER.
+001500* 2026-08-08 KMR  STEP IS NOW VALIDATED THROUGH THE SHARED
+001510*                 NUMVALID SUBPROGRAM AND REPROMPTED WHEN ZERO
+001520*                 INSTEAD OF BEING ABLE TO LOOP FOREVER.
+001600*----------------------------------------------------------
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900 01  NUM                     PIC 9(5).
+002000 01  WS-RANGE-START          PIC 9(5) VALUE 1.
+002100 01  WS-RANGE-END            PIC 9(5) VALUE 100.
+002200 01  WS-STEP                 PIC 9(3) VALUE 1.
+002300 01  WS-RUNNING-TOTAL        PIC 9(9) VALUE ZERO.
+002310
+002320 01  WS-STEP-INPUT           PIC 9(10) VALUE ZERO.
+002330 01  WS-STEP-MIN             PIC 9(10) VALUE 1.
+002340 01  WS-STEP-MAX             PIC 9(10) VALUE 999.
+002350 01  WS-STEP-NUMERIC         PIC 9(10).
+002360 01  WS-STEP-VALID-FLAG      PIC X(01) VALUE "N".
+002370     88  WS-STEP-VALID               VALUE "Y".
+002380
+002400 PROCEDURE DIVISION.
+002500*----------------------------------------------------------
+002600* 0000-MAINLINE
+002700*----------------------------------------------------------
+002800 0000-MAINLINE.
+002900     DISPLAY "ENTER RANGE START: "
+003000     ACCEPT WS-RANGE-START
+003100     DISPLAY "ENTER RANGE END: "
+003200     ACCEPT WS-RANGE-END
+003300
+003400     PERFORM 1050-GET-STEP
+003410         THRU 1050-GET-STEP-EXIT
+003420         UNTIL WS-STEP-VALID
+003500
+003600     PERFORM 1000-DISPLAY-NUMBER
+003700         VARYING NUM FROM WS-RANGE-START BY WS-STEP
+003800         UNTIL NUM > WS-RANGE-END
+003900
+004000     DISPLAY "RUNNING TOTAL: " WS-RUNNING-TOTAL
+004100     STOP RUN.
+004200
+004300*----------------------------------------------------------
+004400* 1000-DISPLAY-NUMBER - SHOW ONE NUMBER AND ADD IT TO THE
+004500* RUNNING TOTAL.
+004600*----------------------------------------------------------
+004700 1000-DISPLAY-NUMBER.
+004800     ADD NUM TO WS-RUNNING-TOTAL
+004900     DISPLAY NUM "     RUNNING TOTAL: " WS-RUNNING-TOTAL.
+005000 1000-DISPLAY-NUMBER-EXIT.
+005100     EXIT.
+005110
+005120*----------------------------------------------------------
+005130* 1050-GET-STEP - PROMPT FOR THE LOOP STEP AND VALIDATE IT
+005140* THROUGH NUMVALID, REJECTING NON-NUMERIC OR ZERO ENTRY
+005150* INSTEAD OF LETTING THE MAIN LOOP RUN FOREVER.
+005160*----------------------------------------------------------
+005170 1050-GET-STEP.
+005180     DISPLAY "ENTER STEP: "
+005190     ACCEPT WS-STEP-INPUT
+005200
+005210     CALL "NUMVALID" USING WS-STEP-INPUT WS-STEP-MIN
+005220         WS-STEP-MAX WS-STEP-NUMERIC WS-STEP-VALID-FLAG
+005230
+005240     IF WS-STEP-VALID
+005250         MOVE WS-STEP-NUMERIC TO WS-STEP
+005260     ELSE
+005270         DISPLAY "STEP MUST BE NUMERIC AND GREATER THAN ZERO"
+005280     END-IF.
+005290 1050-GET-STEP-EXIT.
+005300     EXIT.
