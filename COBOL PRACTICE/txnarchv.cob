@@ -0,0 +1,143 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TXN-LOG-ARCHIVE.
+000300 AUTHOR. KAUSHIK.
+000400 INSTALLATION. OPERATIONS-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2026-08-08 KMR  NEW PROGRAM.  YEAR-END ARCHIVE AND PURGE RUN
+001100*                 FOR THE MENU-CHOICE TRANSACTION LOG.  COPIES
+001200*                 EVERY RECORD ON TXNLOG TO THE YEAR'S ARCHIVE
+001300*                 DATASET (ONE ARCHIVE DATASET PER YEAR, NAMED
+001400*                 BY THE JCL THAT RUNS THIS PROGRAM) AND THEN
+001500*                 EMPTIES TXNLOG SO THE NEW YEAR STARTS CLEAN.
+001510* 2026-08-08 KMR  AN OPEN FAILURE IN 1000-INITIALIZE NOW ALSO
+001520*                 SETS WS-EOF-FLAG SO 0000-MAINLINE'S PERFORM
+001530*                 UNTIL LOOP DOESN'T RUN AGAINST A FILE THAT
+001540*                 NEVER OPENED, AND 9000-TERMINATE SKIPS THE
+001550*                 CLOSE/REOPEN STEPS WHEN INITIALIZATION NEVER
+001560*                 SUCCEEDED.
+001600*----------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT TRANSACTION-LOG ASSIGN TO "TXNLOG"
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS IS WS-TXN-STATUS.
+002300
+002400     SELECT ARCHIVE-FILE ASSIGN TO "TXNARCH"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-ARCH-STATUS.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  TRANSACTION-LOG.
+003100 01  TRANSACTION-LOG-LINE    PIC X(80).
+003200
+003300 FD  ARCHIVE-FILE.
+003400 01  ARCHIVE-LINE            PIC X(80).
+003500
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-TXN-STATUS           PIC X(02).
+003800     88  TXN-FILE-OK                 VALUE "00".
+003900
+004000 01  WS-ARCH-STATUS          PIC X(02).
+004100     88  ARCH-FILE-OK                VALUE "00".
+004200
+004300 01  WS-SWITCHES.
+004400     05  WS-EOF-FLAG         PIC X(01) VALUE "N".
+004500         88  END-OF-TXN-LOG          VALUE "Y".
+004510     05  WS-INIT-FLAG        PIC X(01) VALUE "Y".
+004520         88  INIT-SUCCESSFUL         VALUE "Y".
+004600
+004700 01  WS-RECORDS-ARCHIVED     PIC 9(07) COMP VALUE ZERO.
+004800
+004900 PROCEDURE DIVISION.
+005000*----------------------------------------------------------
+005100* 0000-MAINLINE
+005200*----------------------------------------------------------
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE
+005500         THRU 1000-INITIALIZE-EXIT
+005600     PERFORM 2000-ARCHIVE-RECORD
+005700         THRU 2000-ARCHIVE-RECORD-EXIT
+005800         UNTIL END-OF-TXN-LOG
+005900     PERFORM 9000-TERMINATE
+006000         THRU 9000-TERMINATE-EXIT
+006100     STOP RUN.
+006200
+006300*----------------------------------------------------------
+006400* 1000-INITIALIZE - OPEN THE CURRENT LOG FOR INPUT AND THE
+006500* ARCHIVE DATASET FOR OUTPUT, AND PRIME THE READ.
+006600*----------------------------------------------------------
+006700 1000-INITIALIZE.
+006800     OPEN INPUT  TRANSACTION-LOG
+006900     IF NOT TXN-FILE-OK
+007000         DISPLAY "TXN-LOG-ARCHIVE: TXNLOG OPEN FAILED, STATUS "
+007100             WS-TXN-STATUS
+007150         MOVE "Y" TO WS-EOF-FLAG
+007160         MOVE "N" TO WS-INIT-FLAG
+007200         GO TO 1000-INITIALIZE-EXIT
+007300     END-IF
+007400
+007500     OPEN OUTPUT ARCHIVE-FILE
+007600     IF NOT ARCH-FILE-OK
+007700         DISPLAY "TXN-LOG-ARCHIVE: TXNARCH OPEN FAILED, STATUS "
+007800             WS-ARCH-STATUS
+007850         MOVE "Y" TO WS-EOF-FLAG
+007860         MOVE "N" TO WS-INIT-FLAG
+007900         CLOSE TRANSACTION-LOG
+008000         GO TO 1000-INITIALIZE-EXIT
+008100     END-IF
+008200
+008300     PERFORM 8000-READ-TXN-LOG
+008400         THRU 8000-READ-TXN-LOG-EXIT.
+008500 1000-INITIALIZE-EXIT.
+008600     EXIT.
+008700
+008800*----------------------------------------------------------
+008900* 2000-ARCHIVE-RECORD - COPY ONE TRANSACTION-LOG RECORD TO
+009000* THE ARCHIVE FILE.
+009100*----------------------------------------------------------
+009200 2000-ARCHIVE-RECORD.
+009300     MOVE TRANSACTION-LOG-LINE TO ARCHIVE-LINE
+009400     WRITE ARCHIVE-LINE
+009500     ADD 1 TO WS-RECORDS-ARCHIVED
+009600
+009700     PERFORM 8000-READ-TXN-LOG
+009800         THRU 8000-READ-TXN-LOG-EXIT.
+009900 2000-ARCHIVE-RECORD-EXIT.
+010000     EXIT.
+010100
+010200*----------------------------------------------------------
+010300* 8000-READ-TXN-LOG - READ THE NEXT TRANSACTION-LOG RECORD.
+010400*----------------------------------------------------------
+010500 8000-READ-TXN-LOG.
+010600     READ TRANSACTION-LOG
+010700         AT END
+010800             MOVE "Y" TO WS-EOF-FLAG
+010900     END-READ.
+011000 8000-READ-TXN-LOG-EXIT.
+011100     EXIT.
+011200
+011300*----------------------------------------------------------
+011400* 9000-TERMINATE - CLOSE BOTH FILES AND EMPTY TXNLOG BY
+011500* REOPENING IT OUTPUT, WHICH TRUNCATES IT, SO THE NEW YEAR
+011600* STARTS WITH A CLEAN LOG.
+011700*----------------------------------------------------------
+011800 9000-TERMINATE.
+011810     IF INIT-SUCCESSFUL
+011900         CLOSE TRANSACTION-LOG
+012000         CLOSE ARCHIVE-FILE
+012100         OPEN OUTPUT TRANSACTION-LOG
+012200         CLOSE TRANSACTION-LOG
+012300         DISPLAY "TXN-LOG-ARCHIVE: " WS-RECORDS-ARCHIVED
+012400             " RECORDS ARCHIVED AND PURGED FROM TXNLOG"
+012410     ELSE
+012420         DISPLAY "TXN-LOG-ARCHIVE: RUN TERMINATED, TXNLOG NOT "
+012430             "ARCHIVED OR PURGED"
+012440     END-IF.
+012500 9000-TERMINATE-EXIT.
+012600     EXIT.
